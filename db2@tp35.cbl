@@ -9,26 +9,97 @@
       **********************************************************        
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-             SELECT CLIENTE ASSIGN DDCLIEN                              
-                    ORGANIZATION IS INDEXED                             
-                    ACCESS MODE IS SEQUENTIAL                           
-                    RECORD KEY IS KEY-CLI                               
-                    FILE STATUS IS FS-CLI.                              
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD CLIENTE.                                                      
-                                                                        
-       01 REG-CLIENTE.                                                  
-          03 KEY-CLI     PIC X(17).                                     
-          03 FILLER      PIC X(227).                                    
-                                                                        
-      **************************************                            
-       WORKING-STORAGE SECTION.                                         
-      **************************************                            
-       77  FS-CLI           PIC XX         VALUE SPACES.                
+       FILE-CONTROL.
+             SELECT CLIENTE ASSIGN DDCLIEN
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS KEY-CLI
+                    FILE STATUS IS FS-CLI.
+
+             SELECT AUDITORIA ASSIGN DDAUDIT
+                    FILE STATUS IS FS-AUD.
+
+             SELECT SUSPENSO ASSIGN DDSUSPEN
+                    FILE STATUS IS FS-SUS.
+
+             SELECT PARAMETROS ASSIGN DDPARAM
+                    FILE STATUS IS FS-PAR.
+
+             SELECT CHECKPT   ASSIGN DDCHKPT
+                    FILE STATUS IS FS-CHK.
+
+             SELECT RESUMEN   ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTE.
+
+       01 REG-CLIENTE.
+          03 KEY-CLI     PIC X(17).
+          03 FILLER      PIC X(227).
+
+       FD AUDITORIA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-AUDITORIA     PIC X(170).
+
+       FD SUSPENSO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SUSPENSO      PIC X(244).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS    PIC X(01).
+
+       FD CHECKPT
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-CHECKPT       PIC X(17).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN       PIC X(34).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FS-CLI           PIC XX         VALUE SPACES.
+       77  FS-AUD           PIC XX         VALUE SPACES.
+       77  FS-SUS           PIC XX         VALUE SPACES.
+       77  FS-PAR           PIC XX         VALUE SPACES.
+       77  FS-CHK           PIC XX         VALUE SPACES.
+       77  FS-RES           PIC XX         VALUE SPACES.
+       77  WS-FECHA-RES     PIC 9(6)       VALUE ZEROS.
+
+      * CHECKPOINT / PROCESO INCREMENTAL ******************************
+      * GUARDA LA ULTIMA KEY-CLI PROCESADA EN LA CORRIDA ANTERIOR PARA *
+      * QUE LA PROXIMA CORRIDA SOLO LEA (VIA START) LOS CLIENTES       *
+      * DADOS DE ALTA DESDE ENTONCES, EN LUGAR DE RELEER TODO EL       *
+      * ARCHIVO Y DEPENDER SOLO DEL RECHAZO -803 POR CLAVE DUPLICADA.  *
+      * SI NO EXISTE CHECKPOINT PREVIO SE PROCESA EL ARCHIVO COMPLETO. *
+       01  WS-REG-CHECKPT.
+           03  WS-CK-ULTIMA-CLAVE  PIC X(17)   VALUE SPACES.
+
+      * MODO 'N' = NORMAL (DEFAULT), 'R' = REPROCESO DE NOVEDADES     *
+      * RECHAZADAS (ENTRADA REASIGNADA AL SUSPENSO DE UNA CORRIDA     *
+      * ANTERIOR POR JCL) - EN REPROCESO NO SE VUELVE A GRABAR        *
+      * SUSPENSO PARA EVITAR UN LOOP DE RECHAZO INFINITO              *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MODO      PIC X(1)  VALUE 'N'.
+               88  WS-MODO-NORMAL           VALUE 'N'.
+               88  WS-MODO-REPROCESO        VALUE 'R'.
+
+       77  WS-TOT-SUSPENSO  PIC 999        VALUE ZEROS.
                                                                         
        01  WS-STATUS-FIN    PIC X.                                      
            88  WS-FIN-LECTURA              VALUE 'Y'.                   
@@ -36,9 +107,18 @@
                                                                         
        77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          
                                                                         
-       77  WS-PGMRUT        PIC X(8)       VALUE 'PGMRUT'.              
-                                                                        
-       01  WS-FECHA.                                                    
+       77  WS-PGMRUT        PIC X(8)       VALUE 'PGMRUT'.
+
+      * HANDSHAKE CON EL JOB PREDECESOR DE LA CADENA DE BATCH *********
+       77  WS-PGMVHK15      PIC X(8)       VALUE 'PGMVHK15'.
+       01  WS-PARM-HANDSHAKE.
+           03  WS-HK-PROGRAMA-PRED  PIC X(08)  VALUE 'DB2@TP33'.
+           03  WS-HK-STATUS         PIC X.
+               88  WS-HK-OK               VALUE 'Y'.
+               88  WS-HK-NO-OK            VALUE 'N'.
+               88  WS-HK-NO-ENCONTRADO    VALUE 'X'.
+
+       01  WS-FECHA.
            03  WS-ANIO      PIC 99         VALUE ZEROS.                 
            03  WS-MES       PIC 99         VALUE ZEROS.                 
            03  WS-DIA       PIC 99         VALUE ZEROS.                 
@@ -51,19 +131,26 @@
            03  FILLER       PIC X          VALUE '-'.                   
            03  WS-DD        PIC 99         VALUE ZEROS.                 
                                                                         
-           COPY TBVCLIEN.                                               
-                                                                        
-       77  WS-TOT-LEI       PIC 999        VALUE ZEROS.                 
-       77  WS-TOT-INS       PIC 999        VALUE ZEROS.                 
-       77  WS-TOT-ERR       PIC 999        VALUE ZEROS.                 
-                                                                        
-       77  WS-PRINT         PIC ZZ9        VALUE ZEROS.                 
-                                                                        
-       01 WS-CLI-NOMAPE     PIC X(30)      VALUE SPACES.                
-                                                                        
-                                                                        
-           EXEC SQL                                                     
-             INCLUDE SQLCA                                              
+           COPY TBVCLIEN.
+
+       77  WS-TOT-LEI       PIC 999        VALUE ZEROS.
+       77  WS-TOT-INS       PIC 999        VALUE ZEROS.
+       77  WS-TOT-ERR       PIC 999        VALUE ZEROS.
+
+       77  WS-PRINT         PIC ZZ9        VALUE ZEROS.
+
+       01 WS-CLI-NOMAPE     PIC X(30)      VALUE SPACES.
+
+      * AUDITORIA ANTES/DESPUES ****************************
+       77  WS-AUD-NRODOC    PIC Z(10)9     VALUE ZEROS.
+       77  WS-AUD-NROCLI    PIC ZZ9        VALUE ZEROS.
+
+       COPY CPAUDIT.
+
+       COPY CPRESUMEN.
+
+           EXEC SQL
+             INCLUDE SQLCA                                            
            END-EXEC.                                                    
                                                                         
            EXEC SQL                                                     
@@ -103,13 +190,25 @@
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       *                                    *                            
       **************************************                            
-       1000-INICIO.                                                     
-                                                                        
-           SET WS-NO-FIN-LECTURA TO TRUE.                               
-                                                                        
-           ACCEPT WS-FECHA FROM DATE                                    
-                                                                        
-           INITIALIZE LK-FECHA                                          
+       1000-INICIO.
+
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           CALL WS-PGMVHK15 USING WS-PARM-HANDSHAKE.
+
+           IF WS-HK-OK
+              CONTINUE
+           ELSE
+              DISPLAY '* ERROR: JOB PREDECESOR ' WS-HK-PROGRAMA-PRED
+                      ' NO FINALIZO CORRECTAMENTE - HANDSHAKE FALLIDO'
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           ACCEPT WS-FECHA FROM DATE
+           ACCEPT WS-FECHA-RES FROM DATE
+
+           INITIALIZE LK-FECHA                                        
            MOVE 20 TO LK-SIGLO                                          
            MOVE WS-ANIO TO LK-ANIO                                      
            SUBTRACT 1 FROM WS-MES                                       
@@ -127,16 +226,62 @@
              MOVE LK-DIA TO WS-DD                                       
            END-IF.                                                      
                                                                         
-           OPEN INPUT CLIENTE.                                          
-           IF FS-CLI IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN CLIENTE = ' FS-CLI               
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-           PERFORM 3000-LEER-CLIENTE THRU 3000-F-LEER-CLIENTE.          
-                                                                        
-       F-1000-INICIO.   EXIT.                                           
+           OPEN INPUT CLIENTE.
+           IF FS-CLI IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN CLIENTE = ' FS-CLI
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT AUDITORIA.
+           IF FS-AUD IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN AUDITORIA = ' FS-AUD
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           PERFORM 1200-LEER-CHECKPOINT THRU 1200-F-LEER-CHECKPOINT.
+
+           IF WS-CK-ULTIMA-CLAVE IS NOT EQUAL SPACES
+              DISPLAY 'PROCESO INCREMENTAL DESDE CLAVE = '
+                                            WS-CK-ULTIMA-CLAVE
+              MOVE WS-CK-ULTIMA-CLAVE TO KEY-CLI
+              START CLIENTE KEY IS GREATER THAN KEY-CLI
+                 INVALID KEY
+                    DISPLAY 'NO HAY CLIENTES NUEVOS DESDE EL CHECKPOINT'
+                    SET WS-FIN-LECTURA TO TRUE
+              END-START
+           END-IF.
+
+           IF WS-NO-FIN-LECTURA
+              PERFORM 3000-LEER-CLIENTE THRU 3000-F-LEER-CLIENTE
+           END-IF.
+
+       F-1000-INICIO.   EXIT.
+
+      ***** LECTURA DE CHECKPOINT DE PROCESO INCREMENTAL **
+       1200-LEER-CHECKPOINT.
+
+           OPEN INPUT CHECKPT.
+           IF FS-CHK IS EQUAL '00'
+              READ CHECKPT INTO WS-REG-CHECKPT
+              CLOSE CHECKPT
+           END-IF.
+
+       1200-F-LEER-CHECKPOINT. EXIT.                                           
                                                                         
       **************************************                            
        2000-PROCESO.                                                    
@@ -164,15 +309,39 @@
                       :DB-CL-SEXO)                                      
            END-EXEC.                                                    
                                                                         
-           EVALUATE SQLCODE                                             
-             WHEN +0                                                    
-                ADD 1 TO WS-TOT-INS                                     
-             WHEN +100                                                  
+           EVALUATE SQLCODE
+             WHEN +0
+                ADD 1 TO WS-TOT-INS
+                MOVE SPACES TO WS-REG-AUDITORIA
+                MOVE 'PGMDB215' TO AUD-PROGRAMA
+                MOVE WS-FECHA TO AUD-FECHA
+                MOVE 'TB99CLIE' TO AUD-TABLA
+                MOVE 'INSERT' TO AUD-OPERACION
+                MOVE DB-CL-NRODOC TO WS-AUD-NRODOC
+                STRING 'TIPDOC=' DB-CL-TIPDOC
+                       ' NRODOC=' WS-AUD-NRODOC
+                       DELIMITED BY SIZE INTO AUD-CLAVE
+                END-STRING
+                MOVE SPACES TO AUD-ANTES
+                MOVE DB-CL-NROCLI TO WS-AUD-NROCLI
+                STRING 'NROCLI=' WS-AUD-NROCLI
+                       ' NOMAPE=' WS-CLI-NOMAPE
+                       DELIMITED BY SIZE INTO AUD-DESPUES
+                END-STRING
+                WRITE REG-AUDITORIA FROM WS-REG-AUDITORIA
+                IF FS-AUD IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN WRITE AUDITORIA = ' FS-AUD
+                END-IF
+             WHEN +100
                 SET WS-FIN-LECTURA TO TRUE                              
-             WHEN -803                                                  
-                ADD 1 TO WS-TOT-ERR                                     
-                DISPLAY 'CLIENTE DUPLICADO'                             
-                      WK-CLI-TIPO-DOCUMENTO ' ' WK-CLI-NRO-DOCUMENTO    
+             WHEN -803
+                ADD 1 TO WS-TOT-ERR
+                DISPLAY 'CLIENTE DUPLICADO'
+                      WK-CLI-TIPO-DOCUMENTO ' ' WK-CLI-NRO-DOCUMENTO
+                IF WS-MODO-NORMAL
+                   PERFORM 6000-GRABAR-SUSPENSO
+                           THRU 6000-F-GRABAR-SUSPENSO
+                END-IF
              WHEN OTHER                                                 
                 ADD 1 TO WS-TOT-ERR                                     
                 MOVE SQLCODE TO WS-SQLCODE                              
@@ -192,19 +361,20 @@
       **************************************                            
        3000-LEER-CLIENTE.                                               
                                                                         
-           MOVE SPACES TO WK-TBCLIE                                     
-           MOVE SPACES TO WS-CLI-NOMAPE                                 
-                                                                        
-           READ CLIENTE INTO WK-TBCLIE                                  
-                                                                        
-           EVALUATE FS-CLI                                              
-             WHEN '00'                                                  
-                ADD 1 TO WS-TOT-LEI                                     
-                STRING WK-CLI-NOMBRE-CLIENTE DELIMITED BY '  '          
-                       ' ' DELIMITED BY SIZE                            
-                       WK-CLI-APELLIDO-CLIENTE DELIMITED BY '  '        
-                       INTO WS-CLI-NOMAPE                               
-                END-STRING                                              
+           MOVE SPACES TO WK-TBCLIE
+           MOVE SPACES TO WS-CLI-NOMAPE
+
+           READ CLIENTE NEXT INTO WK-TBCLIE
+
+           EVALUATE FS-CLI
+             WHEN '00'
+                ADD 1 TO WS-TOT-LEI
+                MOVE KEY-CLI TO WS-CK-ULTIMA-CLAVE
+                STRING WK-CLI-NOMBRE-CLIENTE DELIMITED BY '  '
+                       ' ' DELIMITED BY SIZE
+                       WK-CLI-APELLIDO-CLIENTE DELIMITED BY '  '
+                       INTO WS-CLI-NOMAPE
+                END-STRING
              WHEN '10'                                                  
                 SET WS-FIN-LECTURA TO TRUE                              
              WHEN OTHER                                                 
@@ -213,38 +383,91 @@
                                                                         
            END-EVALUATE.                                                
                                                                         
-       3000-F-LEER-CLIENTE. EXIT.                                       
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO FINAL CIERRE DE FILES      *                            
-      *                                    *                            
-      **************************************                            
-       9999-FINAL.                                                      
-                                                                        
-           MOVE WS-TOT-LEI TO WS-PRINT                                  
-           DISPLAY 'TOTAL NOVEDADES LEIDAS     = ' WS-PRINT             
-           MOVE WS-TOT-INS TO WS-PRINT                                  
-           DISPLAY 'TOTAL NOVEDADES INSERTADAS = ' WS-PRINT             
-           MOVE WS-TOT-ERR TO WS-PRINT                                  
-           DISPLAY 'TOTAL NOVEDADES ERRONEAS   = ' WS-PRINT             
-                                                                        
-                                                                        
-           CLOSE CLIENTE                                                
-              IF FS-CLI IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN CLOSE CLIENTE = '                   
-                                            FS-CLI                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-             END-IF.                                                    
-                                                                        
-      *    EXEC SQL                                                     
-      *        ROLLBACK                                                 
-      *    END-EXEC.                                                    
-                                                                        
-       F-9999-FINAL.                                                    
-           EXIT.                                                        
+       3000-F-LEER-CLIENTE. EXIT.
+
+      ***** GRABACION DE NOVEDADES RECHAZADAS (SUSPENSO) **
+       6000-GRABAR-SUSPENSO.
+
+           WRITE REG-SUSPENSO FROM REG-CLIENTE.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SUSPENSO = ' FS-SUS
+           ELSE
+              ADD 1 TO WS-TOT-SUSPENSO
+           END-IF.
+
+       6000-F-GRABAR-SUSPENSO. EXIT.
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE FILES      *
+      *                                    *
+      **************************************
+       9999-FINAL.
+
+           MOVE WS-TOT-LEI TO WS-PRINT
+           DISPLAY 'TOTAL NOVEDADES LEIDAS     = ' WS-PRINT
+           MOVE WS-TOT-INS TO WS-PRINT
+           DISPLAY 'TOTAL NOVEDADES INSERTADAS = ' WS-PRINT
+           MOVE WS-TOT-ERR TO WS-PRINT
+           DISPLAY 'TOTAL NOVEDADES ERRONEAS   = ' WS-PRINT
+           DISPLAY 'TOTAL NOVEDADES A SUSPENSO = ' WS-TOT-SUSPENSO
+                                                                        
+                                                                        
+           CLOSE CLIENTE
+              IF FS-CLI IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE CLIENTE = '
+                                            FS-CLI
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           CLOSE AUDITORIA
+              IF FS-AUD IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE AUDITORIA = '
+                                            FS-AUD
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           CLOSE SUSPENSO
+              IF FS-SUS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SUSPENSO = '
+                                            FS-SUS
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+      * SOLO SE AVANZA EL CHECKPOINT SI LA CORRIDA TERMINO SIN ERRORES *
+      * FATALES, PARA QUE UNA CORRIDA ABORTADA NO PIERDA CLIENTES SIN  *
+      * INTENTAR (LA PROXIMA CORRIDA LOS REINTENTA A PARTIR DEL ULTIMO *
+      * CHECKPOINT CONFIRMADO).                                       *
+           IF RETURN-CODE IS EQUAL ZEROS
+              AND WS-CK-ULTIMA-CLAVE IS NOT EQUAL SPACES
+              OPEN OUTPUT CHECKPT
+              IF FS-CHK IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN CHECKPT FINAL = ' FS-CHK
+              ELSE
+                 WRITE REG-CHECKPT FROM WS-REG-CHECKPT
+                 CLOSE CHECKPT
+              END-IF
+           END-IF.
+
+      *    EXEC SQL
+      *        ROLLBACK
+      *    END-EXEC.
+
+           MOVE SPACES         TO WS-REG-RESUMEN.
+           MOVE 'DB2@TP35'     TO RES-PROGRAMA.
+           MOVE WS-FECHA-RES   TO RES-FECHA.
+           MOVE WS-TOT-INS     TO RES-CANT-PROCESADOS.
+           MOVE WS-TOT-ERR     TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE    TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+       F-9999-FINAL.
+           EXIT.
       *                                                                 
\ No newline at end of file
