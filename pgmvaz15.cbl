@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.                                         
-        PROGRAM-ID PGMVAZ15.                                            
+        PROGRAM-ID. PGMVAZ15.                                            
                                                                         
       ***********************************************                   
       *                                             *                   
@@ -17,16 +17,26 @@
              SELECT ENTRADA ASSIGN DDENTRA                              
                     FILE STATUS IS FS-ENT.                              
                                                                         
-             SELECT SALIDA ASSIGN DDSALID                               
-                    ORGANIZATION IS INDEXED                             
-                    ACCESS MODE IS DYNAMIC                              
-                    RECORD KEY IS KEY-SAL                               
-                    FILE STATUS IS FS-SAL.                              
-                                                                        
-             SELECT LISTADO   ASSIGN DDLISTA                            
-                    FILE STATUS IS FS-LIS.                              
-                                                                        
-                                                                        
+             SELECT SALIDA ASSIGN DDSALID
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS KEY-SAL
+                    ALTERNATE RECORD KEY IS ALT-CLI-SAL WITH DUPLICATES
+                    FILE STATUS IS FS-SAL.
+                                                                        
+             SELECT LISTADO   ASSIGN DDLISTA
+                    FILE STATUS IS FS-LIS.
+
+             SELECT PARAMETROS ASSIGN DDPARAM
+                    FILE STATUS IS FS-PAR.
+
+             SELECT HISTDOM   ASSIGN DDHISTDOM
+                    FILE STATUS IS FS-HIS.
+
+             SELECT RESUMEN   ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
        FD ENTRADA                                                       
@@ -37,23 +47,76 @@
                                                                         
        FD SALIDA.                                                       
                                                                         
-       01 REG-SALIDA.                                                   
-          03 KEY-SAL     PIC X(17).                                     
-          03 FILLER      PIC X(227).                                    
-                                                                        
-       FD LISTADO                                                       
-            BLOCK CONTAINS 0 RECORDS                                    
-            RECORDING MODE IS F.                                        
-                                                                        
-       01 REG-LISTADO    PIC  X(132).                                   
-                                                                        
-                                                                        
+       01 REG-SALIDA.
+          03 KEY-SAL     PIC X(17).
+          03 FILLER      PIC X(02).
+      *   INDICE ALTERNATIVO POR NUMERO DE CLIENTE - PERMITE UBICAR    *
+      *   ALTAS PREVIAS DEL MISMO CLIENTE ENTRE CORRIDAS (LA CLAVE     *
+      *   PRIMARIA INCLUYE WK-CLI-NRO-SEC, NUMERADO POR CORRIDA)       *
+          03 ALT-CLI-SAL PIC 9(07).
+          03 FILLER      PIC X(40).
+      *   DOMICILIO YA GRABADO PARA EL CLIENTE - PERMITE DETECTAR UN   *
+      *   CAMBIO DE DOMICILIO CONTRA UNA ALTA PREVIA DEL MISMO CLIENTE *
+          03 DOM-SAL     PIC X(30).
+          03 FILLER      PIC X(148).
+
+       FD LISTADO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-LISTADO    PIC  X(132).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS PIC X(09).
+
+       FD HISTDOM
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-HISTDOM    PIC X(80).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN    PIC X(34).
+
+
        WORKING-STORAGE SECTION.                                         
       **************************************                            
                                                                         
-       77  FS-ENT          PIC XX     VALUE SPACES.                     
-       77  FS-SAL          PIC XX     VALUE SPACES.                     
-       77  FS-LIS          PIC XX     VALUE SPACES.                     
+       77  FS-ENT          PIC XX     VALUE SPACES.
+       77  FS-SAL          PIC XX     VALUE SPACES.
+       77  FS-LIS          PIC XX     VALUE SPACES.
+       77  FS-PAR          PIC XX     VALUE SPACES.
+       77  FS-HIS          PIC XX     VALUE SPACES.
+       77  FS-RES          PIC XX     VALUE SPACES.
+
+           COPY CPRESUMEN.
+
+      * HISTORIAL DE CAMBIOS DE DOMICILIO DETECTADOS CONTRA UNA ALTA *
+      * PREVIA DEL MISMO CLIENTE (VER 3200-VALIDAR-CLIENTE-DUPLICADO) *
+       01  WS-REG-HISTDOM.
+           03  WS-HIS-NRO-CLIENTE  PIC 9(07).
+           03  FILLER              PIC X(01)  VALUE SPACES.
+           03  WS-HIS-DOM-ANTERIOR PIC X(30).
+           03  FILLER              PIC X(01)  VALUE SPACES.
+           03  WS-HIS-DOM-NUEVO    PIC X(30).
+           03  FILLER              PIC X(11)  VALUE SPACES.
+
+       77  WS-TOT-HISTDOM  PIC 99     VALUE ZEROS.
+
+      * RANGO DE ANIOS DE NACIMIENTO VALIDO - CONFIGURABLE **
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-ANIO-MIN      PIC 9(4)    VALUE 1922.
+           03  WS-PAR-ANIO-MAX      PIC 9(4)    VALUE 2003.
+      * MODO DE REPORTE - D = DETALLE (DEFAULT), E = SOLO EXCEPCIONES *
+           03  WS-PAR-MODO          PIC X(1)    VALUE 'D'.
+               88  WS-MODO-EXCEPCION           VALUE 'E'.
+               88  WS-MODO-DETALLE             VALUE 'D'.
                                                                         
        01  WS-STATUS-FIN   PIC X.                                       
            88  WS-FIN-LECTURA         VALUE 'Y'.                        
@@ -89,7 +152,8 @@
        77  WS-TOT-LEI      PIC 99     VALUE ZEROS.                      
        77  WS-TOT-ERR      PIC 99     VALUE ZEROS.                      
        77  WS-TOT-VAL      PIC 99     VALUE ZEROS.                      
-       77  WS-TOT-ERR-F    PIC 999    VALUE ZEROS.                      
+       77  WS-TOT-ERR-F    PIC 999    VALUE ZEROS.
+       77  WS-TOT-CONTROL  PIC 9(4)   VALUE ZEROS.
        77  WS-PRINT        PIC ZZ9    VALUE ZEROS.                      
                                                                         
        01  WS-REG-LISTADO.                                              
@@ -141,12 +205,25 @@
            03  WS-FECHA-MM    PIC 99       VALUE ZEROS.                 
            03  WS-FECHA-DD    PIC 99       VALUE ZEROS.                 
                                                                         
-       77  WS-CUENTA-LINEA    PIC 9(02)    VALUE ZEROS.                 
-       77  WS-CUENTA-PAGINA   PIC 9(02)    VALUE 01.                    
-       77  WS-CUENTA-ERROR    PIC 9(02)    VALUE ZEROS.                 
-                                                                        
-                                                                        
-       PROCEDURE DIVISION.                                              
+       77  WS-CUENTA-LINEA    PIC 9(02)    VALUE ZEROS.
+       77  WS-CUENTA-PAGINA   PIC 9(02)    VALUE 01.
+       77  WS-CUENTA-ERROR    PIC 9(02)    VALUE ZEROS.
+
+      * RUTINA COMPARTIDA DE VALIDACION DE FECHA (TP 34) **************
+       01  WS-PGMVFC15        PIC X(8)     VALUE 'PGMVFC15'.
+
+       01  LK-AREA.
+           03  LK-PARM-FECHA.
+               05  LK-ANIO              PIC 9(4).
+               05  LK-MES               PIC 9(2).
+               05  LK-DIA               PIC 9(2).
+               05  LK-ANIO-MIN          PIC 9(4).
+               05  LK-ANIO-MAX          PIC 9(4).
+               05  LK-STATUS-FECHA      PIC X.
+                   88  LK-FECHA-VALIDA        VALUE 'Y'.
+                   88  LK-FECHA-NOT-VALIDA    VALUE 'N'.
+
+       PROCEDURE DIVISION.
       *****************************************************             
       **************************************                            
       *                                    *                            
@@ -188,13 +265,25 @@
               SET  WS-FIN-LECTURA TO TRUE                               
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT LISTADO.                                         
-           IF FS-LIS IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN IMPRESION INICIO = ' FS-LIS      
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                    
+           OPEN OUTPUT LISTADO.
+           IF FS-LIS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN IMPRESION INICIO = ' FS-LIS
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           OPEN OUTPUT HISTDOM.
+           IF FS-HIS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN HISTDOM INICIO = ' FS-HIS
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.
                                                                         
        1000-F-INICIO. EXIT.                                             
                                                                         
@@ -202,19 +291,27 @@
        2000-I-PROCESO.                                                  
       **************************************                            
                                                                         
-           PERFORM 5000-IMPRIMIR-REGISTRO THRU 5000-F-IMPRIMIR-REGISTRO.
-           PERFORM 3000-VALIDACION THRU 3000-F-VALIDACION.              
-           IF WS-ERROR THEN                                             
-              ADD 1 TO WS-TOT-ERR                                       
-           ELSE                                                         
-              ADD 1 TO WS-TOT-VAL                                       
-              PERFORM 5200-IMPRIMIR-VALIDO THRU 5200-F-IMPRIMIR-VALIDO  
-              PERFORM 4000-GRABAR THRU 4000-F-GRABAR                    
-           END-IF.                                                      
-                                                                        
-           PERFORM 5300-IMPRIMIR-SEPARADOR                              
-                                      THRU 5300-F-IMPRIMIR-SEPARADOR    
-           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                    
+           PERFORM 3000-VALIDACION THRU 3000-F-VALIDACION.
+           IF WS-ERROR THEN
+              ADD 1 TO WS-TOT-ERR
+              PERFORM 5000-IMPRIMIR-REGISTRO
+                                 THRU 5000-F-IMPRIMIR-REGISTRO
+              PERFORM 5300-IMPRIMIR-SEPARADOR
+                                 THRU 5300-F-IMPRIMIR-SEPARADOR
+           ELSE
+              ADD 1 TO WS-TOT-VAL
+              IF NOT WS-MODO-EXCEPCION
+                 PERFORM 5000-IMPRIMIR-REGISTRO
+                                    THRU 5000-F-IMPRIMIR-REGISTRO
+                 PERFORM 5200-IMPRIMIR-VALIDO
+                                    THRU 5200-F-IMPRIMIR-VALIDO
+                 PERFORM 5300-IMPRIMIR-SEPARADOR
+                                    THRU 5300-F-IMPRIMIR-SEPARADOR
+              END-IF
+              PERFORM 4000-GRABAR THRU 4000-F-GRABAR
+           END-IF.
+
+           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                  
                                                                         
                                                                         
        2000-F-PROCESO. EXIT.                                            
@@ -274,14 +371,17 @@
               PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR    
            END-IF.                                                      
                                                                         
-           IF WN-CLI-NRO-CLIENTE IS NOT NUMERIC OR                      
-              WN-CLI-NRO-CLIENTE < 1                                    
-              SET WS-ERROR TO TRUE                                      
-              INITIALIZE WS-REG-ERROR                                   
-              MOVE 'NUMERO DE CLIENTE' TO WS-ERROR-TIPO                 
-              MOVE WN-CLI-NRO-CLIENTE TO WS-ERROR-CAMPO                 
-              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR    
-           END-IF.                                                      
+           IF WN-CLI-NRO-CLIENTE IS NOT NUMERIC OR
+              WN-CLI-NRO-CLIENTE < 1
+              SET WS-ERROR TO TRUE
+              INITIALIZE WS-REG-ERROR
+              MOVE 'NUMERO DE CLIENTE' TO WS-ERROR-TIPO
+              MOVE WN-CLI-NRO-CLIENTE TO WS-ERROR-CAMPO
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           ELSE
+              PERFORM 3200-VALIDAR-CLIENTE-DUPLICADO
+                      THRU 3200-F-VALIDAR-CLIENTE-DUPLICADO
+           END-IF.
                                                                         
            IF WN-CLI-NOMBRE-CLIENTE IS EQUAL TO SPACES                  
               SET WS-ERROR TO TRUE                                      
@@ -392,63 +492,71 @@
        3000-F-VALIDACION. EXIT.                                         
                                                                         
                                                                         
-      ***** VALIDACION DE FECHA ************                            
-       3100-VALIDAR-FECHA.                                              
-      **************************************                            
-                                                                        
-           SET WS-FECHA-VALIDA TO TRUE.                                 
-                                                                        
-           IF WS-ANIO IS NOT NUMERIC OR                                 
-              WS-MES  IS NOT NUMERIC OR                                 
-              WS-DIA  IS NOT NUMERIC                                    
-                 SET WS-FECHA-NOT-VALIDA TO TRUE                        
-           END-IF.                                                      
-                                                                        
-           IF WS-FECHA-VALIDA                                           
-                 IF WS-ANIO < 1922 OR WS-ANIO > 2003                    
-                    SET WS-FECHA-NOT-VALIDA TO TRUE                     
-                 END-IF                                                 
-                                                                        
-                 IF WS-MES < 00 OR WS-MES > 13                          
-                    SET WS-FECHA-NOT-VALIDA TO TRUE                     
-                 END-IF                                                 
-                                                                        
-                 IF WS-MES = 02                                         
-                  IF WS-DIA > 28                                        
-                     IF WS-DIA > 29                                     
-                        SET WS-FECHA-NOT-VALIDA TO TRUE                 
-                     ELSE                                               
-                       DIVIDE WS-ANIO BY 004 GIVING WS-RESULTADO        
-                                      REMAINDER WS-RESTO-4              
-                       DIVIDE WS-ANIO BY 100 GIVING WS-RESULTADO        
-                                      REMAINDER WS-RESTO-100            
-                       DIVIDE WS-ANIO BY 400 GIVING WS-RESULTADO        
-                                      REMAINDER WS-RESTO-400            
-                       IF NOT ((WS-RESTO-4 EQUAL 0 AND                  
-                              WS-RESTO-100 NOT EQUAL 0) OR              
-                              WS-RESTO-400 EQUAL 0)                     
-                                 SET WS-FECHA-NOT-VALIDA TO TRUE        
-                     END-IF                                             
-                  END-IF                                                
-                 END-IF                                                 
-                                                                        
-                 IF WS-MES IS EQUAL TO (4 OR 6 OR 9 OR 11) AND          
-                  WS-DIA > 30                                           
-                     SET WS-FECHA-NOT-VALIDA TO TRUE                    
-                 END-IF                                                 
-                 IF WS-MES IS EQUAL TO                                  
-                   (1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12) AND              
-                   WS-DIA > 31                                          
-                     SET WS-FECHA-NOT-VALIDA TO TRUE                    
-                 END-IF                                                 
-                                                                        
-           END-IF.                                                      
-                                                                        
-       3100-F-VALIDAR-FECHA. EXIT.                                      
-                                                                        
-                                                                        
-                                                                        
-      ***** GRABACION ARCHIVO SALIDA *******                            
+      ***** VALIDACION DE FECHA ************
+      * RUTINA DE VALIDACION EXTRAIDA A PGMVFC15, COMPARTIDA CON      *
+      * DB2@TP40, PARA NO DUPLICAR LA LOGICA DE FORMATO/RANGO DE      *
+      * FECHA EN AMBOS PROGRAMAS                                      *
+       3100-VALIDAR-FECHA.
+      **************************************
+
+           MOVE WS-ANIO TO LK-ANIO.
+           MOVE WS-MES TO LK-MES.
+           MOVE WS-DIA TO LK-DIA.
+           MOVE WS-PAR-ANIO-MIN TO LK-ANIO-MIN.
+           MOVE WS-PAR-ANIO-MAX TO LK-ANIO-MAX.
+
+           CALL WS-PGMVFC15 USING LK-PARM-FECHA.
+
+           MOVE LK-STATUS-FECHA TO WS-STATUS-FECHA.
+
+       3100-F-VALIDAR-FECHA. EXIT.
+
+      ***** BUSQUEDA POR INDICE ALTERNATIVO (NRO DE CLIENTE) **********
+       3200-VALIDAR-CLIENTE-DUPLICADO.
+      **************************************
+
+           MOVE WN-CLI-NRO-CLIENTE TO ALT-CLI-SAL.
+
+           READ SALIDA KEY IS ALT-CLI-SAL
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   IF DOM-SAL IS NOT EQUAL TO WN-CLI-DOMICILIO
+                      PERFORM 3300-GRABAR-HIST-DOMICILIO
+                              THRU 3300-F-GRABAR-HIST-DOMICILIO
+                   END-IF
+                   SET WS-ERROR TO TRUE
+                   INITIALIZE WS-REG-ERROR
+                   MOVE 'CLIENTE DUPLICADO' TO WS-ERROR-TIPO
+                   MOVE WN-CLI-NRO-CLIENTE TO WS-ERROR-CAMPO
+                   PERFORM 5100-IMPRIMIR-ERROR
+                           THRU 5100-F-IMPRIMIR-ERROR
+           END-READ.
+
+       3200-F-VALIDAR-CLIENTE-DUPLICADO. EXIT.
+
+      ***** GRABACION DE HISTORIAL DE CAMBIO DE DOMICILIO *************
+       3300-GRABAR-HIST-DOMICILIO.
+      **************************************
+
+           MOVE WN-CLI-NRO-CLIENTE TO WS-HIS-NRO-CLIENTE.
+           MOVE DOM-SAL             TO WS-HIS-DOM-ANTERIOR.
+           MOVE WN-CLI-DOMICILIO    TO WS-HIS-DOM-NUEVO.
+
+           WRITE REG-HISTDOM FROM WS-REG-HISTDOM.
+
+           IF FS-HIS IS EQUAL '00'
+              ADD 1 TO WS-TOT-HISTDOM
+           ELSE
+              DISPLAY '* ERROR EN WRITE HISTDOM = ' FS-HIS
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       3300-F-GRABAR-HIST-DOMICILIO. EXIT.
+
+
+      ***** GRABACION ARCHIVO SALIDA *******
        4000-GRABAR.                                                     
       **************************************                            
                                                                         
@@ -603,20 +711,42 @@
                 SET WS-FIN-LECTURA TO TRUE                              
              END-IF.                                                    
                                                                         
-       5500-F-IMPRIMIR-TITULOS. EXIT.                                   
-                                                                        
-       9999-I-FINAL.                                                    
-                                                                        
-           MOVE WS-TOT-LEI TO WS-PRINT                                  
-           DISPLAY "NOVEDADES LEIDAS = " WS-PRINT                       
-           MOVE WS-TOT-VAL TO WS-PRINT                                  
-           DISPLAY "REGISTROS VALIDADOS = " WS-PRINT                    
-           MOVE WS-TOT-ERR TO WS-PRINT                                  
-           DISPLAY "REGISTROS CON ERROR = " WS-PRINT                    
-           MOVE  WS-TOT-ERR-F TO WS-PRINT                               
-           DISPLAY "ERRORES ENCONTRADOS = " WS-PRINT                    
-                                                                        
-           CLOSE ENTRADA                                                
+       5500-F-IMPRIMIR-TITULOS. EXIT.
+
+      ***** RECONCILIACION DE TOTALES DE CONTROL **
+       8000-RECONCILIAR-TOTALES.
+      **************************************
+
+           COMPUTE WS-TOT-CONTROL = WS-TOT-VAL + WS-TOT-ERR.
+
+           IF WS-TOT-CONTROL EQUAL WS-TOT-LEI
+              DISPLAY "RECONCILIACION DE TOTALES    = OK"
+           ELSE
+              DISPLAY "* RECONCILIACION DE TOTALES  = ERROR - "
+                      "LEIDOS = " WS-TOT-LEI " PROCESADOS = "
+                      WS-TOT-CONTROL
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       8000-F-RECONCILIAR-TOTALES. EXIT.
+
+       9999-I-FINAL.
+
+           MOVE WS-TOT-LEI TO WS-PRINT
+           DISPLAY "NOVEDADES LEIDAS = " WS-PRINT
+           MOVE WS-TOT-VAL TO WS-PRINT
+           DISPLAY "REGISTROS VALIDADOS = " WS-PRINT
+           MOVE WS-TOT-ERR TO WS-PRINT
+           DISPLAY "REGISTROS CON ERROR = " WS-PRINT
+           MOVE  WS-TOT-ERR-F TO WS-PRINT
+           DISPLAY "ERRORES ENCONTRADOS = " WS-PRINT
+           MOVE  WS-TOT-HISTDOM TO WS-PRINT
+           DISPLAY "CAMBIOS DE DOMICILIO DETECTADOS = " WS-PRINT
+
+           PERFORM 8000-RECONCILIAR-TOTALES
+                   THRU 8000-F-RECONCILIAR-TOTALES.
+
+           CLOSE ENTRADA
               IF FS-ENT IS NOT EQUAL '00'                               
                 DISPLAY '* ERROR EN CLOSE ENTRADA = '                   
                                             FS-ENT                      
@@ -632,15 +762,37 @@
                 SET WS-FIN-LECTURA TO TRUE                              
               END-IF.                                                   
                                                                         
-           CLOSE LISTADO                                                
-              IF FS-LIS IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN CLOSE LISTADO = '                   
-                                            FS-LIS                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-              END-IF.                                                   
-                                                                        
-                                                                        
-       9999-F-FINAL.  EXIT.                                             
+           CLOSE LISTADO
+              IF FS-LIS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE LISTADO = '
+                                            FS-LIS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           CLOSE HISTDOM
+              IF FS-HIS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE HISTDOM = '
+                                            FS-HIS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           MOVE SPACES     TO WS-REG-RESUMEN.
+           MOVE 'PGMVAZ15' TO RES-PROGRAMA.
+           MOVE WS-FECHA   TO RES-FECHA.
+           MOVE WS-TOT-LEI TO RES-CANT-PROCESADOS.
+           MOVE WS-TOT-ERR TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+
+       9999-F-FINAL.  EXIT.                                           
                                                                         
       *                                                                 
\ No newline at end of file
