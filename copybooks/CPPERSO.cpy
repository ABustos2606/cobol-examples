@@ -0,0 +1,12 @@
+      ***************************************************************
+      *    CPPERSO - LAYOUT REGISTRO DE PERSONAS (ENTRADA CORPERF2) *
+      ***************************************************************
+       01  REG-PERSONA.
+           03  PER-TIPO-DOC       PIC X(02).
+           03  PER-NRO-DOC        PIC 9(11).
+           03  PER-APELLIDO       PIC X(30).
+           03  PER-NOMBRE         PIC X(30).
+           03  PER-DOMICILIO      PIC X(30).
+           03  PER-LOCALIDAD      PIC X(15).
+           03  PER-SEXO           PIC X(01).
+           03  FILLER             PIC X(41).
