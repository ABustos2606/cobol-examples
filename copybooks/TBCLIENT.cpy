@@ -0,0 +1,21 @@
+      ***************************************************************
+      *    TBCLIENT - LAYOUT REGISTRO ENTRADA NOVEDADES CLIENTE      *
+      ***************************************************************
+       01  WN-TBCLIE.
+           03  WN-CLI-TIPO-NOVEDAD       PIC X(02).
+           03  WN-CLI-TIPO-DOCUMENTO     PIC X(02).
+           03  WN-CLI-NRO-DOCUMENTO      PIC 9(11).
+           03  WN-CLI-NRO-CLIENTE        PIC 9(07).
+           03  WN-CLI-NOMBRE-CLIENTE     PIC X(20).
+           03  WN-CLI-APELLIDO-CLIENTE   PIC X(20).
+           03  WN-CLI-DOMICILIO          PIC X(30).
+           03  WN-CLI-CIUDAD             PIC X(20).
+           03  WN-CLI-CODIGO-POSTAL      PIC X(04).
+           03  WN-CLI-NACIONALIDAD       PIC X(15).
+           03  WN-CLI-FECHA-DE-ALTA      PIC X(08).
+           03  WN-CLI-FECHA-DE-BAJA      PIC X(08).
+           03  WN-CLI-ESTADO-CIVIL       PIC X(02).
+           03  WN-CLI-SEXO               PIC X(02).
+           03  WN-CLI-CORREO-ELECTRONICO PIC X(30).
+           03  WN-CLI-FECCHA-NACIMIENTO  PIC X(10).
+           03  FILLER                    PIC X(51).
