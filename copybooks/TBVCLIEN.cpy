@@ -0,0 +1,22 @@
+      ***************************************************************
+      *    TBVCLIEN - LAYOUT REGISTRO SALIDA VSAM CLIENTE VALIDADO   *
+      ***************************************************************
+       01  WK-TBCLIE.
+           03  WK-CLI-TIPO-DOCUMENTO     PIC X(02).
+           03  WK-CLI-NRO-DOCUMENTO      PIC 9(11).
+           03  WK-CLI-NRO-SEC            PIC 9(04).
+           03  WK-CLI-TIPO-NOVEDAD       PIC X(02).
+           03  WK-CLI-NRO-CLIENTE        PIC 9(07).
+           03  WK-CLI-NOMBRE-CLIENTE     PIC X(20).
+           03  WK-CLI-APELLIDO-CLIENTE   PIC X(20).
+           03  WK-CLI-DOMICILIO          PIC X(30).
+           03  WK-CLI-CIUDAD             PIC X(20).
+           03  WK-CLI-CODIGO-POSTAL      PIC X(04).
+           03  WK-CLI-NACIONALIDAD       PIC X(15).
+           03  WK-CLI-FECHA-DE-ALTA      PIC X(08).
+           03  WK-CLI-FECHA-DE-BAJA      PIC X(08).
+           03  WK-CLI-ESTADO-CIVIL       PIC X(02).
+           03  WK-CLI-SEXO               PIC X(02).
+           03  WK-CLI-CORREO-ELECTRONICO PIC X(30).
+           03  WK-CLI-FECCHA-NACIMIENTO  PIC X(10).
+           03  FILLER                    PIC X(49).
