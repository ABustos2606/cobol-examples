@@ -0,0 +1,11 @@
+      ***************************************************************
+      *    CPNOVCOD - LAYOUT REGISTRO NOVEDAD/SALIDA (APAREO CODPOS) *
+      ***************************************************************
+       01  WS-REG-NOVCOD.
+           03  WS-NOVCOD-TD       PIC X(02).
+           03  WS-NOVCOD-DOC      PIC 9(11).
+           03  WS-NOVCOD-SEXO     PIC X(01).
+           03  WS-NOVCOD-NRO      PIC X(04).
+      *    JURISDICCION - SOLO USADA EN MODO MANTENIMIENTO DE MAESTRO *
+           03  WS-NOVCOD-JUR-MTO  PIC X(04).
+           03  FILLER             PIC X(18).
