@@ -0,0 +1,14 @@
+      ***************************************************************
+      *    NOVECLIE - LAYOUT NOVEDAD DE CLIENTE (ENTRADA DB2@TP40)   *
+      ***************************************************************
+       01  WS-REG-NOVECLI.
+           03  NOV-TIP-NOV        PIC X(02).
+           03  NOV-TIP-DOC        PIC X(02).
+           03  NOV-NRO-DOC        PIC 9(11).
+           03  NOV-CLI-NRO        PIC 9(09).
+           03  NOV-CLI-NOMBRE     PIC X(30).
+           03  NOV-CLI-SEXO       PIC X(01).
+           03  NOV-CLI-FENAC      PIC X(08).
+           03  NOV-CLI-ESTCIV     PIC X(01).
+           03  NOV-CLI-DOMIC      PIC X(15).
+           03  FILLER             PIC X(01).
