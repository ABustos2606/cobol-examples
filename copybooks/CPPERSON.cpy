@@ -0,0 +1,6 @@
+      ***************************************************************
+      *    CPPERSON - AREA COMUN DE DATOS DE PERSONA (RESERVADA)    *
+      ***************************************************************
+       01  WS-PERSONA-CUENTA.
+           03  WS-PER-TIP-DOC             PIC X(02).
+           03  WS-PER-NRO-DOC             PIC 9(11).
