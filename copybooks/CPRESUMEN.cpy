@@ -0,0 +1,10 @@
+      ***************************************************************
+      *    CPRESUMEN - REGISTRO DE RESUMEN DE OPERACIONES DIARIAS    *
+      *    EXTRACTO CONSOLIDADO - UN REGISTRO POR JOB DEL BATCH      *
+      ***************************************************************
+       01  WS-REG-RESUMEN.
+           03  RES-PROGRAMA        PIC X(08).
+           03  RES-FECHA           PIC X(08).
+           03  RES-CANT-PROCESADOS PIC 9(07).
+           03  RES-CANT-ERRORES    PIC 9(07).
+           03  RES-RETURN-CODE     PIC 9(04).
