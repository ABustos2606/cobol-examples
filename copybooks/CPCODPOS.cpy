@@ -0,0 +1,7 @@
+      ***************************************************************
+      *    CPCODPOS - LAYOUT REGISTRO MAESTRO CODIGOS POSTALES (VSAM)*
+      ***************************************************************
+       01  WS-REG-CODPOS.
+           03  WS-CODPOS-COD      PIC X(04).
+           03  WS-CODPOS-JUR      PIC X(04).
+           03  FILLER             PIC X(62).
