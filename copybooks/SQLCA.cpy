@@ -0,0 +1,19 @@
+ 01  SQLCA.
+     03  SQLCAID          PIC X(8).
+     03  SQLCABC          PIC S9(9) COMP-5.
+     03  SQLCODE          PIC S9(9) COMP-5.
+     03  SQLERRM.
+         49  SQLERRML     PIC S9(4) COMP-5.
+         49  SQLERRMC     PIC X(70).
+     03  SQLERRP          PIC X(8).
+     03  SQLERRD          PIC S9(9) COMP-5 OCCURS 6.
+     03  SQLWARN.
+         49  SQLWARN0     PIC X.
+         49  SQLWARN1     PIC X.
+         49  SQLWARN2     PIC X.
+         49  SQLWARN3     PIC X.
+         49  SQLWARN4     PIC X.
+         49  SQLWARN5     PIC X.
+         49  SQLWARN6     PIC X.
+         49  SQLWARN7     PIC X.
+     03  SQLSTATE         PIC X(5).
