@@ -0,0 +1,23 @@
+      ***************************************************************
+      *    TBECLIEN - LAYOUT REGISTRO ENTRADA NOVEDADES CLIENTE      *
+      *    (DB2@TP33 - INCLUYE K-NROSEC, AUSENTE EN EL FEED DE       *
+      *    TBCLIENT/PGMVAZ15) *****************************************
+       01  WE-TBCLIE.
+           03  WE-CLI-TIPO-NOVEDAD       PIC X(02).
+           03  WE-CLI-TIPO-DOCUMENTO     PIC X(02).
+           03  WE-CLI-NRO-DOCUMENTO      PIC 9(11).
+           03  WE-CLI-NRO-SECUENCIA      PIC X(02).
+           03  WE-CLI-NRO-CLIENTE        PIC 9(07).
+           03  WE-CLI-NOMBRE-CLIENTE     PIC X(20).
+           03  WE-CLI-APELLIDO-CLIENTE   PIC X(20).
+           03  WE-CLI-DOMICILIO          PIC X(30).
+           03  WE-CLI-CIUDAD             PIC X(20).
+           03  WE-CLI-CODIGO-POSTAL      PIC X(04).
+           03  WE-CLI-NACIONALIDAD       PIC X(15).
+           03  WE-CLI-FECHA-DE-ALTA      PIC X(08).
+           03  WE-CLI-FECHA-DE-BAJA      PIC X(08).
+           03  WE-CLI-ESTADO-CIVIL       PIC X(02).
+           03  WE-CLI-SEXO               PIC X(02).
+           03  WE-CLI-CORREO-ELECTRONICO PIC X(30).
+           03  WE-CLI-FECCHA-NACIMIENTO  PIC X(10).
+           03  FILLER                    PIC X(51).
