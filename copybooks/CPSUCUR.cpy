@@ -0,0 +1,15 @@
+      ***************************************************************
+      *    CPSUCUR - LAYOUT REGISTRO SUCURSAL/MOVIMIENTO (APAREO)    *
+      ***************************************************************
+       03  WS-REG-SUCURSAL.
+           05  WS-SUC-NRO         PIC 9(03).
+           05  WS-SUC-TIP-DOC     PIC X(02).
+           05  WS-SUC-NRO-DOC     PIC 9(11).
+           05  WS-SUC-NOMAPE      PIC X(30).
+           05  WS-SUC-EST-CIV     PIC X(01).
+           05  WS-SUC-SEXO        PIC X(01).
+           05  WS-SUC-CUENTA      PIC 9(05).
+           05  WS-SUC-TIP         PIC X(02).
+           05  WS-SUC-CTA         PIC X(10).
+           05  WS-SUC-SALDO       PIC S9(7)V99.
+           05  FILLER             PIC X(19).
