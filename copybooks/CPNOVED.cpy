@@ -0,0 +1,14 @@
+      ***************************************************************
+      *    CPNOVED - LAYOUT NOVEDAD DE CUENTA (ENTRADA PGMVAC15)     *
+      ***************************************************************
+       01  WC-TBCUEN.
+           03  WC-CUE-TIPO-NOVEDAD        PIC X(02).
+           03  WC-CUE-TIPO-CUENTA         PIC X(02).
+           03  WC-CUE-NRO-CUENTA          PIC 9(15).
+           03  WC-CUE-MONEDA              PIC 9(02).
+           03  WC-CUE-CBU                 PIC 9(14).
+           03  WC-CUE-TIP-DOC             PIC X(02).
+           03  WC-CUE-NRO-DOC             PIC 9(11).
+           03  WC-CUE-SALDO-ACTUAL        PIC S9(12)V99.
+           03  WC-CUE-FECHA-ACTUAL        PIC X(10).
+           03  WC-CUE-FECHA-ULTIMO-CIERRE PIC X(10).
