@@ -0,0 +1,11 @@
+      ***************************************************************
+      *    CPAUDIT - LAYOUT REGISTRO DE AUDITORIA ANTES/DESPUES      *
+      ***************************************************************
+       01  WS-REG-AUDITORIA.
+           03  AUD-PROGRAMA       PIC X(08).
+           03  AUD-FECHA          PIC X(08).
+           03  AUD-TABLA          PIC X(08).
+           03  AUD-OPERACION      PIC X(06).
+           03  AUD-CLAVE          PIC X(20).
+           03  AUD-ANTES          PIC X(60).
+           03  AUD-DESPUES        PIC X(60).
