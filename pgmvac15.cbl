@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.                                         
-        PROGRAM-ID PGMVAC15.                                            
+        PROGRAM-ID. PGMVAC15.                                            
                                                                         
       ***********************************************                   
       *                                             *                   
@@ -26,11 +26,22 @@
              SELECT SALIDA ASSIGN DDSALID                               
                     FILE STATUS IS FS-SAL.                              
                                                                         
-             SELECT LISTADO   ASSIGN DDLISTA                            
-                    FILE STATUS IS FS-LIS.                              
-                                                                        
-                                                                        
-       DATA DIVISION.                                                   
+             SELECT LISTADO   ASSIGN DDLISTA
+                    FILE STATUS IS FS-LIS.
+
+             SELECT PARAMETROS ASSIGN DDPARAM
+                    FILE STATUS IS FS-PAR.
+
+             SELECT CLEARING ASSIGN DDCLEAR
+                    FILE STATUS IS FS-CLR.
+
+             SELECT SUSPENSO ASSIGN DDSUSPEN
+                    FILE STATUS IS FS-SUS.
+
+             SELECT RESUMEN ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+       DATA DIVISION.                                               
        FILE SECTION.                                                    
                                                                         
        FD ENTRADA                                                       
@@ -57,17 +68,57 @@
             BLOCK CONTAINS 0 RECORDS                                    
             RECORDING MODE IS F.                                        
                                                                         
-       01 REG-LISTADO    PIC  X(132).                                   
-                                                                        
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-      **************************************                            
-                                                                        
-       77  FS-ENT          PIC XX     VALUE SPACES.                     
-       77  FS-CLI          PIC XX     VALUE SPACES.                     
-       77  FS-SAL          PIC XX     VALUE SPACES.                     
-       77  FS-LIS          PIC XX     VALUE SPACES.                     
-                                                                        
+       01 REG-LISTADO    PIC  X(132).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS PIC X(05).
+
+       FD CLEARING
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-CLEARING   PIC X(60).
+
+       FD SUSPENSO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SUSPENSO   PIC X(84).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN    PIC X(34).
+
+
+       WORKING-STORAGE SECTION.
+      **************************************
+
+       77  FS-ENT          PIC XX     VALUE SPACES.
+       77  FS-CLI          PIC XX     VALUE SPACES.
+       77  FS-SAL          PIC XX     VALUE SPACES.
+       77  FS-LIS          PIC XX     VALUE SPACES.
+       77  FS-PAR          PIC XX     VALUE SPACES.
+       77  FS-CLR          PIC XX     VALUE SPACES.
+       77  FS-SUS          PIC XX     VALUE SPACES.
+       77  FS-RES          PIC XX     VALUE SPACES.
+
+           COPY CPRESUMEN.
+
+      * MODO DE REPORTE - D = DETALLE (DEFAULT), E = SOLO EXCEPCIONES *
+      * MONEDAS HABILITADAS PARA LA CUENTA - DEFAULT 02/80 REPLICA EL *
+      * COMPORTAMIENTO BASE (PESOS/DOLARES) SI NO HAY PARAMETROS      *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MODO          PIC X(1)    VALUE 'D'.
+               88  WS-MODO-EXCEPCION           VALUE 'E'.
+               88  WS-MODO-DETALLE             VALUE 'D'.
+           03  WS-PAR-MONEDA1       PIC 99      VALUE 02.
+           03  WS-PAR-MONEDA2       PIC 99      VALUE 80.
+
        01  WS-STATUS-FIN   PIC X.                                       
            88  WS-FIN-LECTURA         VALUE 'Y'.                        
            88  WS-NO-FIN-LECTURA      VALUE 'N'.                        
@@ -106,8 +157,27 @@
        77  WS-TOT-LEI      PIC 999    VALUE ZEROS.                      
        77  WS-TOT-ERR      PIC 999    VALUE ZEROS.                      
        77  WS-TOT-ENC      PIC 999    VALUE ZEROS.                      
-       77  WS-TOT-GRAB     PIC 999    VALUE ZEROS.                      
-       77  WS-PRINT        PIC ZZ9    VALUE ZEROS.                      
+       77  WS-TOT-GRAB     PIC 999    VALUE ZEROS.
+       77  WS-TOT-CLEARING PIC 999    VALUE ZEROS.
+       77  WS-TOT-SUSPENSO PIC 999    VALUE ZEROS.
+       77  WS-PRINT        PIC ZZ9    VALUE ZEROS.
+
+      * EXTRACTO PARA INTERFASE DE COMPENSACION (CLEARING) POR CBU *
+       01  WS-REG-CLEARING.
+           03  CLR-CBU        PIC 9(14)       VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  CLR-TIPO-CTA   PIC X(02)       VALUE SPACES.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  CLR-NRO-CTA    PIC 9(15)       VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  CLR-MONEDA     PIC 9(02)       VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  CLR-TIPO-DOC   PIC X(02)       VALUE SPACES.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  CLR-NRO-DOC    PIC 9(11)       VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  CLR-SALDO      PIC S9(12)V99   VALUE ZEROS.
+           03  FILLER         PIC X(08)       VALUE SPACES.
                                                                         
        01  WS-REG-REGISTRO.                                             
            03  FILLER         PIC X(7)     VALUE SPACES.                
@@ -248,13 +318,31 @@
               SET  WS-FIN-LECTURA TO TRUE                               
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT LISTADO.                                         
-           IF FS-LIS IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN IMPRESION INICIO = ' FS-LIS      
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                    
+           OPEN OUTPUT LISTADO.
+           IF FS-LIS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN IMPRESION INICIO = ' FS-LIS
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           OPEN OUTPUT CLEARING.
+           IF FS-CLR IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN CLEARING INICIO = ' FS-CLR
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO INICIO = ' FS-SUS
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                  
                                                                         
        1000-F-INICIO. EXIT.                                             
                                                                         
@@ -262,15 +350,22 @@
        2000-I-PROCESO.                                                  
       **************************************                            
                                                                         
-           PERFORM 3000-VALIDACION THRU 3000-F-VALIDACION.              
-           IF WS-ERROR THEN                                             
-              ADD 1 TO WS-TOT-ERR                                       
-           ELSE                                                         
-              PERFORM 3100-VALIDACION-VSAM THRU 3100-F-VALIDACION-VSAM  
-              PERFORM 5200-IMPRIMIR-VALIDO THRU 5200-F-IMPRIMIR-VALIDO  
-           END-IF.                                                      
-                                                                        
-           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                    
+           PERFORM 3000-VALIDACION THRU 3000-F-VALIDACION.
+           IF WS-ERROR THEN
+              ADD 1 TO WS-TOT-ERR
+              PERFORM 5000-IMPRIMIR-REGISTRO
+                                 THRU 5000-F-IMPRIMIR-REGISTRO
+           ELSE
+              PERFORM 3100-VALIDACION-VSAM THRU 3100-F-VALIDACION-VSAM
+              IF NOT WS-MODO-EXCEPCION
+                 PERFORM 5000-IMPRIMIR-REGISTRO
+                                    THRU 5000-F-IMPRIMIR-REGISTRO
+                 PERFORM 5200-IMPRIMIR-VALIDO
+                                    THRU 5200-F-IMPRIMIR-VALIDO
+              END-IF
+           END-IF.
+
+           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.
                                                                         
                                                                         
        2000-F-PROCESO. EXIT.                                            
@@ -279,13 +374,11 @@
        2100-LECTURA.                                                    
       **************************************                            
                                                                         
-           READ ENTRADA INTO WC-TBCUEN.                                 
-           EVALUATE FS-ENT                                              
-             WHEN '00'                                                  
-              ADD 1 TO WS-TOT-LEI                                       
-              PERFORM 5000-IMPRIMIR-REGISTRO                            
-                                    THRU 5000-F-IMPRIMIR-REGISTRO       
-             WHEN '10'                                                  
+           READ ENTRADA INTO WC-TBCUEN.
+           EVALUATE FS-ENT
+             WHEN '00'
+              ADD 1 TO WS-TOT-LEI
+             WHEN '10'
               SET WS-FIN-LECTURA TO TRUE                                
                                                                         
              WHEN OTHER                                                 
@@ -304,7 +397,8 @@
                                                                         
            SET WS-NO-ERROR TO TRUE.                                     
                                                                         
-           IF WC-CUE-TIPO-NOVEDAD IS EQUAL TO 'AL' OR 'BA' OR 'MO'      
+           IF WC-CUE-TIPO-NOVEDAD IS EQUAL TO 'AL' OR 'BA' OR 'MO'
+                                            OR 'RV'
               CONTINUE                                                  
            ELSE                                                         
               SET WS-ERROR TO TRUE                                      
@@ -329,8 +423,9 @@
               PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR    
            END-IF.                                                      
                                                                         
-           IF WC-CUE-MONEDA IS EQUAL TO 02 OR 80                        
-              CONTINUE                                                  
+           IF WC-CUE-MONEDA IS EQUAL TO WS-PAR-MONEDA1
+                                      OR WS-PAR-MONEDA2
+              CONTINUE
            ELSE                                                         
               SET WS-ERROR TO TRUE                                      
               INITIALIZE WS-REG-ERROR                                   
@@ -420,8 +515,10 @@
                 ADD 1 TO WS-TOT-ENC                                     
                 MOVE 'CLIENTE ENCONTRADO' TO WS-VAL-CAMPO               
                 PERFORM 4000-GRABAR THRU 4000-F-GRABAR                  
-              WHEN '23'                                                 
-                MOVE 'CLIENTE NO ENCONTRADO' TO WS-VAL-CAMPO            
+              WHEN '23'
+                MOVE 'CLIENTE NO ENCONTRADO' TO WS-VAL-CAMPO
+                PERFORM 7000-GRABAR-SUSPENSO
+                        THRU 7000-F-GRABAR-SUSPENSO
               WHEN OTHER                                                
                 DISPLAY 'ERROR EN LECTURA CLIENTE = ' FS-CLI            
                 SET WS-FIN-LECTURA TO TRUE                              
@@ -451,16 +548,44 @@
                                                                         
            WRITE REG-SALIDA   FROM WK-TBCUEN                            
                                                                         
-           IF FS-SAL EQUAL ZEROS                                        
-                ADD 1 TO WS-TOT-GRAB                                    
-           ELSE                                                         
-                DISPLAY '* ERROR EN WRITE SALIDA  = '                   
-                                            FS-SAL                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-           END-IF.                                                      
-                                                                        
-                                                                        
+           IF FS-SAL EQUAL ZEROS
+                ADD 1 TO WS-TOT-GRAB
+                PERFORM 4100-GRABAR-CLEARING THRU 4100-F-GRABAR-CLEARING
+           ELSE
+                DISPLAY '* ERROR EN WRITE SALIDA  = '
+                                            FS-SAL
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+
+      ***** GRABACION EXTRACTO CLEARING (CBU) **********
+       4100-GRABAR-CLEARING.
+      **************************************
+
+           MOVE SPACES              TO WS-REG-CLEARING.
+           MOVE WC-CUE-CBU           TO CLR-CBU.
+           MOVE WC-CUE-TIPO-CUENTA   TO CLR-TIPO-CTA.
+           MOVE WC-CUE-NRO-CUENTA    TO CLR-NRO-CTA.
+           MOVE WC-CUE-MONEDA        TO CLR-MONEDA.
+           MOVE WC-CUE-TIP-DOC       TO CLR-TIPO-DOC.
+           MOVE WC-CUE-NRO-DOC       TO CLR-NRO-DOC.
+           MOVE WC-CUE-SALDO-ACTUAL  TO CLR-SALDO.
+
+           WRITE REG-CLEARING FROM WS-REG-CLEARING.
+
+           IF FS-CLR EQUAL ZEROS
+                ADD 1 TO WS-TOT-CLEARING
+           ELSE
+                DISPLAY '* ERROR EN WRITE CLEARING = '
+                                            FS-CLR
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       4100-F-GRABAR-CLEARING. EXIT.
+
+
        4000-F-GRABAR. EXIT.                                             
                                                                         
        5000-IMPRIMIR-REGISTRO.                                          
@@ -601,8 +726,25 @@
                 SET WS-FIN-LECTURA TO TRUE                              
              END-IF.                                                    
                                                                         
-       5500-F-IMPRIMIR-TITULOS. EXIT.                                   
-                                                                        
+       5500-F-IMPRIMIR-TITULOS. EXIT.
+
+      **************************************
+      * GRABACION DE NOVEDADES EN SUSPENSO  *
+      * (CLIENTE NO ENCONTRADO) PARA REPROCESO *
+      **************************************
+       7000-GRABAR-SUSPENSO.
+
+           WRITE REG-SUSPENSO FROM WC-TBCUEN.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           ADD 1 TO WS-TOT-SUSPENSO.
+
+       7000-F-GRABAR-SUSPENSO. EXIT.
+
        9999-I-FINAL.                                                    
                                                                         
            MOVE WS-TOT-LEI TO WS-PRINT                                  
@@ -611,10 +753,15 @@
            DISPLAY "NOVEDADES ENCONTRADAS = " WS-PRINT                  
            MOVE WS-TOT-ERR TO WS-PRINT                                  
            DISPLAY "NOVEDADES CON ERROR = " WS-PRINT                    
-           MOVE  WS-TOT-GRAB TO WS-PRINT                                
-           DISPLAY "REGISTROS GRABADOS = " WS-PRINT                     
-                                                                        
-           CLOSE ENTRADA                                                
+           MOVE  WS-TOT-GRAB TO WS-PRINT
+           DISPLAY "REGISTROS GRABADOS = " WS-PRINT
+           MOVE  WS-TOT-CLEARING TO WS-PRINT
+           DISPLAY "REGISTROS CLEARING GRABADOS = " WS-PRINT
+           MOVE  WS-TOT-SUSPENSO TO WS-PRINT
+           DISPLAY "REGISTROS EN SUSPENSO (CLIENTE NO ENCONTRADO) = "
+                                                            WS-PRINT
+
+           CLOSE ENTRADA                                              
               IF FS-ENT IS NOT EQUAL '00'                               
                 DISPLAY '* ERROR EN CLOSE ENTRADA = '                   
                                             FS-ENT                      
@@ -638,15 +785,45 @@
                 SET WS-FIN-LECTURA TO TRUE                              
               END-IF.                                                   
                                                                         
-           CLOSE LISTADO                                                
-              IF FS-LIS IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN CLOSE LISTADO = '                   
-                                            FS-LIS                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-              END-IF.                                                   
-                                                                        
-                                                                        
-       9999-F-FINAL.  EXIT.                                             
+           CLOSE LISTADO
+              IF FS-LIS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE LISTADO = '
+                                            FS-LIS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           CLOSE CLEARING
+              IF FS-CLR IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE CLEARING = '
+                                            FS-CLR
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           CLOSE SUSPENSO
+              IF FS-SUS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SUSPENSO = '
+                                            FS-SUS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           MOVE SPACES     TO WS-REG-RESUMEN.
+           MOVE 'PGMVAC15' TO RES-PROGRAMA.
+           MOVE WS-FECHA   TO RES-FECHA.
+           MOVE WS-TOT-LEI TO RES-CANT-PROCESADOS.
+           MOVE WS-TOT-ERR TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+
+       9999-F-FINAL.  EXIT.
                                                                         
       *                                                                 
