@@ -1,214 +1,505 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID PGMDB215.                                             
-      **********************************************************        
-      *                                                        *        
-      *              PROGRAMA PARA SQL EMBEBIDO                *        
-      *         CHECK-POINT 28 BATCH ACT DB2 - TP 33           *        
-      *                       3-11-22                          *        
-      *                                                        *        
-      **********************************************************        
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SPECIAL-NAMES.                                                   
-           DECIMAL-POINT IS COMMA.                                      
-                                                                        
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-               SELECT ENTRADA ASSIGN DDENTRA                            
-               ORGANIZATION IS INDEXED                                  
-               ACCESS MODE IS SEQUENTIAL                                
-               RECORD KEY IS K-NOV                                      
-               FILE STATUS IS FS-ENT.                                   
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD ENTRADA.                                                      
-                                                                        
-       01 REG-ENTRADA.                                                  
-          03  K-NOV.                                                    
-              05  K-TIPNOV    PIC X(2).                                 
-              05  K-TIPDOC    PIC X(2).                                 
-              05  K-NRODOC    PIC X(11).                                
-              05  K-NROSEC    PIC X(2).                                 
-          03  FILLER          PIC X(227).                               
-                                                                        
-      **************************************                            
-       WORKING-STORAGE SECTION.                                         
-      **************************************                            
-       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
-                                                                        
-       77  FS-ENT           PIC XX    VALUE SPACES.                     
-       01  WS-FLAG-FIN      PIC X.                                      
-           88  WS-SI-PROCESO      VALUE ' '.                            
-           88  WS-FIN-PROCESO     VALUE 'F'.                            
-                                                                        
-       77  FILLER        PIC X(26) VALUE '* VARIABLES SQL          *'.  
-       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          
-                                                                        
-            EXEC SQL                                                    
-              INCLUDE SQLCA                                             
-            END-EXEC.                                                   
-                                                                        
-       01  WS-REG-CLIENTE.                                              
-           03 WS-CLI-TIPDOC     PIC XX         VALUE SPACES.            
-           03 WS-CLI-NRODOC     PIC S9(11)V USAGE COMP-3 VALUE ZEROS.   
-           03 WS-CLI-NROCLI     PIC S9(03)V USAGE COMP-3 VALUE ZEROS.   
-           03 WS-CLI-NOMAPE     PIC X(30)      VALUE SPACES.            
-           03 WS-CLI-NOMBRE     PIC X(15)      VALUE SPACES.            
-           03 WS-CLI-APELLIDO   PIC X(15)      VALUE SPACES.            
-           03 WS-CLI-FECNAC     PIC X(10)      VALUE SPACES.            
-           03 WS-CLI-SEXO       PIC X          VALUE SPACES.            
-                                                                        
-       COPY  TBVCLIEN.                                                  
-                                                                        
-       01  WS-TOT-LEIDAS        PIC 99   VALUE ZEROS.                   
-       01  WS-TOT-INSERT        PIC 99   VALUE ZEROS.                   
-       01  WS-TOT-ERROR         PIC 99   VALUE ZEROS.                   
-       01  WS-CONTADOR          PIC 9    VALUE 1.                       
-                                                                        
-       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  
-                                                                        
-      ***************************************************************.  
-       PROCEDURE DIVISION.                                              
-      **************************************                            
-      *                                    *                            
-      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-      *                                    *                            
-      **************************************                            
-       MAIN-PROGRAM.                                                    
-                                                                        
-           PERFORM 1000-I-INICIO   THRU                                 
-                   1000-F-INICIO.                                       
-                                                                        
-           PERFORM 2000-I-PROCESO  THRU                                 
-                   2000-F-PROCESO        UNTIL WS-FIN-PROCESO.          
-                                                                        
-           PERFORM 9999-I-FINAL    THRU                                 
-                   9999-F-FINAL.                                        
-                                                                        
-       F-MAIN-PROGRAM. GOBACK.                                          
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO INICIO APERTURA ARCHIVOS   *                            
-      *                                    *                            
-      **************************************                            
-       1000-I-INICIO.                                                   
-                                                                        
-           SET WS-SI-PROCESO TO TRUE.                                   
-                                                                        
-           OPEN INPUT ENTRADA.                                          
-           IF FS-ENT IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN ENTRADA = ' FS-ENT               
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-PROCESO TO TRUE                               
-           END-IF.                                                      
-                                                                        
-       1000-F-INICIO.   EXIT.                                           
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-      *                                    *                            
-      **************************************                            
-       2000-I-PROCESO.                                                  
-                                                                        
-           READ ENTRADA INTO WK-TBCLIE                                  
-           EVALUATE FS-ENT                                              
-              WHEN '00'                                                 
-                 ADD 1 TO WS-TOT-LEIDAS                                 
-                 PERFORM 3000-INSERT THRU 3000-F-INSERT                 
-              WHEN '10'                                                 
-                 SET WS-FIN-PROCESO TO TRUE                             
-              WHEN OTHER                                                
-                 DISPLAY 'ERROR EN LECTURA ENTRADA' FS-ENT              
-                 MOVE 9999 TO RETURN-CODE                               
-                 SET WS-FIN-PROCESO TO TRUE                             
-           END-EVALUATE.                                                
-                                                                        
-           IF WS-CONTADOR EQUAL 3                                       
-              SET WS-FIN-PROCESO TO TRUE                                
-           END-IF.                                                      
-                                                                        
-           ADD 1 TO WS-CONTADOR.                                        
-                                                                        
-       2000-F-PROCESO. EXIT.                                            
-                                                                        
-                                                                        
-       3000-INSERT.                                                     
-                                                                        
-           MOVE SPACES TO WS-REG-CLIENTE                                
-           MOVE WK-CLI-TIPO-DOCUMENTO TO WS-CLI-TIPDOC                  
-           MOVE WK-CLI-NRO-DOCUMENTO TO WS-CLI-NRODOC                   
-           MOVE WK-CLI-NRO-CLIENTE TO WS-CLI-NROCLI                     
-           MOVE WK-CLI-NOMBRE-CLIENTE TO WS-CLI-NOMBRE                  
-           MOVE WK-CLI-APELLIDO-CLIENTE TO WS-CLI-APELLIDO              
-           MOVE WK-CLI-FECCHA-NACIMIENTO TO WS-CLI-FECNAC               
-           MOVE WK-CLI-SEXO TO WS-CLI-SEXO                              
-                                                                        
-           STRING WS-CLI-NOMBRE DELIMITED BY '  '                       
-                  ' ' DELIMITED BY SIZE                                 
-                  WS-CLI-APELLIDO DELIMITED BY '  '                     
-                  INTO WS-CLI-NOMAPE                                    
-           END-STRING.                                                  
-                                                                        
-           EXEC SQL                                                     
-                INSERT INTO ITPLZRY.TB99CLIE                            
-                      (TIPDOC,                                          
-                       NRODOC,                                          
-                       NROCLI,                                          
-                       NOMAPE,                                          
-                       FECNAC,                                          
-                       SEXO)                                            
-                 VALUES                                                 
-                      (:WS-CLI-TIPDOC,                                  
-                       :WS-CLI-NRODOC,                                  
-                       :WS-CLI-NROCLI,                                  
-                       :WS-CLI-NOMAPE,                                  
-                       :WS-CLI-FECNAC,                                  
-                       :WS-CLI-SEXO)                                    
-           END-EXEC.                                                    
-                                                                        
-           EVALUATE SQLCODE                                             
-             WHEN +0                                                    
-                ADD 1 TO WS-TOT-INSERT                                  
-             WHEN -803                                                  
-                ADD 1 TO WS-TOT-ERROR                                   
-                DISPLAY 'CLIENTE DUPLICADO'                             
-             WHEN OTHER                                                 
-                MOVE SQLCODE TO WS-SQLCODE                              
-                DISPLAY 'ERROR ACCESO TABLA: ' WS-SQLCODE               
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-PROCESO TO TRUE                              
-           END-EVALUATE.                                                
-                                                                        
-       3000-F-INSERT. EXIT.                                             
-                                                                        
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO FINAL CIERRE DE FILES      *                            
-      *                                    *                            
-      **************************************                            
-       9999-I-FINAL.                                                    
-                                                                        
-           DISPLAY 'NOVEDADES LEIDAS     = ' WS-TOT-LEIDAS              
-           DISPLAY 'NOVEDADES INSERTADAS = ' WS-TOT-INSERT              
-           DISPLAY 'NOVEDADES ERRONEAS   = ' WS-TOT-ERROR               
-                                                                        
-           CLOSE ENTRADA                                                
-             IF FS-ENT       IS NOT EQUAL '00'                          
-               DISPLAY '* ERROR EN CLOSE ENTRADA = '                    
-                                           FS-ENT                       
-               MOVE 9999 TO RETURN-CODE                                 
-            END-IF.                                                     
-                                                                        
-      *    EXEC SQL                                                     
-      *        ROLLBACK                                                 
-      *    END-EXEC.                                                    
-                                                                        
-       9999-F-FINAL.                                                    
-           EXIT.                                                        
+       IDENTIFICATION DIVISION.                                         
+       PROGRAM-ID PGMDB215.                                             
+      **********************************************************        
+      *                                                        *        
+      *              PROGRAMA PARA SQL EMBEBIDO                *        
+      *         CHECK-POINT 28 BATCH ACT DB2 - TP 33           *        
+      *                       3-11-22                          *        
+      *                                                        *        
+      **********************************************************        
+       ENVIRONMENT DIVISION.                                            
+       CONFIGURATION SECTION.                                           
+       SPECIAL-NAMES.                                                   
+           DECIMAL-POINT IS COMMA.                                      
+                                                                        
+       INPUT-OUTPUT SECTION.                                            
+       FILE-CONTROL.                                                    
+                                                                        
+               SELECT ENTRADA ASSIGN DDENTRA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS K-NOV
+               FILE STATUS IS FS-ENT.
+
+               SELECT AUDITORIA ASSIGN DDAUDIT
+               FILE STATUS IS FS-AUD.
+
+               SELECT SUSPENSO ASSIGN DDSUSPEN
+               FILE STATUS IS FS-SUS.
+
+               SELECT PARAMETROS ASSIGN DDPARAM
+               FILE STATUS IS FS-PAR.
+
+               SELECT RESUMEN ASSIGN DDRESUME
+               FILE STATUS IS FS-RES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENTRADA.
+
+       01 REG-ENTRADA.
+          03  K-NOV.
+              05  K-TIPNOV    PIC X(2).
+              05  K-TIPDOC    PIC X(2).
+              05  K-NRODOC    PIC X(11).
+              05  K-NROSEC    PIC X(2).
+          03  FILLER          PIC X(227).
+
+       FD AUDITORIA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-AUDITORIA     PIC X(170).
+
+       FD SUSPENSO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SUSPENSO      PIC X(244).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS    PIC X(06).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN       PIC X(34).
+
+      **************************************
+       WORKING-STORAGE SECTION.                                         
+      **************************************                            
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
+                                                                        
+       77  FS-ENT           PIC XX    VALUE SPACES.
+       77  FS-AUD           PIC XX    VALUE SPACES.
+       77  FS-SUS           PIC XX    VALUE SPACES.
+       77  FS-PAR           PIC XX    VALUE SPACES.
+       77  FS-RES           PIC XX    VALUE SPACES.
+       01  WS-FLAG-FIN      PIC X.
+           88  WS-SI-PROCESO      VALUE ' '.
+           88  WS-FIN-PROCESO     VALUE 'F'.
+
+      * MODO 'N' = NORMAL (DEFAULT), 'R' = REPROCESO DE NOVEDADES     *
+      * RECHAZADAS (ENTRADA REASIGNADA AL SUSPENSO DE UNA CORRIDA     *
+      * ANTERIOR POR JCL) - EN REPROCESO NO SE VUELVE A GRABAR        *
+      * SUSPENSO PARA EVITAR UN LOOP DE RECHAZO INFINITO              *
+      * TAMANIO DE LOTE CONFIGURABLE ***********************
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MODO      PIC X(1)  VALUE 'N'.
+               88  WS-MODO-NORMAL           VALUE 'N'.
+               88  WS-MODO-REPROCESO        VALUE 'R'.
+           03  WS-TAM-LOTE      PIC 9(05) VALUE 00003.
+
+       77  WS-TOT-SUSPENSO  PIC 99    VALUE ZEROS.
+       77  WS-TOT-BAJA      PIC 99    VALUE ZEROS.
+
+      * HOST VARIABLE PARA COLUMNA FECBAJA (BAJA DE CLIENTE) - AUN    *
+      * NO REFLEJADA EN EL DCLGEN DE TB99CLIE **************************
+       77  WS-CLI-FECBAJA   PIC X(08) VALUE SPACES.
+
+      * RUTINA COMPARTIDA DE EXISTENCIA DE CLIENTE (TP 35) ************
+       01  WS-PGMVCL15        PIC X(8)     VALUE 'PGMVCL15'.
+       01  LK-PARM-CLIENTE.
+           03  LK-MODO-BUSQUEDA     PIC X.
+               88  LK-BUSCAR-POR-NROCLI      VALUE 'N'.
+               88  LK-BUSCAR-POR-DOC         VALUE 'D'.
+           03  LK-NROCLI            PIC 9(03).
+           03  LK-TIPDOC            PIC X(02).
+           03  LK-NRODOC            PIC 9(11).
+           03  LK-STATUS-CLIENTE    PIC X.
+               88  LK-CLIENTE-ENCONTRADO      VALUE 'Y'.
+               88  LK-CLIENTE-NO-ENCONTRADO   VALUE 'N'.
+               88  LK-CLIENTE-ERROR           VALUE 'E'.
+           03  LK-SQLCODE-RESULT    PIC +++999.
+
+       77  FILLER        PIC X(26) VALUE '* VARIABLES SQL          *'.
+       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      * AUDITORIA ANTES/DESPUES ****************************
+       77  WS-FECHA-AUD  PIC 9(06) VALUE ZEROS.
+       77  WS-AUD-NRODOC PIC Z(10)9 VALUE ZEROS.
+       77  WS-AUD-NROCLI PIC ZZ9    VALUE ZEROS.
+
+      * CHEQUEO DE CLIENTE DUPLICADO (PRE-INSERT) **********
+       77  WS-DUP-CONTADOR PIC S9(05) USAGE COMP-3 VALUE ZEROS.
+
+       COPY CPAUDIT.
+
+       COPY CPRESUMEN.
+
+            EXEC SQL                                                 
+              INCLUDE SQLCA                                             
+            END-EXEC.                                                   
+                                                                        
+       01  WS-REG-CLIENTE.                                              
+           03 WS-CLI-TIPDOC     PIC XX         VALUE SPACES.            
+           03 WS-CLI-NRODOC     PIC S9(11)V USAGE COMP-3 VALUE ZEROS.   
+           03 WS-CLI-NROCLI     PIC S9(03)V USAGE COMP-3 VALUE ZEROS.   
+           03 WS-CLI-NOMAPE     PIC X(30)      VALUE SPACES.            
+           03 WS-CLI-NOMBRE     PIC X(15)      VALUE SPACES.            
+           03 WS-CLI-APELLIDO   PIC X(15)      VALUE SPACES.            
+           03 WS-CLI-FECNAC     PIC X(10)      VALUE SPACES.            
+           03 WS-CLI-SEXO       PIC X          VALUE SPACES.            
+                                                                        
+      * REG-ENTRADA CARRIES K-NROSEC BETWEEN NRO-DOCUMENTO AND THE     *
+      * CLIENT PAYLOAD, WHICH TBCLIENT DOESN'T (IT WAS AUTHORED FOR   *
+      * DB2@TP40/PGMVAZ15'S SHORTER FEED) - USE TBECLIEN INSTEAD SO   *
+      * EVERY FIELD FROM NRO-CLIENTE ON LINES UP WITH THE FD **********
+       COPY  TBECLIEN.
+                                                                        
+       01  WS-TOT-LEIDAS        PIC 99   VALUE ZEROS.                   
+       01  WS-TOT-INSERT        PIC 99   VALUE ZEROS.                   
+       01  WS-TOT-ERROR         PIC 99   VALUE ZEROS.                   
+       01  WS-CONTADOR          PIC 9(05) VALUE 00001.                       
+                                                                        
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  
+                                                                        
+      ***************************************************************.  
+       PROCEDURE DIVISION.                                              
+      **************************************                            
+      *                                    *                            
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
+      *                                    *                            
+      **************************************                            
+       MAIN-PROGRAM.                                                    
+                                                                        
+           PERFORM 1000-I-INICIO   THRU                                 
+                   1000-F-INICIO.                                       
+                                                                        
+           PERFORM 2000-I-PROCESO  THRU                                 
+                   2000-F-PROCESO        UNTIL WS-FIN-PROCESO.          
+                                                                        
+           PERFORM 9999-I-FINAL    THRU                                 
+                   9999-F-FINAL.                                        
+                                                                        
+       F-MAIN-PROGRAM. GOBACK.                                          
+                                                                        
+      **************************************                            
+      *                                    *                            
+      *  CUERPO INICIO APERTURA ARCHIVOS   *                            
+      *                                    *                            
+      **************************************                            
+       1000-I-INICIO.
+
+           SET WS-SI-PROCESO TO TRUE.
+
+           ACCEPT WS-FECHA-AUD FROM DATE.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           OPEN INPUT ENTRADA.
+           IF FS-ENT IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ENTRADA = ' FS-ENT
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+           OPEN OUTPUT AUDITORIA.
+           IF FS-AUD IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN AUDITORIA = ' FS-AUD
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+       1000-F-INICIO.   EXIT.
+                                                                        
+      **************************************                            
+      *                                    *                            
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
+      *                                    *                            
+      **************************************                            
+       2000-I-PROCESO.                                                  
+                                                                        
+           READ ENTRADA INTO WE-TBCLIE
+           EVALUATE FS-ENT
+              WHEN '00'
+                 ADD 1 TO WS-TOT-LEIDAS
+                 EVALUATE WE-CLI-TIPO-NOVEDAD
+                    WHEN 'AL'
+                    WHEN SPACES
+                       PERFORM 3000-INSERT THRU 3000-F-INSERT
+                    WHEN 'BA'
+                       PERFORM 3200-BAJA THRU 3200-F-BAJA
+                    WHEN OTHER
+                       ADD 1 TO WS-TOT-ERROR
+                       DISPLAY 'TIPO DE NOVEDAD INVALIDO: '
+                               WE-CLI-TIPO-NOVEDAD
+                       IF WS-MODO-NORMAL
+                          PERFORM 6000-GRABAR-SUSPENSO
+                                  THRU 6000-F-GRABAR-SUSPENSO
+                       END-IF
+                 END-EVALUATE
+              WHEN '10'                                                 
+                 SET WS-FIN-PROCESO TO TRUE                             
+              WHEN OTHER                                                
+                 DISPLAY 'ERROR EN LECTURA ENTRADA' FS-ENT              
+                 MOVE 9999 TO RETURN-CODE                               
+                 SET WS-FIN-PROCESO TO TRUE                             
+           END-EVALUATE.                                                
+                                                                        
+           IF WS-CONTADOR EQUAL WS-TAM-LOTE                                       
+              SET WS-FIN-PROCESO TO TRUE                                
+           END-IF.                                                      
+                                                                        
+           ADD 1 TO WS-CONTADOR.                                        
+                                                                        
+       2000-F-PROCESO. EXIT.                                            
+                                                                        
+                                                                        
+       3000-INSERT.                                                     
+                                                                        
+           MOVE SPACES TO WS-REG-CLIENTE                                
+           MOVE WE-CLI-TIPO-DOCUMENTO TO WS-CLI-TIPDOC                  
+           MOVE WE-CLI-NRO-DOCUMENTO TO WS-CLI-NRODOC                   
+           MOVE WE-CLI-NRO-CLIENTE TO WS-CLI-NROCLI                     
+           MOVE WE-CLI-NOMBRE-CLIENTE TO WS-CLI-NOMBRE                  
+           MOVE WE-CLI-APELLIDO-CLIENTE TO WS-CLI-APELLIDO              
+           MOVE WE-CLI-FECCHA-NACIMIENTO TO WS-CLI-FECNAC               
+           MOVE WE-CLI-SEXO TO WS-CLI-SEXO                              
+                                                                        
+           STRING WS-CLI-NOMBRE DELIMITED BY '  '
+                  ' ' DELIMITED BY SIZE
+                  WS-CLI-APELLIDO DELIMITED BY '  '
+                  INTO WS-CLI-NOMAPE
+           END-STRING.
+
+           MOVE ZEROS TO WS-DUP-CONTADOR.
+           EXEC SQL
+                SELECT COUNT(*) INTO :WS-DUP-CONTADOR
+                  FROM ITPLZRY.TB99CLIE
+                 WHERE TIPDOC = :WS-CLI-TIPDOC
+                   AND NRODOC = :WS-CLI-NRODOC
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+                MOVE SQLCODE TO WS-SQLCODE
+                DISPLAY 'ERROR CHEQUEO DUPLICADO: ' WS-SQLCODE
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-PROCESO TO TRUE
+           ELSE
+                IF WS-DUP-CONTADOR > ZEROS
+                   ADD 1 TO WS-TOT-ERROR
+                   DISPLAY 'CLIENTE DUPLICADO (PRE-INSERT)'
+                   IF WS-MODO-NORMAL
+                      PERFORM 6000-GRABAR-SUSPENSO
+                              THRU 6000-F-GRABAR-SUSPENSO
+                   END-IF
+                ELSE
+                   PERFORM 3100-INSERT-CLIENTE
+                           THRU 3100-F-INSERT-CLIENTE
+                END-IF
+           END-IF.
+
+       3000-F-INSERT. EXIT.
+
+       3100-INSERT-CLIENTE.
+
+           EXEC SQL
+                INSERT INTO ITPLZRY.TB99CLIE
+                      (TIPDOC,
+                       NRODOC,
+                       NROCLI,
+                       NOMAPE,
+                       FECNAC,
+                       SEXO)
+                 VALUES
+                      (:WS-CLI-TIPDOC,
+                       :WS-CLI-NRODOC,
+                       :WS-CLI-NROCLI,
+                       :WS-CLI-NOMAPE,
+                       :WS-CLI-FECNAC,
+                       :WS-CLI-SEXO)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN +0
+                ADD 1 TO WS-TOT-INSERT
+                MOVE SPACES TO WS-REG-AUDITORIA
+                MOVE 'PGMDB215' TO AUD-PROGRAMA
+                MOVE WS-FECHA-AUD TO AUD-FECHA
+                MOVE 'TB99CLIE' TO AUD-TABLA
+                MOVE 'INSERT' TO AUD-OPERACION
+                MOVE WS-CLI-NRODOC TO WS-AUD-NRODOC
+                STRING 'TIPDOC=' WS-CLI-TIPDOC
+                       ' NRODOC=' WS-AUD-NRODOC
+                       DELIMITED BY SIZE INTO AUD-CLAVE
+                END-STRING
+                MOVE SPACES TO AUD-ANTES
+                MOVE WS-CLI-NROCLI TO WS-AUD-NROCLI
+                STRING 'NROCLI=' WS-AUD-NROCLI
+                       ' NOMAPE=' WS-CLI-NOMAPE
+                       DELIMITED BY SIZE INTO AUD-DESPUES
+                END-STRING
+                WRITE REG-AUDITORIA FROM WS-REG-AUDITORIA
+                IF FS-AUD IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN WRITE AUDITORIA = ' FS-AUD
+                END-IF
+             WHEN -803
+                ADD 1 TO WS-TOT-ERROR
+                DISPLAY 'CLIENTE DUPLICADO'
+                IF WS-MODO-NORMAL
+                   PERFORM 6000-GRABAR-SUSPENSO
+                           THRU 6000-F-GRABAR-SUSPENSO
+                END-IF
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                DISPLAY 'ERROR ACCESO TABLA: ' WS-SQLCODE
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-PROCESO TO TRUE
+           END-EVALUATE.
+
+       3100-F-INSERT-CLIENTE. EXIT.
+
+      ***** BAJA DE CLIENTE (NOVEDAD TIPO 'BA') ************
+      * UN UPDATE...SET FECBAJA CONTRA UN TIPDOC/NRODOC INEXISTENTE   *
+      * TERMINA CON SQLCODE = 0 IGUAL, POR LO QUE SE VALIDA LA        *
+      * EXISTENCIA DEL CLIENTE ANTES CON LA RUTINA COMPARTIDA         *
+      * PGMVCL15 (MISMO PATRON QUE DB2@TP40 3050-VALIDAR-EXISTENCIA)  *
+       3200-BAJA.
+
+           MOVE WE-CLI-TIPO-DOCUMENTO TO WS-CLI-TIPDOC
+           MOVE WE-CLI-NRO-DOCUMENTO TO WS-CLI-NRODOC
+           MOVE WE-CLI-FECHA-DE-BAJA TO WS-CLI-FECBAJA
+
+           MOVE 'D' TO LK-MODO-BUSQUEDA
+           MOVE WE-CLI-TIPO-DOCUMENTO TO LK-TIPDOC
+           MOVE WE-CLI-NRO-DOCUMENTO TO LK-NRODOC
+
+           CALL WS-PGMVCL15 USING LK-PARM-CLIENTE.
+
+           IF LK-CLIENTE-ENCONTRADO
+              PERFORM 3300-UPDATE-BAJA THRU 3300-F-UPDATE-BAJA
+           ELSE
+              ADD 1 TO WS-TOT-ERROR
+              DISPLAY 'CLIENTE NO ENCONTRADO PARA BAJA: '
+                      WE-CLI-TIPO-DOCUMENTO WE-CLI-NRO-DOCUMENTO
+              IF WS-MODO-NORMAL
+                 PERFORM 6000-GRABAR-SUSPENSO
+                         THRU 6000-F-GRABAR-SUSPENSO
+              END-IF
+           END-IF.
+
+       3200-F-BAJA. EXIT.
+
+       3300-UPDATE-BAJA.
+
+           EXEC SQL
+                UPDATE ITPLZRY.TB99CLIE
+                       SET FECBAJA = :WS-CLI-FECBAJA
+                     WHERE TIPDOC = :WS-CLI-TIPDOC
+                       AND NRODOC = :WS-CLI-NRODOC
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN +0
+                ADD 1 TO WS-TOT-BAJA
+                MOVE SPACES TO WS-REG-AUDITORIA
+                MOVE 'PGMDB215' TO AUD-PROGRAMA
+                MOVE WS-FECHA-AUD TO AUD-FECHA
+                MOVE 'TB99CLIE' TO AUD-TABLA
+                MOVE 'UPDATE' TO AUD-OPERACION
+                MOVE WS-CLI-NRODOC TO WS-AUD-NRODOC
+                STRING 'TIPDOC=' WS-CLI-TIPDOC
+                       ' NRODOC=' WS-AUD-NRODOC
+                       DELIMITED BY SIZE INTO AUD-CLAVE
+                END-STRING
+                MOVE SPACES TO AUD-ANTES
+                STRING 'FECBAJA=' WS-CLI-FECBAJA
+                       DELIMITED BY SIZE INTO AUD-DESPUES
+                END-STRING
+                WRITE REG-AUDITORIA FROM WS-REG-AUDITORIA
+                IF FS-AUD IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN WRITE AUDITORIA = ' FS-AUD
+                END-IF
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                DISPLAY 'ERROR ACCESO TABLA (BAJA): ' WS-SQLCODE
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-PROCESO TO TRUE
+           END-EVALUATE.
+
+       3300-F-UPDATE-BAJA. EXIT.
+
+      ***** GRABACION DE NOVEDADES RECHAZADAS (SUSPENSO) **
+       6000-GRABAR-SUSPENSO.
+
+           WRITE REG-SUSPENSO FROM REG-ENTRADA.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SUSPENSO = ' FS-SUS
+           ELSE
+              ADD 1 TO WS-TOT-SUSPENSO
+           END-IF.
+
+       6000-F-GRABAR-SUSPENSO. EXIT.
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE FILES      *
+      *                                    *
+      **************************************
+       9999-I-FINAL.
+
+           DISPLAY 'NOVEDADES LEIDAS     = ' WS-TOT-LEIDAS
+           DISPLAY 'NOVEDADES INSERTADAS = ' WS-TOT-INSERT
+           DISPLAY 'NOVEDADES DE BAJA    = ' WS-TOT-BAJA
+           DISPLAY 'NOVEDADES ERRONEAS   = ' WS-TOT-ERROR
+           DISPLAY 'NOVEDADES A SUSPENSO = ' WS-TOT-SUSPENSO
+
+           CLOSE ENTRADA
+             IF FS-ENT       IS NOT EQUAL '00'
+               DISPLAY '* ERROR EN CLOSE ENTRADA = '
+                                           FS-ENT
+               MOVE 9999 TO RETURN-CODE
+            END-IF.
+
+           CLOSE AUDITORIA
+             IF FS-AUD       IS NOT EQUAL '00'
+               DISPLAY '* ERROR EN CLOSE AUDITORIA = '
+                                           FS-AUD
+               MOVE 9999 TO RETURN-CODE
+            END-IF.
+
+           CLOSE SUSPENSO
+             IF FS-SUS       IS NOT EQUAL '00'
+               DISPLAY '* ERROR EN CLOSE SUSPENSO = '
+                                           FS-SUS
+               MOVE 9999 TO RETURN-CODE
+            END-IF.
+
+      *    EXEC SQL
+      *        ROLLBACK
+      *    END-EXEC.
+
+           MOVE SPACES         TO WS-REG-RESUMEN.
+           MOVE 'DB2@TP33'     TO RES-PROGRAMA.
+           MOVE WS-FECHA-AUD   TO RES-FECHA.
+           COMPUTE RES-CANT-PROCESADOS = WS-TOT-INSERT + WS-TOT-BAJA.
+           MOVE WS-TOT-ERROR   TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE    TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+       9999-F-FINAL.
+           EXIT.
       *                                                                 
\ No newline at end of file
