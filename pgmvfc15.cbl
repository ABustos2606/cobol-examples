@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. PGMVFC15.
+
+      ***********************************************
+      *                                             *
+      *   RUTINA COMPARTIDA DE VALIDACION DE FECHA  *
+      *   TP 34 - LLAMADA DESDE PGMVAZ15 Y PGMDB240 *
+      *                                             *
+      ***********************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-RESULTADO             PIC 9(04)    VALUE ZEROS.
+       77  WS-RESTO-4               PIC 9(04)V99 VALUE ZEROS.
+       77  WS-RESTO-100             PIC 9(02)V99 VALUE ZEROS.
+       77  WS-RESTO-400             PIC 9(02)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-PARM-FECHA.
+           03  LK-ANIO              PIC 9(4).
+           03  LK-MES               PIC 9(2).
+           03  LK-DIA               PIC 9(2).
+           03  LK-ANIO-MIN          PIC 9(4).
+           03  LK-ANIO-MAX          PIC 9(4).
+           03  LK-STATUS-FECHA      PIC X.
+               88  LK-FECHA-VALIDA        VALUE 'Y'.
+               88  LK-FECHA-NOT-VALIDA    VALUE 'N'.
+
+      ***************************************************************.
+       PROCEDURE DIVISION USING LK-PARM-FECHA.
+      ***** VALIDACION DE FECHA ************
+       3100-VALIDAR-FECHA.
+      **************************************
+
+           SET LK-FECHA-VALIDA TO TRUE.
+
+           IF LK-ANIO IS NOT NUMERIC OR
+              LK-MES  IS NOT NUMERIC OR
+              LK-DIA  IS NOT NUMERIC
+                 SET LK-FECHA-NOT-VALIDA TO TRUE
+           END-IF.
+
+           IF LK-FECHA-VALIDA
+                 IF LK-ANIO < LK-ANIO-MIN OR
+                    LK-ANIO > LK-ANIO-MAX
+                    SET LK-FECHA-NOT-VALIDA TO TRUE
+                 END-IF
+
+                 IF LK-MES < 00 OR LK-MES > 13
+                    SET LK-FECHA-NOT-VALIDA TO TRUE
+                 END-IF
+
+                 IF LK-MES = 02
+                  IF LK-DIA > 28
+                     IF LK-DIA > 29
+                        SET LK-FECHA-NOT-VALIDA TO TRUE
+                     ELSE
+                       DIVIDE LK-ANIO BY 004 GIVING WS-RESULTADO
+                                      REMAINDER WS-RESTO-4
+                       DIVIDE LK-ANIO BY 100 GIVING WS-RESULTADO
+                                      REMAINDER WS-RESTO-100
+                       DIVIDE LK-ANIO BY 400 GIVING WS-RESULTADO
+                                      REMAINDER WS-RESTO-400
+                       IF NOT ((WS-RESTO-4 EQUAL 0 AND
+                              WS-RESTO-100 NOT EQUAL 0) OR
+                              WS-RESTO-400 EQUAL 0)
+                                 SET LK-FECHA-NOT-VALIDA TO TRUE
+                     END-IF
+                  END-IF
+                 END-IF
+
+                 IF LK-MES IS EQUAL TO (4 OR 6 OR 9 OR 11) AND
+                  LK-DIA > 30
+                     SET LK-FECHA-NOT-VALIDA TO TRUE
+                 END-IF
+                 IF LK-MES IS EQUAL TO
+                   (1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12) AND
+                   LK-DIA > 31
+                     SET LK-FECHA-NOT-VALIDA TO TRUE
+                 END-IF
+
+           END-IF.
+
+       3100-F-VALIDAR-FECHA.
+           GOBACK.
