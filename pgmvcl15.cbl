@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. PGMVCL15.
+
+      ***********************************************
+      *                                             *
+      * RUTINA COMPARTIDA DE VERIFICACION DE        *
+      * EXISTENCIA DE CLIENTE EN ITPLZRY.TB99CLIE   *
+      * TP 35 - LLAMADA DESDE DB2-TP31 Y DB2@TP40   *
+      *                                             *
+      ***********************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       77  WS-CONTADOR              PIC 9(4)     VALUE ZEROS.
+       77  WS-SQLCODE               PIC +++999   VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-PARM-CLIENTE.
+           03  LK-MODO-BUSQUEDA     PIC X.
+               88  LK-BUSCAR-POR-NROCLI      VALUE 'N'.
+               88  LK-BUSCAR-POR-DOC         VALUE 'D'.
+           03  LK-NROCLI            PIC 9(03).
+           03  LK-TIPDOC            PIC X(02).
+           03  LK-NRODOC            PIC 9(11).
+           03  LK-STATUS-CLIENTE    PIC X.
+               88  LK-CLIENTE-ENCONTRADO      VALUE 'Y'.
+               88  LK-CLIENTE-NO-ENCONTRADO   VALUE 'N'.
+               88  LK-CLIENTE-ERROR           VALUE 'E'.
+           03  LK-SQLCODE-RESULT    PIC +++999.
+
+      ***************************************************************.
+       PROCEDURE DIVISION USING LK-PARM-CLIENTE.
+      ***** VERIFICACION DE EXISTENCIA DE CLIENTE ******
+       3000-VALIDAR-CLIENTE.
+      **************************************
+
+           MOVE ZEROS TO WS-CONTADOR.
+
+           EVALUATE TRUE
+              WHEN LK-BUSCAR-POR-NROCLI
+                 EXEC SQL
+                    SELECT COUNT(*) INTO :WS-CONTADOR
+                      FROM ITPLZRY.TB99CLIE
+                      WHERE NROCLI = :LK-NROCLI
+                 END-EXEC
+              WHEN LK-BUSCAR-POR-DOC
+                 EXEC SQL
+                    SELECT COUNT(*) INTO :WS-CONTADOR
+                      FROM ITPLZRY.TB99CLIE
+                      WHERE TIPDOC = :LK-TIPDOC
+                      AND NRODOC = :LK-NRODOC
+                 END-EXEC
+           END-EVALUATE.
+
+           MOVE SQLCODE TO LK-SQLCODE-RESULT.
+
+           EVALUATE TRUE
+              WHEN SQLCODE NOT EQUAL ZEROS
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR CONSULTA EXISTENCIA CLI: ' WS-SQLCODE
+                 SET LK-CLIENTE-ERROR TO TRUE
+              WHEN WS-CONTADOR > 0
+                 SET LK-CLIENTE-ENCONTRADO TO TRUE
+              WHEN OTHER
+                 SET LK-CLIENTE-NO-ENCONTRADO TO TRUE
+           END-EVALUATE.
+
+       3000-F-VALIDAR-CLIENTE.
+           GOBACK.
