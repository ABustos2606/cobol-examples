@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.                                         
-        PROGRAM-ID PGMAPX15.                                            
+        PROGRAM-ID. PGMAPX15.                                            
       **********************************************************        
       *                                                        *        
       *               TRABAJO PRACTICO 27 - B                  *        
@@ -19,10 +19,19 @@
                     ACCESS MODE IS RANDOM                               
                     RECORD KEY IS KEY-CODPOS.                           
                                                                         
-             SELECT SALIDA  ASSIGN DDSAL                                
-                    FILE STATUS IS FS-SAL.                              
-                                                                        
-       DATA DIVISION.                                                   
+             SELECT SALIDA  ASSIGN DDSAL
+                    FILE STATUS IS FS-SAL.
+
+             SELECT SUSPENSO ASSIGN DDSUSPEN
+                    FILE STATUS IS FS-SUS.
+
+             SELECT PARAMETROS ASSIGN DDPARAM
+                    FILE STATUS IS FS-PAR.
+
+             SELECT RESUMEN ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+       DATA DIVISION.                                                 
        FILE SECTION.                                                    
        FD NOVEDAD                                                       
             BLOCK CONTAINS 0 RECORDS                                    
@@ -40,15 +49,65 @@
             BLOCK CONTAINS 0 RECORDS                                    
             RECORDING MODE IS F.                                        
                                                                         
-       01 REG-SALIDA     PIC X(40).                                     
-                                                                        
-      **************************************                            
-       WORKING-STORAGE SECTION.                                         
-      **************************************                            
-       77  FS-NOV           PIC XX    VALUE SPACES.                     
-       77  FS-COD           PIC XX    VALUE SPACES.                     
-       77  FS-SAL           PIC XX    VALUE SPACES.                     
-                                                                        
+       01 REG-SALIDA     PIC X(40).
+
+       FD SUSPENSO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SUSPENSO   PIC X(40).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS PIC X(21).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN    PIC X(34).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FS-NOV           PIC XX    VALUE SPACES.
+       77  FS-COD           PIC XX    VALUE SPACES.
+       77  FS-SAL           PIC XX    VALUE SPACES.
+       77  FS-SUS           PIC XX    VALUE SPACES.
+       77  FS-PAR           PIC XX    VALUE SPACES.
+       77  FS-RES           PIC XX    VALUE SPACES.
+       77  WS-FECHA-RES     PIC 9(6)  VALUE ZEROS.
+
+           COPY CPRESUMEN.
+       77  WS-TOT-SUSPENSO  PIC 99    VALUE ZEROS.
+       77  WS-TOT-ALTAS-COD PIC 99    VALUE ZEROS.
+       77  WS-TOT-MOD-COD   PIC 99    VALUE ZEROS.
+
+      * MODO 'A' = APAREO (DEFAULT), 'M' = MANTENIMIENTO DE MAESTRO   *
+      * TABLA DE JURISDICCIONES ACEPTADAS - REEMPLAZA EL FILTRO       *
+      * HARDCODEADO A 'CABA', DEFAULT PRESERVA EL COMPORTAMIENTO      *
+      * ORIGINAL CUANDO EL ARCHIVO DE PARAMETROS NO ESTA PRESENTE     *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MODO          PIC X(1)    VALUE 'A'.
+               88  WS-MODO-APAREO              VALUE 'A'.
+               88  WS-MODO-MANTENIMIENTO       VALUE 'M'.
+           03  WS-PAR-JUR-TABLA.
+               05  WS-PAR-JUR       PIC X(4)    OCCURS 5 TIMES.
+
+      * DATO DE REFERENCIA DE JURISDICCION POR DEFECTO - UNICO LUGAR  *
+      * DONDE QUEDA EXPRESADA 'CABA' EN TODO EL PROGRAMA, PARA QUE LA *
+      * TABLA DE JURISDICCIONES ACEPTADAS SE ARME EN 1000-INICIO      *
+      * SIN LITERALES HARDCODEADOS EN EL CODIGO PROCEDIMENTAL         *
+       01  WS-PAR-JUR-DEFAULT       PIC X(4)    VALUE 'CABA'.
+
+       77  WS-IX            PIC 99    VALUE ZEROS.
+
+       01  WS-STATUS-JUR    PIC X.
+           88  WS-JUR-VALIDA          VALUE 'Y'.
+           88  WS-JUR-NO-VALIDA       VALUE 'N'.
+
        01  WS-STATUS-FIN    PIC X.                                      
            88  WS-FIN-LECTURA         VALUE 'Y'.                        
            88  WS-NO-FIN-LECTURA      VALUE 'N'.                        
@@ -66,12 +125,13 @@
                                                                         
        COPY CPCODPOS.                                                   
                                                                         
-       COPY CPNOVCOD REPLACING                                          
-            WS-REG-NOVCOD  BY WS-REG-SALIDA                             
-            WS-NOVCOD-TD   BY WS-SAL-TD                                 
-            WS-NOVCOD-DOC  BY WS-SAL-DOC                                
-            WS-NOVCOD-SEXO BY WS-SAL-SEXO                               
-            WS-NOVCOD-NRO  BY WS-SAL-NRO.                               
+       COPY CPNOVCOD REPLACING
+            WS-REG-NOVCOD     BY WS-REG-SALIDA
+            WS-NOVCOD-TD      BY WS-SAL-TD
+            WS-NOVCOD-DOC     BY WS-SAL-DOC
+            WS-NOVCOD-SEXO    BY WS-SAL-SEXO
+            WS-NOVCOD-NRO     BY WS-SAL-NRO
+            WS-NOVCOD-JUR-MTO BY WS-SAL-JUR-MTO.
                                                                         
                                                                         
       ***************************************************************.  
@@ -83,12 +143,17 @@
       **************************************                            
        MAIN-PROGRAM.                                                    
                                                                         
-           PERFORM 1000-INICIO  THRU   F-1000-INICIO.                   
-                                                                        
-           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                   
-                   UNTIL WS-FIN-LECTURA.                                
-                                                                        
-           PERFORM 9999-FINAL    THRU  F-9999-FINAL.                    
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           IF WS-MODO-MANTENIMIENTO
+              PERFORM 2200-PROCESO-MTO THRU F-2200-PROCESO-MTO
+                      UNTIL WS-FIN-LECTURA
+           ELSE
+              PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                      UNTIL WS-FIN-LECTURA
+           END-IF.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
                                                                         
        F-MAIN-PROGRAM. GOBACK.                                          
                                                                         
@@ -97,11 +162,12 @@
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       *                                    *                            
       **************************************                            
-       1000-INICIO.                                                     
-                                                                        
-                                                                        
-           SET WS-NO-FIN-LECTURA TO TRUE.                               
-                                                                        
+       1000-INICIO.
+
+
+           ACCEPT WS-FECHA-RES FROM DATE.
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
            OPEN INPUT  NOVEDAD.                                         
            IF FS-NOV IS NOT EQUAL '00'                                  
               DISPLAY '* ERROR EN OPEN NOVEDAD = ' FS-NOV               
@@ -109,21 +175,41 @@
               SET  WS-FIN-LECTURA TO TRUE                               
            END-IF.                                                      
                                                                         
-           OPEN INPUT  CODPOS.                                          
-           IF FS-COD IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN CODPOS  = ' FS-COD               
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT SALIDA.                                          
-           IF FS-SAL IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN SALIDA  = ' FS-SAL               
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-                                                                        
+           MOVE SPACES TO WS-PAR-JUR-TABLA.
+           MOVE WS-PAR-JUR-DEFAULT TO WS-PAR-JUR(1).
+
+           OPEN INPUT  PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           IF WS-MODO-MANTENIMIENTO
+              OPEN I-O CODPOS
+           ELSE
+              OPEN INPUT CODPOS
+           END-IF.
+           IF FS-COD IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN CODPOS  = ' FS-COD
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA  = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+
        F-1000-INICIO.   EXIT.                                           
                                                                         
       **************************************                            
@@ -137,14 +223,17 @@
            MOVE WS-NOVCOD-NRO TO KEY-CODPOS                             
            READ CODPOS  INTO WS-REG-CODPOS                              
            EVALUATE FS-COD                                              
-              WHEN '00'                                                 
-                 IF WS-CODPOS-JUR EQUAL 'CABA'                          
-                      PERFORM 6000-GRABAR-SALIDA                        
-                            THRU F-6000-GRABAR-SALIDA                   
-                 END-IF                                                 
-              WHEN '23'                                                 
-                 CONTINUE                                               
-                                                                        
+              WHEN '00'
+                 PERFORM 8000-VALIDAR-JURISDICCION
+                       THRU F-8000-VALIDAR-JURISDICCION
+                 IF WS-JUR-VALIDA
+                      PERFORM 6000-GRABAR-SALIDA
+                            THRU F-6000-GRABAR-SALIDA
+                 END-IF
+              WHEN '23'
+                 PERFORM 7000-GRABAR-SUSPENSO
+                       THRU F-7000-GRABAR-SUSPENSO
+
               WHEN OTHER                                                
                  DISPLAY 'ERROR EN ARCHIVO VSAM ' FS-COD                
                  SET WS-FIN-LECTURA TO TRUE                             
@@ -205,17 +294,144 @@
                   SET WS-FIN-LECTURA TO TRUE                            
              END-IF.                                                    
                                                                         
-       F-6000-GRABAR-SALIDA. EXIT.                                      
-                                                                        
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO FINAL CIERRE DE FILES      *                            
+       F-6000-GRABAR-SALIDA. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA GRABAR NOVEDADES CON CODIGO POSTAL
+      *NO ENCONTRADO EN EL MAESTRO (SUSPENSO)
+      ***************************************************
+
+       7000-GRABAR-SUSPENSO.
+
+             WRITE REG-SUSPENSO FROM WS-REG-NOVCOD.
+
+             IF FS-SUS = ZEROS
+                  ADD 1 TO WS-TOT-SUSPENSO
+             ELSE
+                  DISPLAY '* ERROR EN WRITE SUSPENSO = '
+                                            FS-SUS
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+       F-7000-GRABAR-SUSPENSO. EXIT.
+
+      **************************************
+      * PROCESO EN MODO MANTENIMIENTO DE   *
+      * MAESTRO DE CODIGOS POSTALES        *
+      **************************************
+       2200-PROCESO-MTO.
+
+           PERFORM 4000-LEER-NOV THRU F-4000-LEER-NOV.
+
+           IF NOT WS-FIN-NOV
+              EVALUATE WS-NOVCOD-TD
+                 WHEN 'AL'
+                    PERFORM 6100-ALTA-CODPOS THRU F-6100-ALTA-CODPOS
+                 WHEN 'MO'
+                    PERFORM 6200-MODIFICAR-CODPOS
+                            THRU F-6200-MODIFICAR-CODPOS
+                 WHEN OTHER
+                    DISPLAY '* ERROR TIPO DE OPERACION MAESTRO = '
+                                               WS-NOVCOD-TD
+              END-EVALUATE
+           END-IF.
+
+           IF WS-FIN-NOV
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-2200-PROCESO-MTO. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA ALTA DE CODIGO POSTAL EN EL MAESTRO
+      ***************************************************
+       6100-ALTA-CODPOS.
+
+             INITIALIZE WS-REG-CODPOS
+             MOVE WS-NOVCOD-NRO     TO WS-CODPOS-COD
+             MOVE WS-NOVCOD-JUR-MTO TO WS-CODPOS-JUR
+
+             WRITE REG-CODPOS FROM WS-REG-CODPOS.
+
+             EVALUATE FS-COD
+                WHEN '00'
+                   ADD 1 TO WS-TOT-ALTAS-COD
+                WHEN '22'
+                   DISPLAY '* CODIGO POSTAL YA EXISTE = '
+                                            WS-NOVCOD-NRO
+                WHEN OTHER
+                   DISPLAY '* ERROR EN WRITE CODPOS = ' FS-COD
+                   MOVE 9999 TO RETURN-CODE
+                   SET WS-FIN-LECTURA TO TRUE
+             END-EVALUATE.
+
+       F-6100-ALTA-CODPOS. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA MODIFICAR JURISDICCION DE UN CODIGO
+      *POSTAL YA EXISTENTE EN EL MAESTRO
+      ***************************************************
+       6200-MODIFICAR-CODPOS.
+
+             MOVE WS-NOVCOD-NRO TO KEY-CODPOS
+
+             READ CODPOS INTO WS-REG-CODPOS.
+
+             EVALUATE FS-COD
+                WHEN '00'
+                   MOVE WS-NOVCOD-JUR-MTO TO WS-CODPOS-JUR
+                   REWRITE REG-CODPOS FROM WS-REG-CODPOS
+                   IF FS-COD EQUAL '00'
+                      ADD 1 TO WS-TOT-MOD-COD
+                   ELSE
+                      DISPLAY '* ERROR EN REWRITE CODPOS = ' FS-COD
+                      MOVE 9999 TO RETURN-CODE
+                      SET WS-FIN-LECTURA TO TRUE
+                   END-IF
+                WHEN '23'
+                   DISPLAY '* CODIGO POSTAL NO ENCONTRADO = '
+                                            WS-NOVCOD-NRO
+                WHEN OTHER
+                   DISPLAY '* ERROR EN LECTURA CODPOS = ' FS-COD
+                   MOVE 9999 TO RETURN-CODE
+                   SET WS-FIN-LECTURA TO TRUE
+             END-EVALUATE.
+
+       F-6200-MODIFICAR-CODPOS. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA VALIDAR JURISDICCION CONTRA TABLA DE
+      *JURISDICCIONES ACEPTADAS (WS-PAR-JUR-TABLA)
+      ***************************************************
+       8000-VALIDAR-JURISDICCION.
+
+             SET WS-JUR-NO-VALIDA TO TRUE
+
+             PERFORM VARYING WS-IX FROM 1 BY 1
+                     UNTIL WS-IX > 5 OR WS-JUR-VALIDA
+                IF WS-PAR-JUR(WS-IX) IS NOT EQUAL TO SPACES AND
+                   WS-PAR-JUR(WS-IX) IS EQUAL TO WS-CODPOS-JUR
+                   SET WS-JUR-VALIDA TO TRUE
+                END-IF
+             END-PERFORM.
+
+       F-8000-VALIDAR-JURISDICCION. EXIT.
+
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE FILES      *
       *                                    *                            
       **************************************                            
-       9999-FINAL.                                                      
-                                                                        
-           CLOSE NOVEDAD                                                
+       9999-FINAL.
+
+           IF WS-MODO-MANTENIMIENTO
+              DISPLAY 'ALTAS DE CODIGO POSTAL       = ' WS-TOT-ALTAS-COD
+              DISPLAY 'MODIFICACIONES CODIGO POSTAL = ' WS-TOT-MOD-COD
+           END-IF.
+
+           CLOSE NOVEDAD
               IF FS-NOV IS NOT EQUAL '00'                               
                 DISPLAY '* ERROR EN CLOSE NOVEDAD = '                   
                                             FS-NOV                      
@@ -231,15 +447,40 @@
                 SET WS-FIN-LECTURA TO TRUE                              
            END-IF.                                                      
                                                                         
-           CLOSE SALIDA                                                 
-              IF FS-SAL IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN CLOSE SALIDA  = '                   
-                                            FS-SAL                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-             END-IF.                                                    
-                                                                        
-                                                                        
-       F-9999-FINAL.                                                    
+           CLOSE SALIDA
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SALIDA  = '
+                                            FS-SAL
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           CLOSE SUSPENSO
+              IF FS-SUS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SUSPENSO = '
+                                            FS-SUS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           DISPLAY 'NOVEDADES EN SUSPENSO (COD.POSTAL) = '
+                                            WS-TOT-SUSPENSO.
+
+           MOVE SPACES      TO WS-REG-RESUMEN.
+           MOVE 'PGMAPX15'  TO RES-PROGRAMA.
+           MOVE WS-FECHA-RES TO RES-FECHA.
+           COMPUTE RES-CANT-PROCESADOS =
+                   WS-TOT-ALTAS-COD + WS-TOT-MOD-COD.
+           MOVE WS-TOT-SUSPENSO TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+       F-9999-FINAL.
            EXIT.                                                        
       *                                                                 
\ No newline at end of file
