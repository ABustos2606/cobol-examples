@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.                                         
-        PROGRAM-ID PGMAPI15.                                            
+        PROGRAM-ID. PGMAPI15.
       **********************************************************        
       *                                                        *        
       *               TRABAJO PRACTICO 27                      *        
@@ -13,44 +13,147 @@
              SELECT NOVEDAD  ASSIGN DDNOVED                             
                     FILE STATUS IS FS-NOV.                              
                                                                         
-             SELECT CODPOS  ASSIGN DDCODPO                              
-                    FILE STATUS IS FS-COD                               
-                    ORGANIZATION IS INDEXED                             
-                    ACCESS MODE IS SEQUENTIAL                           
-                    RECORD KEY IS KEY-CODPOS.                           
-                                                                        
-             SELECT SALIDA  ASSIGN DDSAL                                
-                    FILE STATUS IS FS-SAL.                              
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD NOVEDAD                                                       
+             SELECT CODPOS  ASSIGN DDCODPO
+                    FILE STATUS IS FS-COD
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS KEY-CODPOS.
+
+             SELECT SALIDA  ASSIGN DDSAL
+                    FILE STATUS IS FS-SAL.
+
+      * SALIDA2..SALIDA5 - UN ARCHIVO DE SALIDA POR CADA ENTRADA       *
+      * ADICIONAL DE LA TABLA DE JURISDICCIONES ACEPTADAS              *
+      * (WS-PAR-JUR-TABLA). LA ENTRADA 1 (CABA POR DEFECTO) SIGUE      *
+      * ESCRIBIENDO EN SALIDA/DDSAL PARA NO ALTERAR EL COMPORTAMIENTO  *
+      * EXISTENTE CUANDO EL ARCHIVO DE PARAMETROS ESTA AUSENTE         *
+             SELECT SALIDA2 ASSIGN DDSAL2
+                    FILE STATUS IS FS-SAL2.
+
+             SELECT SALIDA3 ASSIGN DDSAL3
+                    FILE STATUS IS FS-SAL3.
+
+             SELECT SALIDA4 ASSIGN DDSAL4
+                    FILE STATUS IS FS-SAL4.
+
+             SELECT SALIDA5 ASSIGN DDSAL5
+                    FILE STATUS IS FS-SAL5.
+
+             SELECT PARAMETROS ASSIGN DDPARAM
+                    FILE STATUS IS FS-PAR.
+
+             SELECT RESUMEN ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOVEDAD                                                     
             BLOCK CONTAINS 0 RECORDS                                    
             RECORDING MODE IS F.                                        
                                                                         
        01 REG-NODEDAD    PIC X(40).                                     
                                                                         
-       FD CODPOS.                                                       
-                                                                        
-       01 REG-CODPOS.                                                   
-           03 KEY-CODPOS   PIC X(4).                                    
-           03 FILLER       PIC X(66).                                   
-                                                                        
-       01 REG-CODPOS     PIC X(70).                                     
-                                                                        
-       FD SALIDA                                                        
+       FD CODPOS.
+
+       01 REG-CODPOS.
+           03 KEY-CODPOS   PIC X(4).
+           03 FILLER       PIC X(66).
+
+       FD SALIDA
             BLOCK CONTAINS 0 RECORDS                                    
             RECORDING MODE IS F.                                        
                                                                         
-       01 REG-SALIDA     PIC X(40).                                     
-                                                                        
-      **************************************                            
-       WORKING-STORAGE SECTION.                                         
-      **************************************                            
-       77  FS-NOV           PIC XX    VALUE SPACES.                     
-       77  FS-COD           PIC XX    VALUE SPACES.                     
-       77  FS-SAL           PIC XX    VALUE SPACES.                     
-                                                                        
+       01 REG-SALIDA     PIC X(40).
+
+       FD SALIDA2
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SALIDA2    PIC X(40).
+
+       FD SALIDA3
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SALIDA3    PIC X(40).
+
+       FD SALIDA4
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SALIDA4    PIC X(40).
+
+       FD SALIDA5
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SALIDA5    PIC X(40).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS PIC X(21).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN    PIC X(34).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FS-NOV           PIC XX    VALUE SPACES.
+       77  FS-COD           PIC XX    VALUE SPACES.
+       77  FS-SAL           PIC XX    VALUE SPACES.
+       77  FS-SAL2          PIC XX    VALUE SPACES.
+       77  FS-SAL3          PIC XX    VALUE SPACES.
+       77  FS-SAL4          PIC XX    VALUE SPACES.
+       77  FS-SAL5          PIC XX    VALUE SPACES.
+       77  FS-PAR           PIC XX    VALUE SPACES.
+       77  FS-RES           PIC XX    VALUE SPACES.
+       77  WS-FECHA-RES     PIC 9(6)  VALUE ZEROS.
+
+           COPY CPRESUMEN.
+
+      * MODO 'A' = APAREO (DEFAULT), 'M' = MANTENIMIENTO DE MAESTRO   *
+      * TABLA DE JURISDICCIONES ACEPTADAS - REEMPLAZA EL FILTRO       *
+      * HARDCODEADO A 'CABA', DEFAULT PRESERVA EL COMPORTAMIENTO      *
+      * ORIGINAL CUANDO EL ARCHIVO DE PARAMETROS NO ESTA PRESENTE     *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MODO          PIC X(1)    VALUE 'A'.
+               88  WS-MODO-APAREO              VALUE 'A'.
+               88  WS-MODO-MANTENIMIENTO       VALUE 'M'.
+           03  WS-PAR-JUR-TABLA.
+               05  WS-PAR-JUR       PIC X(4)    OCCURS 5 TIMES.
+
+      * DATO DE REFERENCIA DE JURISDICCION POR DEFECTO - UNICO LUGAR  *
+      * DONDE QUEDA EXPRESADA 'CABA' EN TODO EL PROGRAMA, PARA QUE LA *
+      * TABLA DE JURISDICCIONES ACEPTADAS SE ARME EN 1000-INICIO      *
+      * SIN LITERALES HARDCODEADOS EN EL CODIGO PROCEDIMENTAL         *
+       01  WS-PAR-JUR-DEFAULT       PIC X(4)    VALUE 'CABA'.
+
+       77  WS-IX            PIC 99    VALUE ZEROS.
+
+       01  WS-STATUS-JUR    PIC X.
+           88  WS-JUR-VALIDA          VALUE 'Y'.
+           88  WS-JUR-NO-VALIDA       VALUE 'N'.
+
+      * INDICE DE LA TABLA WS-PAR-JUR QUE APAREO LA JURISDICCION,      *
+      * USADO PARA ENRUTAR LA GRABACION AL ARCHIVO DE SALIDA           *
+      * CORRESPONDIENTE (SALIDA/SALIDA2../SALIDA5)                     *
+       77  WS-JUR-IX-MATCH  PIC 99    VALUE ZEROS.
+
+       77  WS-TOT-ALTAS-COD PIC 99    VALUE ZEROS.
+       77  WS-TOT-MOD-COD   PIC 99    VALUE ZEROS.
+
+       77  WS-TOT-SAL1      PIC 9(05) VALUE ZEROS.
+       77  WS-TOT-SAL2      PIC 9(05) VALUE ZEROS.
+       77  WS-TOT-SAL3      PIC 9(05) VALUE ZEROS.
+       77  WS-TOT-SAL4      PIC 9(05) VALUE ZEROS.
+       77  WS-TOT-SAL5      PIC 9(05) VALUE ZEROS.
+
        01  WS-STATUS-FIN    PIC X.                                      
            88  WS-FIN-LECTURA         VALUE 'Y'.                        
            88  WS-NO-FIN-LECTURA      VALUE 'N'.                        
@@ -68,12 +171,13 @@
                                                                         
        COPY CPCODPOS.                                                   
                                                                         
-       COPY CPNOVCOD REPLACING                                          
-            WS-REG-NOVCOD  BY WS-REG-SALIDA                             
-            WS-NOVCOD-TD   BY WS-SAL-TD                                 
-            WS-NOVCOD-DOC  BY WS-SAL-DOC                                
-            WS-NOVCOD-SEXO BY WS-SAL-SEXO                               
-            WS-NOVCOD-NRO  BY WS-SAL-NRO.                               
+       COPY CPNOVCOD REPLACING
+            WS-REG-NOVCOD     BY WS-REG-SALIDA
+            WS-NOVCOD-TD      BY WS-SAL-TD
+            WS-NOVCOD-DOC     BY WS-SAL-DOC
+            WS-NOVCOD-SEXO    BY WS-SAL-SEXO
+            WS-NOVCOD-NRO     BY WS-SAL-NRO
+            WS-NOVCOD-JUR-MTO BY WS-SAL-JUR-MTO.
                                                                         
                                                                         
        01  K-NOV-CLAVE   PIC 9(4)    VALUE ZEROS.                       
@@ -89,12 +193,17 @@
       **************************************                            
        MAIN-PROGRAM.                                                    
                                                                         
-           PERFORM 1000-INICIO  THRU   F-1000-INICIO.                   
-                                                                        
-           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                   
-                   UNTIL WS-FIN-LECTURA.                                
-                                                                        
-           PERFORM 9999-FINAL    THRU  F-9999-FINAL.                    
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           IF WS-MODO-MANTENIMIENTO
+              PERFORM 2200-PROCESO-MTO THRU F-2200-PROCESO-MTO
+                      UNTIL WS-FIN-LECTURA
+           ELSE
+              PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                      UNTIL WS-FIN-LECTURA
+           END-IF.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
                                                                         
        F-MAIN-PROGRAM. GOBACK.                                          
                                                                         
@@ -103,9 +212,10 @@
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       *                                    *                            
       **************************************                            
-       1000-INICIO.                                                     
-                                                                        
-                                                                        
+       1000-INICIO.
+
+
+           ACCEPT WS-FECHA-RES FROM DATE.
            SET WS-NO-FIN-LECTURA TO TRUE.                               
                                                                         
            OPEN INPUT  NOVEDAD.                                         
@@ -115,22 +225,69 @@
               SET  WS-FIN-LECTURA TO TRUE                               
            END-IF.                                                      
                                                                         
-           OPEN INPUT  CODPOS.                                          
-           IF FS-COD IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN CODIMI  = ' FS-COD               
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT SALIDA.                                          
-           IF FS-SAL IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN SALIDA  = ' FS-SAL               
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-            PERFORM 3000-LEER-COD  THRU F-3000-LEER-COD.                
-            PERFORM 4000-LEER-NOV  THRU F-4000-LEER-NOV.                
+           MOVE SPACES TO WS-PAR-JUR-TABLA.
+           MOVE WS-PAR-JUR-DEFAULT TO WS-PAR-JUR(1).
+
+           OPEN INPUT  PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           IF WS-MODO-MANTENIMIENTO
+              OPEN I-O CODPOS
+           ELSE
+              OPEN INPUT CODPOS
+           END-IF.
+           IF FS-COD IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN CODIMI  = ' FS-COD
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA  = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           IF WS-MODO-APAREO
+              OPEN OUTPUT SALIDA2
+              IF FS-SAL2 IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN SALIDA2 = ' FS-SAL2
+                 MOVE 9999 TO RETURN-CODE
+                 SET  WS-FIN-LECTURA TO TRUE
+              END-IF
+
+              OPEN OUTPUT SALIDA3
+              IF FS-SAL3 IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN SALIDA3 = ' FS-SAL3
+                 MOVE 9999 TO RETURN-CODE
+                 SET  WS-FIN-LECTURA TO TRUE
+              END-IF
+
+              OPEN OUTPUT SALIDA4
+              IF FS-SAL4 IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN SALIDA4 = ' FS-SAL4
+                 MOVE 9999 TO RETURN-CODE
+                 SET  WS-FIN-LECTURA TO TRUE
+              END-IF
+
+              OPEN OUTPUT SALIDA5
+              IF FS-SAL5 IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN SALIDA5 = ' FS-SAL5
+                 MOVE 9999 TO RETURN-CODE
+                 SET  WS-FIN-LECTURA TO TRUE
+              END-IF
+           END-IF.
+
+           IF WS-MODO-MANTENIMIENTO
+              PERFORM 4000-LEER-NOV  THRU F-4000-LEER-NOV
+           ELSE
+              PERFORM 3000-LEER-COD  THRU F-3000-LEER-COD
+              PERFORM 4000-LEER-NOV  THRU F-4000-LEER-NOV
+           END-IF.
                                                                         
                                                                         
        F-1000-INICIO.   EXIT.                                           
@@ -144,11 +301,13 @@
       **************************************                            
        2000-PROCESO.                                                    
                                                                         
-           IF K-NOV-CLAVE EQUAL K-COD-CLAVE                             
-             IF WS-CODPOS-JUR EQUAL 'CABA'                              
-               PERFORM 6000-GRABAR-SALIDA                               
-                          THRU     F-6000-GRABAR-SALIDA                 
-             END-IF                                                     
+           IF K-NOV-CLAVE EQUAL K-COD-CLAVE
+             PERFORM 7000-VALIDAR-JURISDICCION
+                        THRU     F-7000-VALIDAR-JURISDICCION
+             IF WS-JUR-VALIDA
+               PERFORM 6000-GRABAR-SALIDA
+                          THRU     F-6000-GRABAR-SALIDA
+             END-IF
                                                                         
                PERFORM 3000-LEER-COD                                    
                          THRU   F-3000-LEER-COD                         
@@ -180,13 +339,13 @@
       **************************************                            
        3000-LEER-COD.                                                   
                                                                         
-           READ CODPOS  INTO WS-REG-CODPOS                              
-                        AT END SET WS-FIN-COD  TO TRUE                  
-                                MOVE 9999 TO K-COD-CLAVE.               
+           READ CODPOS  NEXT INTO WS-REG-CODPOS
+                        AT END SET WS-FIN-COD  TO TRUE
+                                MOVE 9999 TO K-COD-CLAVE.
                                                                         
            EVALUATE FS-COD                                              
              WHEN '00'                                                  
-                  MOVE WS-CODPOS-NRO TO K-COD-CLAVE                     
+                  MOVE WS-CODPOS-COD TO K-COD-CLAVE
               WHEN '10'                                                 
               SET WS-FIN-COD  TO TRUE                                   
                                                                         
@@ -228,35 +387,186 @@
       *PARRAFO PARA GRABAR LA SALIDA ACTUALIZADA                        
       ***************************************************               
                                                                         
-       6000-GRABAR-SALIDA.                                              
-                                                                        
-             MOVE WS-NOVCOD-TD   TO WS-SAL-TD                           
-             MOVE WS-NOVCOD-DOC  TO WS-SAL-DOC                          
-             MOVE WS-NOVCOD-SEXO TO WS-SAL-SEXO                         
-             MOVE WS-NOVCOD-NRO  TO WS-SAL-NRO                          
-                                                                        
-             WRITE REG-SALIDA   FROM WS-REG-SALIDA.                     
-                                                                        
-             IF FS-SAL = ZEROS                                          
-                  CONTINUE                                              
-             ELSE                                                       
-                  DISPLAY '* ERROR EN WRITE SALIDA  = '                 
-                                            FS-SAL                      
-                  MOVE 9999 TO RETURN-CODE                              
-                  SET WS-FIN-LECTURA TO TRUE                            
-             END-IF.                                                    
-                                                                        
-       F-6000-GRABAR-SALIDA. EXIT.                                      
-                                                                        
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO FINAL CIERRE DE FILES      *                            
+       6000-GRABAR-SALIDA.
+
+             MOVE WS-NOVCOD-TD   TO WS-SAL-TD
+             MOVE WS-NOVCOD-DOC  TO WS-SAL-DOC
+             MOVE WS-NOVCOD-SEXO TO WS-SAL-SEXO
+             MOVE WS-NOVCOD-NRO  TO WS-SAL-NRO
+
+             EVALUATE WS-JUR-IX-MATCH
+                WHEN 2
+                   WRITE REG-SALIDA2 FROM WS-REG-SALIDA
+                   IF FS-SAL2 = ZEROS
+                        ADD 1 TO WS-TOT-SAL2
+                   ELSE
+                        DISPLAY '* ERROR EN WRITE SALIDA2 = ' FS-SAL2
+                        MOVE 9999 TO RETURN-CODE
+                        SET WS-FIN-LECTURA TO TRUE
+                   END-IF
+                WHEN 3
+                   WRITE REG-SALIDA3 FROM WS-REG-SALIDA
+                   IF FS-SAL3 = ZEROS
+                        ADD 1 TO WS-TOT-SAL3
+                   ELSE
+                        DISPLAY '* ERROR EN WRITE SALIDA3 = ' FS-SAL3
+                        MOVE 9999 TO RETURN-CODE
+                        SET WS-FIN-LECTURA TO TRUE
+                   END-IF
+                WHEN 4
+                   WRITE REG-SALIDA4 FROM WS-REG-SALIDA
+                   IF FS-SAL4 = ZEROS
+                        ADD 1 TO WS-TOT-SAL4
+                   ELSE
+                        DISPLAY '* ERROR EN WRITE SALIDA4 = ' FS-SAL4
+                        MOVE 9999 TO RETURN-CODE
+                        SET WS-FIN-LECTURA TO TRUE
+                   END-IF
+                WHEN 5
+                   WRITE REG-SALIDA5 FROM WS-REG-SALIDA
+                   IF FS-SAL5 = ZEROS
+                        ADD 1 TO WS-TOT-SAL5
+                   ELSE
+                        DISPLAY '* ERROR EN WRITE SALIDA5 = ' FS-SAL5
+                        MOVE 9999 TO RETURN-CODE
+                        SET WS-FIN-LECTURA TO TRUE
+                   END-IF
+                WHEN OTHER
+                   WRITE REG-SALIDA   FROM WS-REG-SALIDA
+                   IF FS-SAL = ZEROS
+                        ADD 1 TO WS-TOT-SAL1
+                   ELSE
+                        DISPLAY '* ERROR EN WRITE SALIDA  = '
+                                                  FS-SAL
+                        MOVE 9999 TO RETURN-CODE
+                        SET WS-FIN-LECTURA TO TRUE
+                   END-IF
+             END-EVALUATE.
+
+       F-6000-GRABAR-SALIDA. EXIT.
+
+      **************************************
+      * PROCESO EN MODO MANTENIMIENTO DE   *
+      * MAESTRO DE CODIGOS POSTALES        *
+      **************************************
+       2200-PROCESO-MTO.
+
+           EVALUATE WS-NOVCOD-TD
+              WHEN 'AL'
+                 PERFORM 6100-ALTA-CODPOS THRU F-6100-ALTA-CODPOS
+              WHEN 'MO'
+                 PERFORM 6200-MODIFICAR-CODPOS
+                         THRU F-6200-MODIFICAR-CODPOS
+              WHEN OTHER
+                 DISPLAY '* ERROR TIPO DE OPERACION MAESTRO = '
+                                            WS-NOVCOD-TD
+           END-EVALUATE.
+
+           PERFORM 4000-LEER-NOV THRU F-4000-LEER-NOV.
+
+           IF WS-FIN-NOV
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-2200-PROCESO-MTO. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA ALTA DE CODIGO POSTAL EN EL MAESTRO
+      ***************************************************
+       6100-ALTA-CODPOS.
+
+             INITIALIZE WS-REG-CODPOS
+             MOVE WS-NOVCOD-NRO     TO WS-CODPOS-COD
+             MOVE WS-NOVCOD-JUR-MTO TO WS-CODPOS-JUR
+
+             WRITE REG-CODPOS FROM WS-REG-CODPOS.
+
+             EVALUATE FS-COD
+                WHEN '00'
+                   ADD 1 TO WS-TOT-ALTAS-COD
+                WHEN '22'
+                   DISPLAY '* CODIGO POSTAL YA EXISTE = '
+                                            WS-NOVCOD-NRO
+                WHEN OTHER
+                   DISPLAY '* ERROR EN WRITE CODPOS = ' FS-COD
+                   MOVE 9999 TO RETURN-CODE
+                   SET WS-FIN-LECTURA TO TRUE
+             END-EVALUATE.
+
+       F-6100-ALTA-CODPOS. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA MODIFICAR JURISDICCION DE UN CODIGO
+      *POSTAL YA EXISTENTE EN EL MAESTRO
+      ***************************************************
+       6200-MODIFICAR-CODPOS.
+
+             MOVE WS-NOVCOD-NRO TO KEY-CODPOS
+
+             READ CODPOS INTO WS-REG-CODPOS.
+
+             EVALUATE FS-COD
+                WHEN '00'
+                   MOVE WS-NOVCOD-JUR-MTO TO WS-CODPOS-JUR
+                   REWRITE REG-CODPOS FROM WS-REG-CODPOS
+                   IF FS-COD EQUAL '00'
+                      ADD 1 TO WS-TOT-MOD-COD
+                   ELSE
+                      DISPLAY '* ERROR EN REWRITE CODPOS = ' FS-COD
+                      MOVE 9999 TO RETURN-CODE
+                      SET WS-FIN-LECTURA TO TRUE
+                   END-IF
+                WHEN '23'
+                   DISPLAY '* CODIGO POSTAL NO ENCONTRADO = '
+                                            WS-NOVCOD-NRO
+                WHEN OTHER
+                   DISPLAY '* ERROR EN LECTURA CODPOS = ' FS-COD
+                   MOVE 9999 TO RETURN-CODE
+                   SET WS-FIN-LECTURA TO TRUE
+             END-EVALUATE.
+
+       F-6200-MODIFICAR-CODPOS. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA VALIDAR JURISDICCION CONTRA TABLA DE
+      *JURISDICCIONES ACEPTADAS (WS-PAR-JUR-TABLA)
+      ***************************************************
+       7000-VALIDAR-JURISDICCION.
+
+             SET WS-JUR-NO-VALIDA TO TRUE
+             MOVE ZEROS TO WS-JUR-IX-MATCH
+
+             PERFORM VARYING WS-IX FROM 1 BY 1
+                     UNTIL WS-IX > 5 OR WS-JUR-VALIDA
+                IF WS-PAR-JUR(WS-IX) IS NOT EQUAL TO SPACES AND
+                   WS-PAR-JUR(WS-IX) IS EQUAL TO WS-CODPOS-JUR
+                   SET WS-JUR-VALIDA TO TRUE
+                   MOVE WS-IX TO WS-JUR-IX-MATCH
+                END-IF
+             END-PERFORM.
+
+       F-7000-VALIDAR-JURISDICCION. EXIT.
+
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE FILES      *
       *                                    *                            
       **************************************                            
-       9999-FINAL.                                                      
-                                                                        
-           CLOSE NOVEDAD                                                
+       9999-FINAL.
+
+           IF WS-MODO-MANTENIMIENTO
+              DISPLAY 'ALTAS DE CODIGO POSTAL       = ' WS-TOT-ALTAS-COD
+              DISPLAY 'MODIFICACIONES CODIGO POSTAL = ' WS-TOT-MOD-COD
+           ELSE
+              DISPLAY 'TOTAL GRABADOS SALIDA  (JUR 1) = ' WS-TOT-SAL1
+              DISPLAY 'TOTAL GRABADOS SALIDA2 (JUR 2) = ' WS-TOT-SAL2
+              DISPLAY 'TOTAL GRABADOS SALIDA3 (JUR 3) = ' WS-TOT-SAL3
+              DISPLAY 'TOTAL GRABADOS SALIDA4 (JUR 4) = ' WS-TOT-SAL4
+              DISPLAY 'TOTAL GRABADOS SALIDA5 (JUR 5) = ' WS-TOT-SAL5
+           END-IF.
+
+           CLOSE NOVEDAD
               IF FS-NOV IS NOT EQUAL '00'                               
                 DISPLAY '* ERROR EN CLOSE NOVURSAL = '                  
                                             FS-NOV                      
@@ -272,15 +582,58 @@
                 SET WS-FIN-LECTURA TO TRUE                              
            END-IF.                                                      
                                                                         
-           CLOSE SALIDA                                                 
-              IF FS-SAL IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN CLOSE SALIDA  = '                   
-                                            FS-SAL                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-             END-IF.                                                    
-                                                                        
-                                                                        
-       F-9999-FINAL.                                                    
+           CLOSE SALIDA
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SALIDA  = '
+                                            FS-SAL
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           IF WS-MODO-APAREO
+              CLOSE SALIDA2
+                 IF FS-SAL2 IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN CLOSE SALIDA2 = ' FS-SAL2
+                   MOVE 9999 TO RETURN-CODE
+                 END-IF
+
+              CLOSE SALIDA3
+                 IF FS-SAL3 IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN CLOSE SALIDA3 = ' FS-SAL3
+                   MOVE 9999 TO RETURN-CODE
+                 END-IF
+
+              CLOSE SALIDA4
+                 IF FS-SAL4 IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN CLOSE SALIDA4 = ' FS-SAL4
+                   MOVE 9999 TO RETURN-CODE
+                 END-IF
+
+              CLOSE SALIDA5
+                 IF FS-SAL5 IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN CLOSE SALIDA5 = ' FS-SAL5
+                   MOVE 9999 TO RETURN-CODE
+                 END-IF
+           END-IF.
+
+           MOVE SPACES      TO WS-REG-RESUMEN.
+           MOVE 'PGMAPI15'  TO RES-PROGRAMA.
+           MOVE WS-FECHA-RES TO RES-FECHA.
+           COMPUTE RES-CANT-PROCESADOS =
+                   WS-TOT-ALTAS-COD + WS-TOT-MOD-COD +
+                   WS-TOT-SAL1 + WS-TOT-SAL2 + WS-TOT-SAL3 +
+                   WS-TOT-SAL4 + WS-TOT-SAL5.
+           MOVE ZEROS       TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+
+       F-9999-FINAL.
            EXIT.                                                        
       *                                                                 
\ No newline at end of file
