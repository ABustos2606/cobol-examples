@@ -17,10 +17,25 @@
              SELECT ENTRADA ASSIGN DDENTRA                              
                     FILE STATUS IS FS-ENT.                              
                                                                         
-             SELECT LISTADO   ASSIGN DDLISTA                            
-                    FILE STATUS IS FS-LIS.                              
-                                                                        
-                                                                        
+             SELECT LISTADO   ASSIGN DDLISTA
+                    FILE STATUS IS FS-LIS.
+
+             SELECT SUSPENSO  ASSIGN DDSUSPEN
+                    FILE STATUS IS FS-SUS.
+
+             SELECT CHECKPT   ASSIGN DDCHKPT
+                    FILE STATUS IS FS-CHK.
+
+             SELECT PARAMETROS ASSIGN DDPARAM
+                    FILE STATUS IS FS-PAR.
+
+             SELECT NOTIFIC   ASSIGN DDNOTIF
+                    FILE STATUS IS FS-NOT.
+
+             SELECT RESUMEN   ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
        FD ENTRADA                                                       
@@ -33,15 +48,61 @@
             BLOCK CONTAINS 0 RECORDS                                    
             RECORDING MODE IS F.                                        
                                                                         
-       01 REG-LISTADO    PIC  X(132).                                   
-                                                                        
-                                                                        
+       01 REG-LISTADO    PIC  X(132).
+
+       FD SUSPENSO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SUSPENSO   PIC  X(112).
+
+       FD CHECKPT
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-CHECKPT    PIC  9(06).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS PIC  X(08).
+
+       FD NOTIFIC
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-NOTIFIC    PIC  X(60).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN    PIC  X(34).
+
+
        WORKING-STORAGE SECTION.                                         
       **************************************                            
                                                                         
-       77  FS-ENT          PIC XX     VALUE SPACES.                     
-       77  FS-LIS          PIC XX     VALUE SPACES.                     
-       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          
+       77  FS-ENT          PIC XX     VALUE SPACES.
+       77  FS-LIS          PIC XX     VALUE SPACES.
+       77  FS-SUS          PIC XX     VALUE SPACES.
+       77  FS-CHK          PIC XX     VALUE SPACES.
+       77  FS-PAR          PIC XX     VALUE SPACES.
+       77  FS-NOT          PIC XX     VALUE SPACES.
+       77  FS-RES          PIC XX     VALUE SPACES.
+       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      * RANGO DE ANIOS DE NACIMIENTO VALIDO - CONFIGURABLE **
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-ANIO-MIN      PIC 9(4)    VALUE 1922.
+           03  WS-PAR-ANIO-MAX      PIC 9(4)    VALUE 2003.
+
+      * CHECKPOINT / RESTART *******************************
+       77  WS-CK-CONTADOR        PIC 9(06)   VALUE ZEROS.
+       77  WS-CONTADOR-COMMIT    PIC 9(06)   VALUE ZEROS.
+       77  WS-CHECKPOINT-INTERV  PIC 9(06)   VALUE 50.
+       77  WS-CK-SKIP            PIC 9(06)   VALUE ZEROS.
                                                                         
        01  WS-STATUS-FIN   PIC X.                                       
            88  WS-FIN-LECTURA         VALUE 'Y'.                        
@@ -67,23 +128,61 @@
        77  WS-RESTO-100             PIC 9(02)V99 VALUE ZEROS.           
        77  WS-RESTO-400             PIC 9(02)V99 VALUE ZEROS.           
                                                                         
-           COPY NOVECLIE.                                               
-                                                                        
-           EXEC SQL                                                     
+           COPY NOVECLIE.
+
+           COPY CPRESUMEN.
+
+           EXEC SQL                                               
              INCLUDE SQLCA                                              
            END-EXEC.                                                    
                                                                         
-           EXEC SQL                                                     
-             INCLUDE TB99CLIE                                           
-           END-EXEC.                                                    
-                                                                        
-       77  WS-TOT-LEI      PIC 99     VALUE ZEROS.                      
-       77  WS-TOT-ERR      PIC 99     VALUE ZEROS.                      
-       77  WS-TOT-ALTAS    PIC 99     VALUE ZEROS.                      
-       77  WS-TOT-MOD      PIC 99     VALUE ZEROS.                      
-                                                                        
-       77  WS-PRINT        PIC ZZ9    VALUE ZEROS.                      
-                                                                        
+           EXEC SQL
+             INCLUDE TB99CLIE
+           END-EXEC.
+
+      * HOST VARIABLE PARA COLUMNA FECBAJA (BAJA DE CLIENTE) - AUN     *
+      * NO REFLEJADA EN EL DCLGEN DE TB99CLIE *************************
+       77  DB-CL-FECBAJA   PIC X(08).
+
+      * HOST VARIABLE PARA COLUMNA ESTCIV (ESTADO CIVIL) - AUN NO      *
+      * REFLEJADA EN EL DCLGEN DE TB99CLIE *****************************
+       77  DB-CL-ESTCIV    PIC X(01).
+
+      * HOST VARIABLE PARA COLUMNA DOMICILIO - AUN NO REFLEJADA EN     *
+      * EL DCLGEN DE TB99CLIE ******************************************
+       77  DB-CL-DOMIC     PIC X(15).
+
+       77  WS-TOT-LEI      PIC 9(06)  VALUE ZEROS.
+       77  WS-TOT-ERR      PIC 99     VALUE ZEROS.
+       77  WS-TOT-ALTAS    PIC 99     VALUE ZEROS.
+       77  WS-TOT-MOD      PIC 99     VALUE ZEROS.
+       77  WS-TOT-SUSPENSO PIC 99     VALUE ZEROS.
+       77  WS-TOT-CONTROL  PIC 9(4)   VALUE ZEROS.
+       77  WS-TOT-LEI-CORRIDA PIC 9(06) VALUE ZEROS.
+
+       77  WS-PRINT        PIC ZZ9    VALUE ZEROS.
+
+       01  WS-REG-SUSPENSO.
+           03  SUS-NOVEDAD    PIC X(80).
+           03  FILLER         PIC X(02)    VALUE SPACES.
+           03  SUS-MOTIVO     PIC X(30)    VALUE SPACES.
+
+      * EXTRACTO PARA NOTIFICACION A SISTEMAS DOWNSTREAM DE CADA       *
+      * NOVEDAD DE CLIENTE APLICADA CON EXITO (ALTA/MODIF/BAJA) ********
+       01  WS-REG-NOTIFIC.
+           03  NOT-TIPO-NOV   PIC X(02)    VALUE SPACES.
+           03  FILLER         PIC X(01)    VALUE SPACES.
+           03  NOT-TIPO-DOC   PIC X(02)    VALUE SPACES.
+           03  FILLER         PIC X(01)    VALUE SPACES.
+           03  NOT-NRO-DOC    PIC 9(11)    VALUE ZEROS.
+           03  FILLER         PIC X(01)    VALUE SPACES.
+           03  NOT-NRO-CLI    PIC 9(07)    VALUE ZEROS.
+           03  FILLER         PIC X(01)    VALUE SPACES.
+           03  NOT-FECHA      PIC X(10)    VALUE SPACES.
+           03  FILLER         PIC X(24)    VALUE SPACES.
+
+       77  WS-TOT-NOTIFIC  PIC 99     VALUE ZEROS.
+
        01  WS-REG-LISTADO.                                              
            03  FILLER         PIC X(17)    VALUE 'TIPO DE NOVEDAD: '.   
            03  WS-LIS-NOV     PIC XX       VALUE ZEROS.                 
@@ -124,16 +223,63 @@
        01  WS-SEPARADOR       PIC X(132)   VALUE ALL '*'.               
        01  WS-SEPARADOR-REG   PIC X(132)   VALUE ALL '='.               
                                                                         
-       01  WS-FECHA.                                                    
-           03  WS-FECHA-AA    PIC 99       VALUE ZEROS.                 
-           03  WS-FECHA-MM    PIC 99       VALUE ZEROS.                 
-           03  WS-FECHA-DD    PIC 99       VALUE ZEROS.                 
-                                                                        
-       77  WS-CUENTA-LINEA    PIC 9(02)    VALUE ZEROS.                 
-       77  WS-CUENTA-PAGINA   PIC 9(02)    VALUE 01.                    
-                                                                        
-                                                                        
-       PROCEDURE DIVISION.                                              
+       01  WS-FECHA.
+           03  WS-FECHA-AA    PIC 99       VALUE ZEROS.
+           03  WS-FECHA-MM    PIC 99       VALUE ZEROS.
+           03  WS-FECHA-DD    PIC 99       VALUE ZEROS.
+
+      * FECHA DE CORRIDA ARMADA PARA EL EXTRACTO DE NOTIFICACION - NO  *
+      * SE REUTILIZA WS-FECHA-ACTUAL PORQUE ESE CAMPO SE PISA CON LA   *
+      * FECHA DE NACIMIENTO/BAJA DEL CLIENTE DURANTE EL PROCESO ********
+       01  WS-FECHA-CORRIDA.
+           03  WS-FEC-COR-AA  PIC 9(4)     VALUE ZEROS.
+           03  FILLER         PIC X(1)     VALUE '-'.
+           03  WS-FEC-COR-MM  PIC 99       VALUE ZEROS.
+           03  FILLER         PIC X(1)     VALUE '-'.
+           03  WS-FEC-COR-DD  PIC 99       VALUE ZEROS.
+
+       77  WS-CUENTA-LINEA    PIC 9(02)    VALUE ZEROS.
+       77  WS-CUENTA-PAGINA   PIC 9(02)    VALUE 01.
+
+      * RUTINA COMPARTIDA DE VALIDACION DE FECHA (TP 34) **************
+       01  WS-PGMVFC15        PIC X(8)     VALUE 'PGMVFC15'.
+
+      * RUTINA COMPARTIDA DE EXISTENCIA DE CLIENTE (TP 35) ************
+       01  WS-PGMVCL15        PIC X(8)     VALUE 'PGMVCL15'.
+
+      * HANDSHAKE CON EL JOB PREDECESOR DE LA CADENA DE BATCH *********
+       01  WS-PGMVHK15        PIC X(8)     VALUE 'PGMVHK15'.
+       01  WS-PARM-HANDSHAKE.
+           03  WS-HK-PROGRAMA-PRED  PIC X(08)  VALUE 'DB2@TP35'.
+           03  WS-HK-STATUS         PIC X.
+               88  WS-HK-OK               VALUE 'Y'.
+               88  WS-HK-NO-OK            VALUE 'N'.
+               88  WS-HK-NO-ENCONTRADO    VALUE 'X'.
+
+       01  LK-AREA.
+           03  LK-PARM-FECHA.
+               05  LK-ANIO              PIC 9(4).
+               05  LK-MES               PIC 9(2).
+               05  LK-DIA               PIC 9(2).
+               05  LK-ANIO-MIN          PIC 9(4).
+               05  LK-ANIO-MAX          PIC 9(4).
+               05  LK-STATUS-FECHA      PIC X.
+                   88  LK-FECHA-VALIDA        VALUE 'Y'.
+                   88  LK-FECHA-NOT-VALIDA    VALUE 'N'.
+           03  LK-PARM-CLIENTE.
+               05  LK-MODO-BUSQUEDA     PIC X.
+                   88  LK-BUSCAR-POR-NROCLI      VALUE 'N'.
+                   88  LK-BUSCAR-POR-DOC         VALUE 'D'.
+               05  LK-NROCLI            PIC 9(03).
+               05  LK-TIPDOC            PIC X(02).
+               05  LK-NRODOC            PIC 9(11).
+               05  LK-STATUS-CLIENTE    PIC X.
+                   88  LK-CLIENTE-ENCONTRADO      VALUE 'Y'.
+                   88  LK-CLIENTE-NO-ENCONTRADO   VALUE 'N'.
+                   88  LK-CLIENTE-ERROR           VALUE 'E'.
+               05  LK-SQLCODE-RESULT    PIC +++999.
+
+       PROCEDURE DIVISION.
       *****************************************************             
       **************************************                            
       *                                    *                            
@@ -152,80 +298,214 @@
        MAIN-PROGRAM-FINAL. GOBACK.                                      
                                                                         
       **************************************                            
-       1000-I-INICIO.                                                   
-      **************************************                            
-                                                                        
-           ACCEPT WS-FECHA FROM DATE.                                   
-           MOVE WS-FECHA-AA TO WS-AA.                                   
-           MOVE WS-FECHA-MM TO WS-MM.                                   
-           MOVE WS-FECHA-DD TO WS-DD.                                   
-           MOVE 62 TO WS-CUENTA-LINEA.                                  
-                                                                        
-           SET WS-NO-FIN-LECTURA TO TRUE.                               
-                                                                        
-           OPEN INPUT ENTRADA.                                          
+       1000-I-INICIO.
+      **************************************
+
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           CALL WS-PGMVHK15 USING WS-PARM-HANDSHAKE.
+
+           IF WS-HK-OK
+              CONTINUE
+           ELSE
+              DISPLAY '* ERROR: JOB PREDECESOR ' WS-HK-PROGRAMA-PRED
+                      ' NO FINALIZO CORRECTAMENTE - HANDSHAKE FALLIDO'
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           ACCEPT WS-FECHA FROM DATE.
+           MOVE WS-FECHA-AA TO WS-AA.
+           MOVE WS-FECHA-MM TO WS-MM.
+           MOVE WS-FECHA-DD TO WS-DD.
+           COMPUTE WS-FEC-COR-AA = 2000 + WS-FECHA-AA.
+           MOVE WS-FECHA-MM TO WS-FEC-COR-MM.
+           MOVE WS-FECHA-DD TO WS-FEC-COR-DD.
+           MOVE 62 TO WS-CUENTA-LINEA.
+
+           OPEN INPUT ENTRADA.                                        
            IF FS-ENT IS NOT EQUAL '00'                                  
               DISPLAY '* ERROR EN OPEN ENTRADA INICIO = ' FS-ENT        
               SET  WS-FIN-LECTURA TO TRUE                               
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT LISTADO.                                         
-           IF FS-LIS IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN IMPRESION INICIO = ' FS-LIS      
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                    
-                                                                        
-       1000-F-INICIO. EXIT.                                             
-                                                                        
-      **************************************                            
-       2000-I-PROCESO.                                                  
+           OPEN OUTPUT LISTADO.
+           IF FS-LIS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN IMPRESION INICIO = ' FS-LIS
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO INICIO = ' FS-SUS
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           OPEN OUTPUT NOTIFIC.
+           IF FS-NOT IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN NOTIFIC INICIO = ' FS-NOT
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-F-LEER-CHECKPOINT.
+
+           IF WS-CK-CONTADOR > ZEROS
+              DISPLAY 'REINICIANDO DESDE CHECKPOINT = ' WS-CK-CONTADOR
+              MOVE WS-CK-CONTADOR TO WS-CK-SKIP
+              PERFORM WS-CK-SKIP TIMES
+                 READ ENTRADA INTO WS-REG-NOVECLI
+                 IF FS-ENT IS NOT EQUAL '00'
+                    AND FS-ENT IS NOT EQUAL '10'
+                    DISPLAY '* ERROR SALTEANDO A CHECKPOINT = ' FS-ENT
+                    SET  WS-FIN-LECTURA TO TRUE
+                 END-IF
+              END-PERFORM
+              MOVE WS-CK-CONTADOR TO WS-TOT-LEI
+           END-IF.
+
+           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.
+
+
+       1000-F-INICIO. EXIT.
+
+      ***** LECTURA DE CHECKPOINT DE REINICIO **
+       1100-LEER-CHECKPOINT.
+      **************************************
+
+           MOVE ZEROS TO WS-CK-CONTADOR.
+
+           OPEN INPUT CHECKPT.
+           IF FS-CHK IS EQUAL '00'
+              READ CHECKPT INTO REG-CHECKPT
+              IF FS-CHK IS EQUAL '00' AND REG-CHECKPT IS NUMERIC
+                 MOVE REG-CHECKPT TO WS-CK-CONTADOR
+              END-IF
+              CLOSE CHECKPT
+           END-IF.
+
+       1100-F-LEER-CHECKPOINT. EXIT.
+
+
+      **************************************
+       2000-I-PROCESO.                                                
       **************************************                            
                                                                         
-           EVALUATE NOV-TIP-NOV                                         
-              WHEN 'AL'                                                 
-                 PERFORM 3000-VALIDACION-AL THRU 3000-F-VALIDACION-AL   
-                 IF WS-ERROR THEN                                       
-                    ADD 1 TO WS-TOT-ERR                                 
-                 ELSE                                                   
-                    PERFORM 4000-INSERT-AL THRU 4000-F-INSERT-AL        
-                 END-IF                                                 
-              WHEN 'CN'                                                 
-                 PERFORM 3010-VALIDACION-CN THRU 3010-F-VALIDACION-CN   
-                 IF WS-ERROR THEN                                       
-                    ADD 1 TO WS-TOT-ERR                                 
-                 ELSE                                                   
-                    PERFORM 4010-UPDATE-CN THRU 4010-F-UPDATE-CN        
-                 END-IF                                                 
-              WHEN 'CL'                                                 
-                 PERFORM 3020-VALIDACION-CL THRU 3020-F-VALIDACION-CL   
-                 IF WS-ERROR THEN                                       
-                    ADD 1 TO WS-TOT-ERR                                 
-                 ELSE                                                   
-                    PERFORM 4020-UPDATE-CL THRU 4020-F-UPDATE-CL        
-                 END-IF                                                 
-              WHEN 'CX'                                                 
-                 PERFORM 3030-VALIDACION-CX THRU 3030-F-VALIDACION-CX   
-                 IF WS-ERROR THEN                                       
-                    ADD 1 TO WS-TOT-ERR                                 
-                 ELSE                                                   
-                    PERFORM 4030-UPDATE-CX THRU 4030-F-UPDATE-CX        
-                 END-IF                                                 
-              WHEN OTHER                                                
-                 ADD 1 TO WS-TOT-ERR                                    
-                 PERFORM 5000-IMPRIMIR-REGISTRO                         
-                         THRU 5000-F-IMPRIMIR-REGISTRO                  
-                 INITIALIZE WS-REG-ERROR                                
-                 MOVE 'NOVEDAD' TO WS-ERROR-TIPO                        
-                 MOVE NOV-TIP-NOV TO WS-ERROR-CAMPO                     
-                 PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR 
-           END-EVALUATE.                                                
-                                                                        
-           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.                    
-                                                                        
-                                                                        
-       2000-F-PROCESO. EXIT.                                            
+           EVALUATE NOV-TIP-NOV
+              WHEN 'AL'
+                 PERFORM 3000-VALIDACION-AL THRU 3000-F-VALIDACION-AL
+                 IF WS-ERROR THEN
+                    ADD 1 TO WS-TOT-ERR
+                    PERFORM 6000-GRABAR-SUSPENSO
+                            THRU 6000-F-GRABAR-SUSPENSO
+                 ELSE
+                    PERFORM 4000-INSERT-AL THRU 4000-F-INSERT-AL
+                    IF WS-NO-ERROR
+                       PERFORM 7100-GRABAR-NOTIFICACION
+                               THRU 7100-F-GRABAR-NOTIFICACION
+                    END-IF
+                 END-IF
+              WHEN 'CN'
+                 PERFORM 3010-VALIDACION-CN THRU 3010-F-VALIDACION-CN
+                 IF WS-ERROR THEN
+                    ADD 1 TO WS-TOT-ERR
+                    PERFORM 6000-GRABAR-SUSPENSO
+                            THRU 6000-F-GRABAR-SUSPENSO
+                 ELSE
+                    PERFORM 4010-UPDATE-CN THRU 4010-F-UPDATE-CN
+                    IF WS-NO-ERROR
+                       PERFORM 7100-GRABAR-NOTIFICACION
+                               THRU 7100-F-GRABAR-NOTIFICACION
+                    END-IF
+                 END-IF
+              WHEN 'CL'
+                 PERFORM 3020-VALIDACION-CL THRU 3020-F-VALIDACION-CL
+                 IF WS-ERROR THEN
+                    ADD 1 TO WS-TOT-ERR
+                    PERFORM 6000-GRABAR-SUSPENSO
+                            THRU 6000-F-GRABAR-SUSPENSO
+                 ELSE
+                    PERFORM 4020-UPDATE-CL THRU 4020-F-UPDATE-CL
+                    IF WS-NO-ERROR
+                       PERFORM 7100-GRABAR-NOTIFICACION
+                               THRU 7100-F-GRABAR-NOTIFICACION
+                    END-IF
+                 END-IF
+              WHEN 'CX'
+                 PERFORM 3030-VALIDACION-CX THRU 3030-F-VALIDACION-CX
+                 IF WS-ERROR THEN
+                    ADD 1 TO WS-TOT-ERR
+                    PERFORM 6000-GRABAR-SUSPENSO
+                            THRU 6000-F-GRABAR-SUSPENSO
+                 ELSE
+                    PERFORM 4030-UPDATE-CX THRU 4030-F-UPDATE-CX
+                    IF WS-NO-ERROR
+                       PERFORM 7100-GRABAR-NOTIFICACION
+                               THRU 7100-F-GRABAR-NOTIFICACION
+                    END-IF
+                 END-IF
+              WHEN 'CE'
+                 PERFORM 3035-VALIDACION-CE THRU 3035-F-VALIDACION-CE
+                 IF WS-ERROR THEN
+                    ADD 1 TO WS-TOT-ERR
+                    PERFORM 6000-GRABAR-SUSPENSO
+                            THRU 6000-F-GRABAR-SUSPENSO
+                 ELSE
+                    PERFORM 4035-UPDATE-CE THRU 4035-F-UPDATE-CE
+                    IF WS-NO-ERROR
+                       PERFORM 7100-GRABAR-NOTIFICACION
+                               THRU 7100-F-GRABAR-NOTIFICACION
+                    END-IF
+                 END-IF
+              WHEN 'CD'
+                 PERFORM 3037-VALIDACION-CD THRU 3037-F-VALIDACION-CD
+                 IF WS-ERROR THEN
+                    ADD 1 TO WS-TOT-ERR
+                    PERFORM 6000-GRABAR-SUSPENSO
+                            THRU 6000-F-GRABAR-SUSPENSO
+                 ELSE
+                    PERFORM 4037-UPDATE-CD THRU 4037-F-UPDATE-CD
+                    IF WS-NO-ERROR
+                       PERFORM 7100-GRABAR-NOTIFICACION
+                               THRU 7100-F-GRABAR-NOTIFICACION
+                    END-IF
+                 END-IF
+              WHEN 'BA'
+                 PERFORM 3040-VALIDACION-BA THRU 3040-F-VALIDACION-BA
+                 IF WS-ERROR THEN
+                    ADD 1 TO WS-TOT-ERR
+                    PERFORM 6000-GRABAR-SUSPENSO
+                            THRU 6000-F-GRABAR-SUSPENSO
+                 ELSE
+                    PERFORM 4040-UPDATE-BA THRU 4040-F-UPDATE-BA
+                    IF WS-NO-ERROR
+                       PERFORM 7100-GRABAR-NOTIFICACION
+                               THRU 7100-F-GRABAR-NOTIFICACION
+                    END-IF
+                 END-IF
+              WHEN OTHER
+                 ADD 1 TO WS-TOT-ERR
+                 PERFORM 5000-IMPRIMIR-REGISTRO
+                         THRU 5000-F-IMPRIMIR-REGISTRO
+                 INITIALIZE WS-REG-ERROR
+                 MOVE 'NOVEDAD' TO WS-ERROR-TIPO
+                 MOVE NOV-TIP-NOV TO WS-ERROR-CAMPO
+                 PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+                 PERFORM 6000-GRABAR-SUSPENSO
+                         THRU 6000-F-GRABAR-SUSPENSO
+           END-EVALUATE.
+
+           PERFORM 7000-CHECKPOINT THRU 7000-F-CHECKPOINT.
+
+           PERFORM 2100-LECTURA THRU 2100-F-LECTURA.
+
+
+       2000-F-PROCESO. EXIT.
                                                                         
       ***** LECTURA ARCHIVO NOVEDADES ******                            
        2100-LECTURA.                                                    
@@ -246,11 +526,58 @@
            END-EVALUATE.                                                
                                                                         
                                                                         
-       2100-F-LECTURA. EXIT.                                            
-                                                                        
-                                                                        
-      ***** VALIDACION DE CAMPOS ***********                            
-       3000-VALIDACION-AL.                                              
+       2100-F-LECTURA. EXIT.
+
+
+      ***** CHECKPOINT PERIODICO / COMMIT **
+       7000-CHECKPOINT.
+      **************************************
+
+           ADD 1 TO WS-CONTADOR-COMMIT.
+
+           IF WS-CONTADOR-COMMIT IS EQUAL TO WS-CHECKPOINT-INTERV
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE WS-TOT-LEI TO REG-CHECKPT
+              OPEN OUTPUT CHECKPT
+              IF FS-CHK IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN CHECKPT GRABACION = ' FS-CHK
+              ELSE
+                 WRITE REG-CHECKPT
+                 CLOSE CHECKPT
+              END-IF
+              MOVE ZEROS TO WS-CONTADOR-COMMIT
+           END-IF.
+
+       7000-F-CHECKPOINT. EXIT.
+
+
+      ***** EXTRACTO DE NOTIFICACION DOWNSTREAM ********
+       7100-GRABAR-NOTIFICACION.
+      **************************************
+
+           INITIALIZE WS-REG-NOTIFIC.
+           MOVE NOV-TIP-NOV     TO NOT-TIPO-NOV.
+           MOVE NOV-TIP-DOC     TO NOT-TIPO-DOC.
+           MOVE NOV-NRO-DOC     TO NOT-NRO-DOC.
+           MOVE NOV-CLI-NRO      TO NOT-NRO-CLI.
+           MOVE WS-FECHA-CORRIDA TO NOT-FECHA.
+
+           WRITE REG-NOTIFIC FROM WS-REG-NOTIFIC.
+              IF FS-NOT IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE NOTIFIC = ' FS-NOT
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+             ADD 1 TO WS-TOT-NOTIFIC.
+
+       7100-F-GRABAR-NOTIFICACION. EXIT.
+
+
+      ***** VALIDACION DE CAMPOS ***********
+       3000-VALIDACION-AL.                                            
       **************************************                            
                                                                         
            SET WS-NO-ERROR TO TRUE.                                     
@@ -352,10 +679,13 @@
               INITIALIZE WS-REG-ERROR                                   
               MOVE 'NOMBRE' TO WS-ERROR-TIPO                            
               MOVE NOV-CLI-NOMBRE TO WS-ERROR-CAMPO                     
-              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR    
-           END-IF.                                                      
-                                                                        
-       3010-F-VALIDACION-CN. EXIT.                                      
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           END-IF.
+
+           PERFORM 3050-VALIDAR-EXISTENCIA-CLIENTE
+                   THRU 3050-F-VALIDAR-EXISTENCIA-CLIENTE.
+
+       3010-F-VALIDACION-CN. EXIT.
                                                                         
        3020-VALIDACION-CL.                                              
                                                                         
@@ -367,10 +697,13 @@
               INITIALIZE WS-REG-ERROR                                   
               MOVE 'NUMERO DE CLIENTE' TO WS-ERROR-TIPO                 
               MOVE NOV-CLI-NRO TO WS-ERROR-CAMPO                        
-              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR    
-           END-IF.                                                      
-                                                                        
-       3020-F-VALIDACION-CL. EXIT.                                      
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           END-IF.
+
+           PERFORM 3050-VALIDAR-EXISTENCIA-CLIENTE
+                   THRU 3050-F-VALIDAR-EXISTENCIA-CLIENTE.
+
+       3020-F-VALIDACION-CL. EXIT.
                                                                         
        3030-VALIDACION-CX.                                              
                                                                         
@@ -383,64 +716,143 @@
               INITIALIZE WS-REG-ERROR                                   
               MOVE 'SEXO' TO WS-ERROR-TIPO                              
               MOVE NOV-CLI-SEXO TO WS-ERROR-CAMPO                       
-              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR    
-           END-IF.                                                      
-                                                                        
-       3030-F-VALIDACION-CX. EXIT.                                      
-                                                                        
-      ***** VALIDACION DE FECHA ************                            
-       3100-VALIDAR-FECHA.                                              
-      **************************************                            
-                                                                        
-           SET WS-FECHA-VALIDA TO TRUE.                                 
-                                                                        
-           IF WS-ANIO IS NOT NUMERIC OR                                 
-              WS-MES  IS NOT NUMERIC OR                                 
-              WS-DIA  IS NOT NUMERIC                                    
-                 SET WS-FECHA-NOT-VALIDA TO TRUE                        
-           END-IF.                                                      
-                                                                        
-           IF WS-FECHA-VALIDA                                           
-                 IF WS-ANIO < 1922 OR WS-ANIO > 2003                    
-                    SET WS-FECHA-NOT-VALIDA TO TRUE                     
-                 END-IF                                                 
-                                                                        
-                 IF WS-MES < 00 OR WS-MES > 13                          
-                    SET WS-FECHA-NOT-VALIDA TO TRUE                     
-                 END-IF                                                 
-                                                                        
-                 IF WS-MES = 02                                         
-                  IF WS-DIA > 28                                        
-                     IF WS-DIA > 29                                     
-                        SET WS-FECHA-NOT-VALIDA TO TRUE                 
-                     ELSE                                               
-                       DIVIDE WS-ANIO BY 004 GIVING WS-RESULTADO        
-                                      REMAINDER WS-RESTO-4              
-                       DIVIDE WS-ANIO BY 100 GIVING WS-RESULTADO        
-                                      REMAINDER WS-RESTO-100            
-                       DIVIDE WS-ANIO BY 400 GIVING WS-RESULTADO        
-                                      REMAINDER WS-RESTO-400            
-                       IF NOT ((WS-RESTO-4 EQUAL 0 AND                  
-                              WS-RESTO-100 NOT EQUAL 0) OR              
-                              WS-RESTO-400 EQUAL 0)                     
-                                 SET WS-FECHA-NOT-VALIDA TO TRUE        
-                     END-IF                                             
-                  END-IF                                                
-                 END-IF                                                 
-                                                                        
-                 IF WS-MES IS EQUAL TO (4 OR 6 OR 9 OR 11) AND          
-                  WS-DIA > 30                                           
-                     SET WS-FECHA-NOT-VALIDA TO TRUE                    
-                 END-IF                                                 
-                 IF WS-MES IS EQUAL TO                                  
-                   (1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12) AND              
-                   WS-DIA > 31                                          
-                     SET WS-FECHA-NOT-VALIDA TO TRUE                    
-                 END-IF                                                 
-                                                                        
-           END-IF.                                                      
-                                                                        
-       3100-F-VALIDAR-FECHA. EXIT.                                      
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           END-IF.
+
+           PERFORM 3050-VALIDAR-EXISTENCIA-CLIENTE
+                   THRU 3050-F-VALIDAR-EXISTENCIA-CLIENTE.
+
+       3030-F-VALIDACION-CX. EXIT.
+
+       3035-VALIDACION-CE.
+
+           IF NOV-CLI-ESTCIV IS EQUAL TO 'S' OR 'C' OR 'D' OR 'V'
+              CONTINUE
+           ELSE
+              SET WS-ERROR TO TRUE
+              PERFORM 5000-IMPRIMIR-REGISTRO
+                      THRU 5000-F-IMPRIMIR-REGISTRO
+              INITIALIZE WS-REG-ERROR
+              MOVE 'ESTADO CIVIL' TO WS-ERROR-TIPO
+              MOVE NOV-CLI-ESTCIV TO WS-ERROR-CAMPO
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           END-IF.
+
+           PERFORM 3050-VALIDAR-EXISTENCIA-CLIENTE
+                   THRU 3050-F-VALIDAR-EXISTENCIA-CLIENTE.
+
+       3035-F-VALIDACION-CE. EXIT.
+
+       3037-VALIDACION-CD.
+
+           IF NOV-CLI-DOMIC IS EQUAL TO SPACES
+              SET WS-ERROR TO TRUE
+              PERFORM 5000-IMPRIMIR-REGISTRO
+                      THRU 5000-F-IMPRIMIR-REGISTRO
+              INITIALIZE WS-REG-ERROR
+              MOVE 'DOMICILIO' TO WS-ERROR-TIPO
+              MOVE NOV-CLI-DOMIC TO WS-ERROR-CAMPO
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           END-IF.
+
+           PERFORM 3050-VALIDAR-EXISTENCIA-CLIENTE
+                   THRU 3050-F-VALIDAR-EXISTENCIA-CLIENTE.
+
+       3037-F-VALIDACION-CD. EXIT.
+
+       3040-VALIDACION-BA.
+
+           IF NOV-TIP-DOC IS EQUAL TO
+                             'DU' OR 'PA' OR 'LE' OR 'LC'
+              CONTINUE
+           ELSE
+              SET WS-ERROR TO TRUE
+              PERFORM 5000-IMPRIMIR-REGISTRO
+                      THRU 5000-F-IMPRIMIR-REGISTRO
+              INITIALIZE WS-REG-ERROR
+              MOVE 'TIPO DE DOCUMENTO' TO WS-ERROR-TIPO
+              MOVE NOV-TIP-DOC TO WS-ERROR-CAMPO
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           END-IF.
+
+           IF NOV-NRO-DOC IS NOT NUMERIC OR
+              NOV-NRO-DOC < 1
+              IF WS-NO-ERROR
+                 PERFORM 5000-IMPRIMIR-REGISTRO
+                         THRU 5000-F-IMPRIMIR-REGISTRO
+              END-IF
+              SET WS-ERROR TO TRUE
+              INITIALIZE WS-REG-ERROR
+              MOVE 'NRO DE DOCUMENTO' TO WS-ERROR-TIPO
+              MOVE NOV-NRO-DOC TO WS-ERROR-CAMPO
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           END-IF.
+
+           PERFORM 3050-VALIDAR-EXISTENCIA-CLIENTE
+                   THRU 3050-F-VALIDAR-EXISTENCIA-CLIENTE.
+
+       3040-F-VALIDACION-BA. EXIT.
+
+      ***** VERIFICACION DE EXISTENCIA DE CLIENTE (COMPARTIDA) ********
+      * EXTRAIDA A PGMVCL15 - LAS ACTUALIZACIONES CN/CL/CX/BA SOLO     *
+      * MODIFICAN POR TIPDOC/NRODOC, Y UN UPDATE QUE NO MATCHEA        *
+      * NINGUNA FILA TERMINA CON SQLCODE = 0 IGUAL, POR LO QUE SIN     *
+      * ESTA VERIFICACION UNA NOVEDAD SOBRE UN CLIENTE INEXISTENTE     *
+      * SE CONTABILIZABA COMO EXITOSA SIN HABER MODIFICADO NADA        *
+       3050-VALIDAR-EXISTENCIA-CLIENTE.
+      ******************************************************************
+
+           MOVE 'D' TO LK-MODO-BUSQUEDA.
+           MOVE NOV-TIP-DOC TO LK-TIPDOC.
+           MOVE NOV-NRO-DOC TO LK-NRODOC.
+
+           CALL WS-PGMVCL15 USING LK-PARM-CLIENTE.
+
+           IF LK-CLIENTE-ERROR
+              IF WS-NO-ERROR
+                 PERFORM 5000-IMPRIMIR-REGISTRO
+                         THRU 5000-F-IMPRIMIR-REGISTRO
+              END-IF
+              SET WS-ERROR TO TRUE
+              INITIALIZE WS-REG-ERROR
+              MOVE 'ERROR CONSULTA CLIENTE' TO WS-ERROR-TIPO
+              MOVE NOV-NRO-DOC TO WS-ERROR-CAMPO
+              PERFORM 5100-IMPRIMIR-ERROR THRU 5100-F-IMPRIMIR-ERROR
+           ELSE
+              IF LK-CLIENTE-NO-ENCONTRADO
+                 IF WS-NO-ERROR
+                    PERFORM 5000-IMPRIMIR-REGISTRO
+                            THRU 5000-F-IMPRIMIR-REGISTRO
+                 END-IF
+                 SET WS-ERROR TO TRUE
+                 INITIALIZE WS-REG-ERROR
+                 MOVE 'CLIENTE NO ENCONTRADO' TO WS-ERROR-TIPO
+                 MOVE NOV-NRO-DOC TO WS-ERROR-CAMPO
+                 PERFORM 5100-IMPRIMIR-ERROR
+                         THRU 5100-F-IMPRIMIR-ERROR
+              END-IF
+           END-IF.
+
+       3050-F-VALIDAR-EXISTENCIA-CLIENTE. EXIT.
+
+      ***** VALIDACION DE FECHA ************
+      * RUTINA DE VALIDACION EXTRAIDA A PGMVFC15, COMPARTIDA CON      *
+      * PGMVAZ15, PARA NO DUPLICAR LA LOGICA DE FORMATO/RANGO DE      *
+      * FECHA EN AMBOS PROGRAMAS                                      *
+       3100-VALIDAR-FECHA.
+      **************************************
+
+           MOVE WS-ANIO TO LK-ANIO.
+           MOVE WS-MES TO LK-MES.
+           MOVE WS-DIA TO LK-DIA.
+           MOVE WS-PAR-ANIO-MIN TO LK-ANIO-MIN.
+           MOVE WS-PAR-ANIO-MAX TO LK-ANIO-MAX.
+
+           CALL WS-PGMVFC15 USING LK-PARM-FECHA.
+
+           MOVE LK-STATUS-FECHA TO WS-STATUS-FECHA.
+
+       3100-F-VALIDAR-FECHA. EXIT.
                                                                         
        4000-INSERT-AL.                                                  
                                                                         
@@ -552,9 +964,78 @@
               ADD 1 TO WS-TOT-MOD                                       
            END-IF.                                                      
                                                                         
-       4030-F-UPDATE-CX. EXIT.                                          
-                                                                        
-       5000-IMPRIMIR-REGISTRO.                                          
+       4030-F-UPDATE-CX. EXIT.
+
+       4035-UPDATE-CE.
+
+           MOVE NOV-CLI-ESTCIV TO DB-CL-ESTCIV
+           MOVE NOV-TIP-DOC TO DB-CL-TIPDOC
+           MOVE NOV-NRO-DOC TO DB-CL-NRODOC
+
+           EXEC SQL
+               UPDATE ITPLZRY.TB99CLIE
+               SET ESTCIV = :DB-CL-ESTCIV
+               WHERE TIPDOC = :DB-CL-TIPDOC
+               AND NRODOC = :DB-CL-NRODOC
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE   TO WS-SQLCODE
+              DISPLAY '* ERROR UPDATE ESTCIV = ' WS-SQLCODE
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              ADD 1 TO WS-TOT-MOD
+           END-IF.
+
+       4035-F-UPDATE-CE. EXIT.
+
+       4037-UPDATE-CD.
+
+           MOVE NOV-CLI-DOMIC TO DB-CL-DOMIC
+           MOVE NOV-TIP-DOC TO DB-CL-TIPDOC
+           MOVE NOV-NRO-DOC TO DB-CL-NRODOC
+
+           EXEC SQL
+               UPDATE ITPLZRY.TB99CLIE
+               SET DOMICILIO = :DB-CL-DOMIC
+               WHERE TIPDOC = :DB-CL-TIPDOC
+               AND NRODOC = :DB-CL-NRODOC
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE   TO WS-SQLCODE
+              DISPLAY '* ERROR UPDATE DOMICILIO = ' WS-SQLCODE
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              ADD 1 TO WS-TOT-MOD
+           END-IF.
+
+       4037-F-UPDATE-CD. EXIT.
+
+       4040-UPDATE-BA.
+
+           MOVE WS-FECHA-ACTUAL TO DB-CL-FECBAJA
+           MOVE NOV-TIP-DOC TO DB-CL-TIPDOC
+           MOVE NOV-NRO-DOC TO DB-CL-NRODOC
+
+           EXEC SQL
+               UPDATE ITPLZRY.TB99CLIE
+               SET FECBAJA = :DB-CL-FECBAJA
+               WHERE TIPDOC = :DB-CL-TIPDOC
+               AND NRODOC = :DB-CL-NRODOC
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE   TO WS-SQLCODE
+              DISPLAY '* ERROR UPDATE BAJA = ' WS-SQLCODE
+              SET WS-FIN-LECTURA TO TRUE
+           ELSE
+              ADD 1 TO WS-TOT-MOD
+           END-IF.
+
+       4040-F-UPDATE-BA. EXIT.
+
+       5000-IMPRIMIR-REGISTRO.                                        
                                                                         
            IF WS-CUENTA-LINEA GREATER 59                                
                PERFORM 5500-IMPRIMIR-TITULOS THRU                       
@@ -650,20 +1131,66 @@
                 SET WS-FIN-LECTURA TO TRUE                              
              END-IF.                                                    
                                                                         
-       5500-F-IMPRIMIR-TITULOS. EXIT.                                   
-                                                                        
-       9999-I-FINAL.                                                    
-                                                                        
-           MOVE WS-TOT-LEI TO WS-PRINT                                  
-           DISPLAY "TOTAL NOVEDADES LEIDAS       = " WS-PRINT           
-           MOVE WS-TOT-ERR TO WS-PRINT                                  
-           DISPLAY "TOTAL NOVEDADES CON ERROR    = " WS-PRINT           
-           MOVE WS-TOT-ALTAS TO WS-PRINT                                
-           DISPLAY "TOTAL ALTA NOVEDADES         = " WS-PRINT           
-           MOVE  WS-TOT-MOD TO WS-PRINT                                 
-           DISPLAY "TOTAL MODIFICACION NOVEDADES = " WS-PRINT           
-                                                                        
-           CLOSE ENTRADA                                                
+       5500-F-IMPRIMIR-TITULOS. EXIT.
+
+      ***** GRABACION DE NOVEDADES RECHAZADAS (SUSPENSO) **
+       6000-GRABAR-SUSPENSO.
+      **************************************
+
+           INITIALIZE WS-REG-SUSPENSO.
+           MOVE REG-ENTRADA  TO SUS-NOVEDAD.
+           MOVE WS-ERROR-TIPO TO SUS-MOTIVO.
+
+           WRITE REG-SUSPENSO FROM WS-REG-SUSPENSO.
+              IF FS-SUS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SUSPENSO = ' FS-SUS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+             ADD 1 TO WS-TOT-SUSPENSO.
+
+       6000-F-GRABAR-SUSPENSO. EXIT.
+
+      ***** RECONCILIACION DE TOTALES DE CONTROL **
+       8000-RECONCILIAR-TOTALES.
+      **************************************
+
+           COMPUTE WS-TOT-CONTROL = WS-TOT-ALTAS + WS-TOT-MOD
+                                                  + WS-TOT-ERR.
+
+           COMPUTE WS-TOT-LEI-CORRIDA = WS-TOT-LEI - WS-CK-CONTADOR.
+
+           IF WS-TOT-CONTROL EQUAL WS-TOT-LEI-CORRIDA
+              DISPLAY "RECONCILIACION DE TOTALES    = OK"
+           ELSE
+              DISPLAY "* RECONCILIACION DE TOTALES  = ERROR - "
+                      "LEIDAS = " WS-TOT-LEI-CORRIDA " PROCESADAS = "
+                      WS-TOT-CONTROL
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       8000-F-RECONCILIAR-TOTALES. EXIT.
+
+       9999-I-FINAL.
+
+           MOVE WS-TOT-LEI TO WS-PRINT
+           DISPLAY "TOTAL NOVEDADES LEIDAS       = " WS-PRINT
+           MOVE WS-TOT-ERR TO WS-PRINT
+           DISPLAY "TOTAL NOVEDADES CON ERROR    = " WS-PRINT
+           MOVE WS-TOT-ALTAS TO WS-PRINT
+           DISPLAY "TOTAL ALTA NOVEDADES         = " WS-PRINT
+           MOVE  WS-TOT-MOD TO WS-PRINT
+           DISPLAY "TOTAL MODIFICACION NOVEDADES = " WS-PRINT
+           MOVE  WS-TOT-SUSPENSO TO WS-PRINT
+           DISPLAY "TOTAL NOVEDADES A SUSPENSO   = " WS-PRINT
+           MOVE  WS-TOT-NOTIFIC TO WS-PRINT
+           DISPLAY "TOTAL NOTIFICACIONES EMITIDAS = " WS-PRINT
+
+           PERFORM 8000-RECONCILIAR-TOTALES
+                   THRU 8000-F-RECONCILIAR-TOTALES.
+
+           CLOSE ENTRADA
               IF FS-ENT IS NOT EQUAL '00'                               
                 DISPLAY '* ERROR EN CLOSE ENTRADA = '                   
                                             FS-ENT                      
@@ -671,18 +1198,62 @@
                 SET WS-FIN-LECTURA TO TRUE                              
               END-IF.                                                   
                                                                         
-           CLOSE LISTADO                                                
-              IF FS-LIS IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN CLOSE LISTADO = '                   
-                                            FS-LIS                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-              END-IF.                                                   
-                                                                        
-      *       EXEC SQL                                                  
-      *           ROLLBACK                                              
-      *       END-EXEC.                                                 
-                                                                        
-       9999-F-FINAL.  EXIT.                                             
+           CLOSE LISTADO
+              IF FS-LIS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE LISTADO = '
+                                            FS-LIS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           CLOSE SUSPENSO
+              IF FS-SUS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SUSPENSO = '
+                                            FS-SUS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           CLOSE NOTIFIC
+              IF FS-NOT IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE NOTIFIC = '
+                                            FS-NOT
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+              END-IF.
+
+           IF RETURN-CODE IS EQUAL TO ZEROS
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE ZEROS TO REG-CHECKPT
+              OPEN OUTPUT CHECKPT
+              IF FS-CHK IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN CHECKPT FINAL = ' FS-CHK
+              ELSE
+                 WRITE REG-CHECKPT
+                 CLOSE CHECKPT
+              END-IF
+           END-IF.
+
+      *       EXEC SQL
+      *           ROLLBACK
+      *       END-EXEC.
+
+           MOVE SPACES         TO WS-REG-RESUMEN.
+           MOVE 'DB2@TP40'     TO RES-PROGRAMA.
+           MOVE WS-FECHA       TO RES-FECHA.
+           COMPUTE RES-CANT-PROCESADOS = WS-TOT-ALTAS + WS-TOT-MOD.
+           MOVE WS-TOT-ERR     TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE    TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+       9999-F-FINAL.  EXIT.
                                                                         
       *                                                                
\ No newline at end of file
