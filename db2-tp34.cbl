@@ -1,220 +1,478 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID PGMDB215.                                             
-      **********************************************************        
-      *                                                        *        
-      *              PROGRAMA PARA SQL EMBEBIDO                *        
-      *         CHECK-POINT 28 BATCH ACT DB2 - TP 34           *        
-      *                       7-11-22                          *        
-      *                                                        *        
-      **********************************************************        
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SPECIAL-NAMES.                                                   
-           DECIMAL-POINT IS COMMA.                                      
-                                                                        
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-      **************************************                            
-       WORKING-STORAGE SECTION.                                         
-      **************************************                            
-       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
-                                                                        
-       77  FS-ENT           PIC XX    VALUE SPACES.                     
-       01  WS-FLAG-FIN      PIC X.                                      
-           88  WS-SI-PROCESO          VALUE ' '.                        
-           88  WS-FIN-PROCESO         VALUE 'F'.                        
-                                                                        
-       77  FILLER        PIC X(26)    VALUE '* VARIABLES SQL       *'.  
-       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          
-                                                                        
-       01  WS-STATUS     PIC X.                                         
-           88  WS-SI                  VALUE ' '.                        
-           88  WS-NO                  VALUE 'F'.                        
-                                                                        
-       01  WS-TIPDOC     PIC X(2)     VALUE SPACES.                     
-       01  WS-NRODOC     PIC S9(11)V USAGE COMP-3  VALUE ZEROS.         
-                                                                        
-            EXEC SQL                                                    
-              INCLUDE SQLCA                                             
-            END-EXEC.                                                   
-                                                                        
-            EXEC SQL                                                    
-              INCLUDE TB99CUEN                                          
-            END-EXEC.                                                   
-                                                                        
-            EXEC SQL                                                    
-              INCLUDE TB99CLIE                                          
-            END-EXEC.                                                   
-                                                                        
-            EXEC SQL                                                    
-              DECLARE CURSOR1 CURSOR FOR                                
-              SELECT A.TIPCUEN, A.NROCUEN, A.SUCUEN,                    
-                     B.NOMAPE,  B.TIPDOC,  B.NRODOC                     
-              FROM  ITPLZRY.TB99CUEN AS A                               
-                    RIGHT JOIN                                          
-                    ITPLZRY.TB99CLIE AS B                               
-                    ON  A.NROCLI = B.NROCLI                             
-                    WHERE A.NROCLI = 151                                
-                    AND   A.SUCUEN = 1                                  
-            END-EXEC.                                                   
-                                                                        
-       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  
-                                                                        
-      ***************************************************************.  
-       PROCEDURE DIVISION.                                              
-      **************************************                            
-      *                                    *                            
-      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-      *                                    *                            
-      **************************************                            
-       MAIN-PROGRAM.                                                    
-                                                                        
-           PERFORM 1000-I-INICIO   THRU                                 
-                   1000-F-INICIO.                                       
-                                                                        
-           PERFORM 2000-I-PROCESO  THRU                                 
-                   2000-F-PROCESO        UNTIL WS-FIN-PROCESO.          
-                                                                        
-           PERFORM 9999-I-FINAL    THRU                                 
-                   9999-F-FINAL.                                        
-                                                                        
-       F-MAIN-PROGRAM. GOBACK.                                          
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO INICIO APERTURA ARCHIVOS   *                            
-      *                                    *                            
-      **************************************                            
-       1000-I-INICIO.                                                   
-                                                                        
-           SET WS-SI-PROCESO TO TRUE.                                   
-           SET WS-SI TO TRUE.                                           
-                                                                        
-           EXEC SQL                                                     
-             OPEN CURSOR1                                               
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT EQUAL ZEROS                                   
-              MOVE SQLCODE TO WS-SQLCODE                                
-              DISPLAY 'ERROR EN OPEN DE CURSOR: ' WS-SQLCODE            
-              MOVE 9999 TO RETURN-CODE                                  
-              SET WS-FIN-PROCESO TO TRUE                                
-           END-IF.                                                      
-                                                                        
-       1000-F-INICIO.   EXIT.                                           
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-      *                                    *                            
-      **************************************                            
-       2000-I-PROCESO.                                                  
-                                                                        
-           EXEC SQL                                                     
-              FETCH CURSOR1 INTO                                        
-                  :DB-CU-TIPCUEN,                                       
-                  :DB-CU-NROCUEN,                                       
-                  :DB-CU-SUCUEN,                                        
-                  :DB-CL-NOMAPE,                                        
-                  :DB-CL-TIPDOC,                                        
-                  :DB-CL-NRODOC                                         
-           END-EXEC.                                                    
-                                                                        
-           EVALUATE TRUE                                                
-             WHEN SQLCODE EQUAL ZEROS                                   
-                MOVE DB-CL-TIPDOC TO WS-TIPDOC                          
-                MOVE DB-CL-NRODOC TO WS-NRODOC                          
-                PERFORM 3000-UPDATE-CUEN THRU 3000-F-UPDATE-CUEN        
-             WHEN SQLCODE EQUAL +100                                    
-                PERFORM 4000-UPDATE-CLI THRU 4000-F-UPDATE-CLI          
-                SET WS-FIN-PROCESO TO TRUE                              
-             WHEN OTHER                                                 
-                MOVE SQLCODE TO WS-SQLCODE                              
-                DISPLAY 'ERROR FETCH CURSOR: '   WS-SQLCODE             
-                SET WS-NO TO TRUE                                       
-            END-EVALUATE.                                               
-                                                                        
-       2000-F-PROCESO. EXIT.                                            
-                                                                        
-       3000-UPDATE-CUEN.                                                
-                                                                        
-            EXEC SQL                                                    
-               UPDATE ITPLZRY.TB99CUEN                                  
-                 SET NROCLI = 99                                        
-                 WHERE TIPCUEN = :DB-CU-TIPCUEN                         
-                 AND NROCUEN = :DB-CU-NROCUEN                           
-            END-EXEC.                                                   
-                                                                        
-            IF SQLCODE NOT EQUAL ZEROS                                  
-                MOVE SQLCODE TO WS-SQLCODE                              
-                DISPLAY 'ERROR EN UPDATE CUENTA = ' WS-SQLCODE          
-                SET WS-FIN-PROCESO TO TRUE                              
-                SET WS-NO TO TRUE                                       
-                MOVE 9999 TO RETURN-CODE                                
-            END-IF.                                                     
-       3000-F-UPDATE-CUEN. EXIT.                                        
-                                                                        
-       4000-UPDATE-CLI.                                                 
-                                                                        
-            EXEC SQL                                                    
-               UPDATE ITPLZRY.TB99CLIE                                  
-                 SET NROCLI = 99                                        
-                 WHERE TIPDOC = :WS-TIPDOC AND                          
-                       NRODOC = :WS-NRODOC                              
-            END-EXEC.                                                   
-                                                                        
-            IF SQLCODE NOT EQUAL ZEROS                                  
-                MOVE SQLCODE TO WS-SQLCODE                              
-                DISPLAY 'ERROR EN UPDATE CLIENTE = ' WS-SQLCODE         
-                SET WS-FIN-PROCESO TO TRUE                              
-                SET WS-NO TO TRUE                                       
-                MOVE 9999 TO RETURN-CODE                                
-            ELSE                                                        
-                SET WS-FIN-PROCESO TO TRUE                              
-            END-IF.                                                     
-                                                                        
-       4000-F-UPDATE-CLI. EXIT.                                         
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO FINAL CIERRE DE FILES      *                            
-      *                                    *                            
-      **************************************                            
-       9999-I-FINAL.                                                    
-                                                                        
-           EXEC SQL                                                     
-              CLOSE CURSOR1                                             
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT EQUAL ZEROS                                   
-              MOVE SQLCODE TO WS-SQLCODE                                
-              DISPLAY '* ERROR CLOSE CURSOR      = ' WS-SQLCODE         
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF.                                                      
-                                                                        
-           IF WS-NO                                                     
-              DISPLAY 'ROLLBACK REALIZADO'                              
-              EXEC SQL                                                  
-                  ROLLBACK                                              
-              END-EXEC                                                  
-                                                                        
-           ELSE                                                         
-              DISPLAY 'ACTUALIZACIONES CORRECTAS'                       
-              DISPLAY 'COMMIT REALIZADO'                                
-                                                                        
-              EXEC SQL                                                  
-                  COMMIT                                                
-              END-EXEC                                                  
-                                                                        
-           END-IF.                                                      
-                                                                        
-      *    EXEC SQL                                                     
-      *        ROLLBACK                                                 
-      *    END-EXEC.                                                    
-                                                                        
-       9999-F-FINAL.                                                    
-           EXIT.                                                        
-      *                                                                 
+       IDENTIFICATION DIVISION.                                         
+       PROGRAM-ID PGMDB215.                                             
+      **********************************************************        
+      *                                                        *        
+      *              PROGRAMA PARA SQL EMBEBIDO                *        
+      *         CHECK-POINT 28 BATCH ACT DB2 - TP 34           *        
+      *                       7-11-22                          *        
+      *                                                        *        
+      **********************************************************        
+       ENVIRONMENT DIVISION.                                            
+       CONFIGURATION SECTION.                                           
+       SPECIAL-NAMES.                                                   
+           DECIMAL-POINT IS COMMA.                                      
+                                                                        
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT AUDITORIA ASSIGN DDAUDIT
+                    FILE STATUS IS FS-AUD.
+
+             SELECT EXTRACTO ASSIGN DDEXTALL
+                    FILE STATUS IS FS-EXT.
+
+             SELECT PARAMETROS ASSIGN DDPARAM
+                    FILE STATUS IS FS-PAR.
+
+             SELECT RESUMEN ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AUDITORIA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-AUDITORIA     PIC X(170).
+
+       FD EXTRACTO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-EXTRACTO      PIC X(80).
+
+       FD PARAMETROS
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-PARAMETROS    PIC X(12).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN       PIC X(34).
+
+      **************************************                            
+       WORKING-STORAGE SECTION.                                         
+      **************************************                            
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
+                                                                        
+       77  FS-ENT           PIC XX    VALUE SPACES.
+       77  FS-AUD           PIC XX    VALUE SPACES.
+       77  FS-EXT           PIC XX    VALUE SPACES.
+       77  FS-PAR           PIC XX    VALUE SPACES.
+       77  FS-RES           PIC XX    VALUE SPACES.
+
+           COPY CPRESUMEN.
+       01  WS-FLAG-FIN      PIC X.
+           88  WS-SI-PROCESO          VALUE ' '.
+           88  WS-FIN-PROCESO         VALUE 'F'.
+
+      * MODO 'U' = UNICO CLIENTE (TRANSFERENCIA, DEFAULT)          *
+      * MODO 'X' = EXTRACTO DE TODA LA CARTERA (SOLO LECTURA)      *
+      * MODO 'R' = REVERSA DE LA TRANSFERENCIA (DEST VUELVE A      *
+      *            SER ORIG, MISMOS PARES NROCLI-ORIG/DEST)        *
+      * NROCLI-ORIG/DEST = CLIENTE ORIGEN/DESTINO DE LA TRANSF.    *
+      * SUCUEN = SUCURSAL A FILTRAR (0000 = TODAS LAS SUCURSALES)  *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MODO            PIC X(01)   VALUE 'U'.
+               88  WS-MODO-UNICO                  VALUE 'U'.
+               88  WS-MODO-EXTRACTO               VALUE 'X'.
+               88  WS-MODO-REVERSA                VALUE 'R'.
+           03  WS-PAR-NROCLI-ORIG     PIC 9(03)   VALUE 151.
+           03  WS-PAR-NROCLI-DEST     PIC 9(03)   VALUE 099.
+           03  WS-PAR-SUCUEN          PIC 9(05)   VALUE ZEROS.
+
+      * VALORES EFECTIVOS DE ORIGEN/DESTINO A APLICAR EN EL      *
+      * CURSOR Y LOS UPDATE - EN MODO REVERSA QUEDAN INVERTIDOS  *
+       01  WS-EFEC-NROCLI-ORIG        PIC 9(03)   VALUE ZEROS.
+       01  WS-EFEC-NROCLI-DEST        PIC 9(03)   VALUE ZEROS.
+
+       01  WS-REG-SAL-EXTRACTO.
+           03  WSE-TIPCUEN            PIC X(02).
+           03  WSE-NROCUEN            PIC Z(09)9.
+           03  WSE-SUCUEN             PIC Z(04)9.
+           03  WSE-NOMAPE             PIC X(30).
+           03  WSE-TIPDOC             PIC X(02).
+           03  WSE-NRODOC             PIC Z(10)9.
+           03  FILLER                 PIC X(19)   VALUE SPACES.
+
+       77  FILLER        PIC X(26)    VALUE '* VARIABLES SQL       *'.
+       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      * AUDITORIA ANTES/DESPUES ****************************
+       77  WS-FECHA-AUD  PIC 9(06)    VALUE ZEROS.
+       77  WS-AUD-NROCUEN PIC Z(09)9  VALUE ZEROS.
+       77  WS-AUD-NRODOC  PIC Z(10)9  VALUE ZEROS.
+       77  WS-AUD-NROCLI-O PIC ZZ9    VALUE ZEROS.
+       77  WS-AUD-NROCLI-D PIC ZZ9    VALUE ZEROS.
+
+       COPY CPAUDIT.
+                                                                        
+       01  WS-STATUS     PIC X.                                         
+           88  WS-SI                  VALUE ' '.                        
+           88  WS-NO                  VALUE 'F'.                        
+                                                                        
+       01  WS-TIPDOC     PIC X(2)     VALUE SPACES.                     
+       01  WS-NRODOC     PIC S9(11)V USAGE COMP-3  VALUE ZEROS.         
+                                                                        
+            EXEC SQL                                                    
+              INCLUDE SQLCA                                             
+            END-EXEC.                                                   
+                                                                        
+            EXEC SQL                                                    
+              INCLUDE TB99CUEN                                          
+            END-EXEC.                                                   
+                                                                        
+            EXEC SQL                                                    
+              INCLUDE TB99CLIE                                          
+            END-EXEC.                                                   
+                                                                        
+            EXEC SQL
+              DECLARE CURSOR1 CURSOR FOR
+              SELECT A.TIPCUEN, A.NROCUEN, A.SUCUEN,
+                     B.NOMAPE,  B.TIPDOC,  B.NRODOC
+              FROM  ITPLZRY.TB99CUEN AS A
+                    RIGHT JOIN
+                    ITPLZRY.TB99CLIE AS B
+                    ON  A.NROCLI = B.NROCLI
+                    WHERE A.NROCLI = :WS-EFEC-NROCLI-ORIG
+                    AND (A.SUCUEN = :WS-PAR-SUCUEN
+                         OR :WS-PAR-SUCUEN = 0)
+            END-EXEC.
+
+      * CURSOR2 - EXTRACTO DE TODA LA CARTERA, TODAS LAS SUCURSALES *
+            EXEC SQL
+              DECLARE CURSOR2 CURSOR FOR
+              SELECT A.TIPCUEN, A.NROCUEN, A.SUCUEN,
+                     B.NOMAPE,  B.TIPDOC,  B.NRODOC
+              FROM  ITPLZRY.TB99CUEN AS A
+                    RIGHT JOIN
+                    ITPLZRY.TB99CLIE AS B
+                    ON  A.NROCLI = B.NROCLI
+            END-EXEC.
+                                                                        
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  
+                                                                        
+      ***************************************************************.  
+       PROCEDURE DIVISION.                                              
+      **************************************                            
+      *                                    *                            
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
+      *                                    *                            
+      **************************************                            
+       MAIN-PROGRAM.                                                    
+                                                                        
+           PERFORM 1000-I-INICIO   THRU                                 
+                   1000-F-INICIO.                                       
+                                                                        
+           PERFORM 2000-I-PROCESO  THRU                                 
+                   2000-F-PROCESO        UNTIL WS-FIN-PROCESO.          
+                                                                        
+           PERFORM 9999-I-FINAL    THRU                                 
+                   9999-F-FINAL.                                        
+                                                                        
+       F-MAIN-PROGRAM. GOBACK.                                          
+                                                                        
+      **************************************                            
+      *                                    *                            
+      *  CUERPO INICIO APERTURA ARCHIVOS   *                            
+      *                                    *                            
+      **************************************                            
+       1000-I-INICIO.
+
+           SET WS-SI-PROCESO TO TRUE.
+           SET WS-SI TO TRUE.
+
+           ACCEPT WS-FECHA-AUD FROM DATE.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           OPEN OUTPUT AUDITORIA.
+           IF FS-AUD IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN AUDITORIA = ' FS-AUD
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+           IF WS-MODO-REVERSA
+              MOVE WS-PAR-NROCLI-DEST TO WS-EFEC-NROCLI-ORIG
+              MOVE WS-PAR-NROCLI-ORIG TO WS-EFEC-NROCLI-DEST
+           ELSE
+              MOVE WS-PAR-NROCLI-ORIG TO WS-EFEC-NROCLI-ORIG
+              MOVE WS-PAR-NROCLI-DEST TO WS-EFEC-NROCLI-DEST
+           END-IF.
+
+           IF WS-MODO-EXTRACTO
+              OPEN OUTPUT EXTRACTO
+              IF FS-EXT IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN EXTRACTO = ' FS-EXT
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-PROCESO TO TRUE
+              END-IF
+
+              EXEC SQL
+                OPEN CURSOR2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                OPEN CURSOR1
+              END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'ERROR EN OPEN DE CURSOR: ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-PROCESO TO TRUE                                
+           END-IF.                                                      
+                                                                        
+       1000-F-INICIO.   EXIT.                                           
+                                                                        
+      **************************************                            
+      *                                    *                            
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
+      *                                    *                            
+      **************************************                            
+       2000-I-PROCESO.
+
+           IF WS-MODO-EXTRACTO
+              EXEC SQL
+                 FETCH CURSOR2 INTO
+                     :DB-CU-TIPCUEN,
+                     :DB-CU-NROCUEN,
+                     :DB-CU-SUCUEN,
+                     :DB-CL-NOMAPE,
+                     :DB-CL-TIPDOC,
+                     :DB-CL-NRODOC
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 FETCH CURSOR1 INTO
+                     :DB-CU-TIPCUEN,
+                     :DB-CU-NROCUEN,
+                     :DB-CU-SUCUEN,
+                     :DB-CL-NOMAPE,
+                     :DB-CL-TIPDOC,
+                     :DB-CL-NRODOC
+              END-EXEC
+           END-IF.
+
+           IF WS-MODO-EXTRACTO
+              EVALUATE TRUE
+                WHEN SQLCODE EQUAL ZEROS
+                   PERFORM 5000-GRABAR-EXTRACTO THRU 5000-F-GRABAR-EXTRACTO
+                WHEN SQLCODE EQUAL +100
+                   SET WS-FIN-PROCESO TO TRUE
+                WHEN OTHER
+                   MOVE SQLCODE TO WS-SQLCODE
+                   DISPLAY 'ERROR FETCH CURSOR2: ' WS-SQLCODE
+                   SET WS-NO TO TRUE
+                   SET WS-FIN-PROCESO TO TRUE
+              END-EVALUATE
+           ELSE
+           EVALUATE TRUE
+             WHEN SQLCODE EQUAL ZEROS
+                MOVE DB-CL-TIPDOC TO WS-TIPDOC
+                MOVE DB-CL-NRODOC TO WS-NRODOC
+                PERFORM 3000-UPDATE-CUEN THRU 3000-F-UPDATE-CUEN
+             WHEN SQLCODE EQUAL +100
+                PERFORM 4000-UPDATE-CLI THRU 4000-F-UPDATE-CLI
+                SET WS-FIN-PROCESO TO TRUE
+             WHEN OTHER
+                MOVE SQLCODE TO WS-SQLCODE
+                DISPLAY 'ERROR FETCH CURSOR: '   WS-SQLCODE
+                SET WS-NO TO TRUE
+            END-EVALUATE
+           END-IF.
+
+       2000-F-PROCESO. EXIT.
+
+       5000-GRABAR-EXTRACTO.
+
+            MOVE SPACES TO WS-REG-SAL-EXTRACTO
+            MOVE DB-CU-TIPCUEN TO WSE-TIPCUEN
+            MOVE DB-CU-NROCUEN TO WSE-NROCUEN
+            MOVE DB-CU-SUCUEN  TO WSE-SUCUEN
+            MOVE DB-CL-NOMAPE  TO WSE-NOMAPE
+            MOVE DB-CL-TIPDOC  TO WSE-TIPDOC
+            MOVE DB-CL-NRODOC  TO WSE-NRODOC
+
+            WRITE REG-EXTRACTO FROM WS-REG-SAL-EXTRACTO
+            IF FS-EXT IS NOT EQUAL '00'
+               DISPLAY '* ERROR EN WRITE EXTRACTO = ' FS-EXT
+               MOVE 9999 TO RETURN-CODE
+               SET WS-FIN-PROCESO TO TRUE
+            END-IF.
+
+       5000-F-GRABAR-EXTRACTO. EXIT.
+
+       3000-UPDATE-CUEN.                                              
+                                                                        
+            EXEC SQL
+               UPDATE ITPLZRY.TB99CUEN
+                 SET NROCLI = :WS-EFEC-NROCLI-DEST
+                 WHERE TIPCUEN = :DB-CU-TIPCUEN
+                 AND NROCUEN = :DB-CU-NROCUEN
+            END-EXEC.                                                   
+                                                                        
+            IF SQLCODE NOT EQUAL ZEROS
+                MOVE SQLCODE TO WS-SQLCODE
+                DISPLAY 'ERROR EN UPDATE CUENTA = ' WS-SQLCODE
+                SET WS-FIN-PROCESO TO TRUE
+                SET WS-NO TO TRUE
+                MOVE 9999 TO RETURN-CODE
+            ELSE
+                MOVE SPACES TO WS-REG-AUDITORIA
+                MOVE 'PGMDB215' TO AUD-PROGRAMA
+                MOVE WS-FECHA-AUD TO AUD-FECHA
+                MOVE 'TB99CUEN' TO AUD-TABLA
+                MOVE 'UPDATE' TO AUD-OPERACION
+                MOVE DB-CU-NROCUEN TO WS-AUD-NROCUEN
+                STRING 'TIPCUEN=' DB-CU-TIPCUEN
+                       ' NROCUEN=' WS-AUD-NROCUEN
+                       DELIMITED BY SIZE INTO AUD-CLAVE
+                END-STRING
+                MOVE WS-EFEC-NROCLI-ORIG TO WS-AUD-NROCLI-O
+                MOVE WS-EFEC-NROCLI-DEST TO WS-AUD-NROCLI-D
+                STRING 'NROCLI=' WS-AUD-NROCLI-O
+                       DELIMITED BY SIZE INTO AUD-ANTES
+                END-STRING
+                STRING 'NROCLI=' WS-AUD-NROCLI-D
+                       DELIMITED BY SIZE INTO AUD-DESPUES
+                END-STRING
+                WRITE REG-AUDITORIA FROM WS-REG-AUDITORIA
+                IF FS-AUD IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN WRITE AUDITORIA = ' FS-AUD
+                END-IF
+            END-IF.
+       3000-F-UPDATE-CUEN. EXIT.
+                                                                        
+       4000-UPDATE-CLI.                                                 
+                                                                        
+            EXEC SQL
+               UPDATE ITPLZRY.TB99CLIE
+                 SET NROCLI = :WS-EFEC-NROCLI-DEST
+                 WHERE TIPDOC = :WS-TIPDOC AND
+                       NRODOC = :WS-NRODOC
+            END-EXEC.                                                   
+                                                                        
+            IF SQLCODE NOT EQUAL ZEROS
+                MOVE SQLCODE TO WS-SQLCODE
+                DISPLAY 'ERROR EN UPDATE CLIENTE = ' WS-SQLCODE
+                SET WS-FIN-PROCESO TO TRUE
+                SET WS-NO TO TRUE
+                MOVE 9999 TO RETURN-CODE
+            ELSE
+                MOVE SPACES TO WS-REG-AUDITORIA
+                MOVE 'PGMDB215' TO AUD-PROGRAMA
+                MOVE WS-FECHA-AUD TO AUD-FECHA
+                MOVE 'TB99CLIE' TO AUD-TABLA
+                MOVE 'UPDATE' TO AUD-OPERACION
+                MOVE WS-NRODOC TO WS-AUD-NRODOC
+                STRING 'TIPDOC=' WS-TIPDOC
+                       ' NRODOC=' WS-AUD-NRODOC
+                       DELIMITED BY SIZE INTO AUD-CLAVE
+                END-STRING
+                MOVE WS-EFEC-NROCLI-ORIG TO WS-AUD-NROCLI-O
+                MOVE WS-EFEC-NROCLI-DEST TO WS-AUD-NROCLI-D
+                STRING 'NROCLI=' WS-AUD-NROCLI-O
+                       DELIMITED BY SIZE INTO AUD-ANTES
+                END-STRING
+                STRING 'NROCLI=' WS-AUD-NROCLI-D
+                       DELIMITED BY SIZE INTO AUD-DESPUES
+                END-STRING
+                WRITE REG-AUDITORIA FROM WS-REG-AUDITORIA
+                IF FS-AUD IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN WRITE AUDITORIA = ' FS-AUD
+                END-IF
+                SET WS-FIN-PROCESO TO TRUE
+            END-IF.
+
+       4000-F-UPDATE-CLI. EXIT.
+                                                                        
+      **************************************                            
+      *                                    *                            
+      *  CUERPO FINAL CIERRE DE FILES      *                            
+      *                                    *                            
+      **************************************                            
+       9999-I-FINAL.
+
+           IF WS-MODO-EXTRACTO
+              EXEC SQL
+                 CLOSE CURSOR2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 CLOSE CURSOR1
+              END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR CLOSE CURSOR      = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           IF WS-MODO-EXTRACTO
+              DISPLAY 'EXTRACTO DE CARTERA COMPLETO - SOLO LECTURA'
+           ELSE
+              IF WS-MODO-REVERSA
+                 DISPLAY 'TRANSFERENCIA REVERSADA'
+              END-IF
+              IF WS-NO
+                 DISPLAY 'ROLLBACK REALIZADO'
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+              ELSE
+                 DISPLAY 'ACTUALIZACIONES CORRECTAS'
+                 DISPLAY 'COMMIT REALIZADO'
+
+                 EXEC SQL
+                     COMMIT
+                 END-EXEC
+
+              END-IF
+           END-IF.
+
+           CLOSE AUDITORIA
+              IF FS-AUD IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN CLOSE AUDITORIA = ' FS-AUD
+                 MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           IF WS-MODO-EXTRACTO
+              CLOSE EXTRACTO
+                 IF FS-EXT IS NOT EQUAL '00'
+                    DISPLAY '* ERROR EN CLOSE EXTRACTO = ' FS-EXT
+                    MOVE 9999 TO RETURN-CODE
+                 END-IF
+           END-IF.
+
+           MOVE SPACES        TO WS-REG-RESUMEN.
+           MOVE 'DB2-TP34'    TO RES-PROGRAMA.
+           MOVE WS-FECHA-AUD  TO RES-FECHA.
+           MOVE ZEROS         TO RES-CANT-PROCESADOS.
+           MOVE ZEROS         TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE   TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+      *    EXEC SQL
+      *        ROLLBACK
+      *    END-EXEC.
+
+       9999-F-FINAL.
+           EXIT.
+      *                                                                 
