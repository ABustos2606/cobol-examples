@@ -14,26 +14,95 @@
            DECIMAL-POINT IS COMMA.                                      
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.                                                    
-           SELECT SALIDA ASSIGN TO DDSALID                              
-           FILE STATUS IS FS-SAL.                                       
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD  SALIDA                                                       
-           BLOCK CONTAINS  0 RECORDS                                    
-           RECORDING MODE IS F.                                         
-                                                                        
-       01  REG-SALIDA         PIC X(132).                               
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-      *------------------------*                                        
-                                                                        
-       01  FS-SAL             PIC X(02).                                
-           88  FS-OK                      VALUE '00'.                   
-           88  FS-EOF                     VALUE '10'.                   
-           88  FS-NOK                     VALUE '01' THRU '09'          
-                                                '11' THRU '99'.         
+           SELECT SALIDA ASSIGN TO DDSALID
+           FILE STATUS IS FS-SAL.
+
+           SELECT PARAMETROS ASSIGN DDPARAM
+                  FILE STATUS IS FS-PAR.
+
+           SELECT ALERTAS ASSIGN DDALERTA
+                  FILE STATUS IS FS-ALE.
+
+           SELECT RESUMEN ASSIGN DDRESUME
+                  FILE STATUS IS FS-RES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-SALIDA         PIC X(132).
+
+       FD PARAMETROS
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-PARAMETROS     PIC X(16).
+
+       FD ALERTAS
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-ALERTAS         PIC X(68).
+
+       FD RESUMEN
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-RESUMEN        PIC X(34).
+
+       WORKING-STORAGE SECTION.
+      *------------------------*
+
+       01  FS-SAL             PIC X(02).
+           88  FS-OK                      VALUE '00'.
+           88  FS-EOF                     VALUE '10'.
+           88  FS-NOK                     VALUE '01' THRU '09'
+                                                '11' THRU '99'.
+
+       01  FS-PAR             PIC X(02)   VALUE SPACES.
+
+       01  FS-RES             PIC X(02).
+           88  FS-OK-RES                  VALUE '00'.
+
+       01  FS-ALE             PIC X(02).
+           88  FS-OK-ALE                  VALUE '00'.
+
+       77  WS-FECHA-RES       PIC 9(6)    VALUE ZEROS.
+
+      * MODO DE REPORTE - CONFIGURABLE (D = DETALLE, S = RESUMEN) **
+      * RANGO DE SUCURSALES A PROCESAR - PARTICIONA LA CARTERA PARA *
+      * PERMITIR CORRER VARIAS INSTANCIAS DEL JOB EN PARALELO, CADA *
+      * UNA CUBRIENDO UN RANGO DISTINTO (DEFAULT 00 A 99 = TODAS)   *
+      * UMBRAL DE ALERTA POR SALDO ELEVADO - TODA CUENTA CON SALDO  *
+      * MAYOR A ESTE VALOR SE REPORTA EN EL ARCHIVO DDALERTA        *
+      * DEFAULT $ 500.000,00 SI EL ARCHIVO DE PARAMETROS NO EXISTE  *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MODO         PIC X(01)    VALUE 'D'.
+               88  WS-MODO-RESUMEN             VALUE 'S'.
+               88  WS-MODO-DETALLE             VALUE 'D'.
+           03  WS-PAR-SUC-DESDE    PIC 99       VALUE 00.
+           03  WS-PAR-SUC-HASTA    PIC 99       VALUE 99.
+           03  WS-PAR-UMBRAL       PIC 9(9)V99  VALUE 500000,00.
+
+      * REGISTRO DE ALERTA POR SALDO ELEVADO *
+       01  WS-REG-ALERTAS.
+           03  WSA-TIPCUEN         PIC 99.
+           03  FILLER              PIC X(01)    VALUE SPACES.
+           03  WSA-NROCUEN         PIC Z(09)9.
+           03  FILLER              PIC X(01)    VALUE SPACES.
+           03  WSA-SUCUEN          PIC Z(01)9.
+           03  FILLER              PIC X(01)    VALUE SPACES.
+           03  WSA-NROCLI          PIC ZZ9.
+           03  FILLER              PIC X(01)    VALUE SPACES.
+           03  WSA-NOMAPE          PIC X(30).
+           03  FILLER              PIC X(01)    VALUE SPACES.
+           03  WSA-SALDO           PIC Z(09)9,99-.
+           03  FILLER              PIC X(02)    VALUE SPACES.
+
+       77  CN-TOT-ALERTA           PIC 9(05)    VALUE ZEROS.
                                                                         
        01  FS-SQL             PIC X(02).                                
            88  SQL-OK                     VALUE '00'.                   
@@ -41,10 +110,21 @@
            88  SQL-NOK                    VALUE '01' THRU '09'          
                                                 '11' THRU '99'.         
                                                                         
-       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY VALUE ZEROS.     
-                                                                        
-           EXEC SQL                                                     
-             INCLUDE SQLCA                                              
+       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      * HANDSHAKE CON EL JOB PREDECESOR DE LA CADENA DE BATCH *********
+       77  WS-PGMVHK15        PIC X(8)   VALUE 'PGMVHK15'.
+       01  WS-PARM-HANDSHAKE.
+           03  WS-HK-PROGRAMA-PRED  PIC X(08)  VALUE 'DB2@TP40'.
+           03  WS-HK-STATUS         PIC X.
+               88  WS-HK-OK               VALUE 'Y'.
+               88  WS-HK-NO-OK            VALUE 'N'.
+               88  WS-HK-NO-ENCONTRADO    VALUE 'X'.
+
+           COPY CPRESUMEN.
+
+           EXEC SQL
+             INCLUDE SQLCA                                            
            END-EXEC.                                                    
                                                                         
            EXEC SQL                                                     
@@ -66,11 +146,13 @@
                     B.NRODOC,                                           
                     B.NROCLI,                                           
                     B.NOMAPE                                            
-             FROM ITPARUT.TBCURCTA A                                    
-               INNER JOIN ITPARUT.TBCURCLI B                            
-               ON A.NROCLI = B.NROCLI                                   
-               ORDER BY A.SUCUEN ASC,                                   
-                        A.TIPCUEN ASC                                   
+             FROM ITPARUT.TBCURCTA A
+               INNER JOIN ITPARUT.TBCURCLI B
+               ON A.NROCLI = B.NROCLI
+               WHERE A.SUCUEN BETWEEN :WS-PAR-SUC-DESDE
+                                  AND :WS-PAR-SUC-HASTA
+               ORDER BY A.SUCUEN ASC,
+                        A.TIPCUEN ASC
            END-EXEC.                                                    
                                                                         
       * VARIABLES *                                                     
@@ -174,26 +256,62 @@
       **************************************                            
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       **************************************                            
-       1000-I-INICIO.                                                   
-      *--------------*                                                  
-                                                                        
-           OPEN OUTPUT SALIDA                                           
-                                                                        
-           IF FS-SAL IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SAL                
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF.                                                      
-                                                                        
-           EXEC SQL                                                     
-              OPEN CURSOR1                                              
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT EQUAL ZEROS                                   
-              MOVE SQLCODE   TO WS-SQLCODE                              
-              DISPLAY '* ERROR OPEN CURSOR 1    = ' WS-SQLCODE          
-              MOVE '99' TO FS-SQL                                       
-           ELSE                                                         
-                                                                        
+       1000-I-INICIO.
+      *--------------*
+
+           CALL WS-PGMVHK15 USING WS-PARM-HANDSHAKE.
+
+           IF WS-HK-OK
+              CONTINUE
+           ELSE
+              DISPLAY '* ERROR: JOB PREDECESOR ' WS-HK-PROGRAMA-PRED
+                      ' NO FINALIZO CORRECTAMENTE - HANDSHAKE FALLIDO'
+              MOVE 9999 TO RETURN-CODE
+              MOVE '99' TO FS-SQL
+           END-IF.
+
+           ACCEPT WS-FECHA-RES FROM DATE.
+
+           OPEN OUTPUT SALIDA
+
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           OPEN OUTPUT ALERTAS
+
+           IF FS-ALE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ALERTAS = ' FS-ALE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           IF WS-HK-OK
+              PERFORM 1050-ABRIR-CURSOR THRU 1050-F-ABRIR-CURSOR
+           END-IF
+           .
+       1000-F-INICIO.
+           EXIT.
+
+       1050-ABRIR-CURSOR.
+      *------------------*
+
+           EXEC SQL
+              OPEN CURSOR1
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE   TO WS-SQLCODE
+              DISPLAY '* ERROR OPEN CURSOR 1    = ' WS-SQLCODE
+              MOVE '99' TO FS-SQL
+           ELSE
+
               EXEC SQL                                                  
                  FETCH CURSOR1                                          
                      INTO :DB-CU-TIPCUEN,                               
@@ -216,13 +334,12 @@
                     MOVE SQLCODE TO WS-SQLCODE                          
                     DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE           
                     MOVE '99' TO FS-SQL                                 
-              END-EVALUATE                                              
-           END-IF                                                       
-           .                                                            
-       1000-F-INICIO.                                                   
-           EXIT.                                                        
-                                                                        
-      **************************************                            
+              END-EVALUATE
+           END-IF.
+
+       1050-F-ABRIR-CURSOR. EXIT.
+
+      **************************************
       *  CUERPO PRINCIPAL DE PROCESOS      *                            
       **************************************                            
        2000-I-PROCESO.                                                  
@@ -253,13 +370,18 @@
                              OR DB-CU-SUCUEN  NOT = WS-SUCUEN-ANT       
                              OR DB-CU-TIPCUEN NOT = WS-TIPCUEN-ANT      
                                                                         
-                    ADD 1 TO CN-TOT-TIPO                                
-                    ADD DB-CU-SALDO TO AC-SALCUEN                       
-                                                                        
-                    PERFORM 3000-IMPRIMIR-CUENTA                        
-                            THRU 3000-F-IMPRIMIR-CUENTA                 
-                                                                        
-                    EXEC SQL                                            
+                    ADD 1 TO CN-TOT-TIPO
+                    ADD DB-CU-SALDO TO AC-SALCUEN
+
+                    PERFORM 3050-VALIDAR-ALERTA-SALDO
+                            THRU 3050-F-VALIDAR-ALERTA-SALDO
+
+                    IF WS-MODO-DETALLE
+                       PERFORM 3000-IMPRIMIR-CUENTA
+                               THRU 3000-F-IMPRIMIR-CUENTA
+                    END-IF
+
+                    EXEC SQL
                        FETCH CURSOR1                                    
                            INTO :DB-CU-TIPCUEN,                         
                                 :DB-CU-NROCUEN,                         
@@ -325,11 +447,39 @@
                                                                         
            ADD 1 TO CN-LINEA.                                           
                                                                         
-       3000-F-IMPRIMIR-CUENTA.                                          
-           EXIT.                                                        
-                                                                        
-                                                                        
-       3100-IMPRIMIR-CORTE-TIPO.                                        
+       3000-F-IMPRIMIR-CUENTA.
+           EXIT.
+
+
+       3050-VALIDAR-ALERTA-SALDO.
+      *----------------------------*
+
+           IF DB-CU-SALDO GREATER WS-PAR-UMBRAL
+              MOVE SPACES        TO WS-REG-ALERTAS
+              MOVE DB-CU-TIPCUEN TO WSA-TIPCUEN
+              MOVE DB-CU-NROCUEN TO WSA-NROCUEN
+              MOVE DB-CU-SUCUEN  TO WSA-SUCUEN
+              MOVE DB-CU-NROCLI  TO WSA-NROCLI
+              MOVE DB-CL-NOMAPE  TO WSA-NOMAPE
+              MOVE DB-CU-SALDO   TO WSA-SALDO
+
+              WRITE REG-ALERTAS FROM WS-REG-ALERTAS
+
+              IF FS-ALE IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN WRITE ALERTAS = ' FS-ALE
+                 MOVE 9999 TO RETURN-CODE
+              ELSE
+                 ADD 1 TO CN-TOT-ALERTA
+                 DISPLAY '* ALERTA SALDO ELEVADO - CUENTA '
+                         DB-CU-NROCUEN ' CLIENTE ' DB-CU-NROCLI
+              END-IF
+           END-IF.
+
+       3050-F-VALIDAR-ALERTA-SALDO.
+           EXIT.
+
+
+       3100-IMPRIMIR-CORTE-TIPO.
       *-------------------------*                                       
                                                                         
            IF CN-LINEA GREATER 29                                       
@@ -431,22 +581,54 @@
        9999-I-FINAL.                                                    
       *-------------*                                                   
                                                                         
-           EXEC SQL                                                     
-              CLOSE CURSOR1                                             
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT EQUAL ZEROS                                   
-              MOVE SQLCODE TO WS-SQLCODE                                
-              DISPLAY '* ERROR CLOSE CURSOR     = ' WS-SQLCODE          
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF.                                                      
-                                                                        
-           CLOSE SALIDA                                                 
-                                                                        
-           IF FS-SAL NOT EQUAL '00'                                     
-              DISPLAY '* ERROR EN CLOSE SALIDA = ' FS-SAL               
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF                                                       
-           .                                                            
-       9999-F-FINAL.                                                    
-           EXIT.                                                        
\ No newline at end of file
+           IF WS-HK-OK
+              PERFORM 9995-CERRAR-CURSOR THRU 9995-F-CERRAR-CURSOR
+           END-IF.
+                                                                        
+           CLOSE SALIDA
+
+           IF FS-SAL NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           CLOSE ALERTAS
+
+           IF FS-ALE NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE ALERTAS = ' FS-ALE
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'TOTAL CUENTAS CON ALERTA DE SALDO = ' CN-TOT-ALERTA
+
+           MOVE SPACES         TO WS-REG-RESUMEN
+           MOVE 'DB2@TP42'     TO RES-PROGRAMA
+           MOVE WS-FECHA-RES   TO RES-FECHA
+           MOVE CN-TOT-CLI     TO RES-CANT-PROCESADOS
+           MOVE ZEROS          TO RES-CANT-ERRORES
+           MOVE RETURN-CODE    TO RES-RETURN-CODE
+
+           OPEN EXTEND RESUMEN
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF
+           CLOSE RESUMEN
+           .
+       9999-F-FINAL.
+           EXIT.
+
+       9995-CERRAR-CURSOR.
+      *---------------------*
+
+           EXEC SQL
+              CLOSE CURSOR1
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR CLOSE CURSOR     = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       9995-F-CERRAR-CURSOR. EXIT.
\ No newline at end of file
