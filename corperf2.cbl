@@ -13,47 +13,94 @@
        SPECIAL-NAMES.                                                   
            DECIMAL-POINT IS COMMA.                                      
        INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT ENTRADA ASSIGN TO DDENTRA                             
-           FILE STATUS IS FS-ENT.                                       
-                                                                          
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                          
-       FD  ENTRADA                                                      
-           BLOCK CONTAINS  0 RECORDS                                    
-           RECORDING MODE IS F.                                         
-                                                                          
-       01  REG-ENTRADA        PIC X(160).                               
-                                                                          
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO DDENTRA
+           FILE STATUS IS FS-ENT.
+
+           SELECT LISTADO ASSIGN TO DDLISTA
+           FILE STATUS IS FS-LIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ENTRADA
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-ENTRADA        PIC X(160).
+
+       FD  LISTADO
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-LISTADO        PIC X(132).
+
        WORKING-STORAGE SECTION.                                         
       *------------------------*                                        
                                                                           
-       01  FS-ENT             PIC X(02).                                
-           88 FS-OK                      VALUE '00'.                    
-           88 FS-EOF                     VALUE '10'.                    
-           88 FS-NOK                     VALUE '01' THRU '09'           
-                                               '11' THRU '99'.          
-           COPY CPPERSO.                                                
-                                                                          
-      * VARIABLES *                                                     
-       01  WS-LOC-ANT         PIC X(15).                                
-       01  WS-SEXO-ANT        PIC X.                                    
-                                                                          
-      * ACUMULADORES *                                                  
-                                                                          
-      * CONTADORES *                                                    
-       01  CN-TOT-GEN         PIC 9(03)   VALUE ZEROS.                  
-       01  CN-TOT-SEXO        PIC 9(03)   VALUE ZEROS.                  
-       01  CN-TOT-LOC         PIC 9(03)   VALUE ZEROS.                  
-       01  CN-TOT-F           PIC 9(03)   VALUE ZEROS.                  
-       01  CN-TOT-M           PIC 9(03)   VALUE ZEROS.                  
-       01  CN-TOT-O           PIC 9(03)   VALUE ZEROS.                  
-                                                                          
-      * IMPRESION *                                                     
-       01  PR-TOTALES         PIC ZZ9.                                  
-                                                                          
-       01  WS-SEPARADOR       PIC X(50)   VALUE ALL '-'.                
+       01  FS-ENT             PIC X(02).
+           88 FS-OK                      VALUE '00'.
+           88 FS-EOF                     VALUE '10'.
+           88 FS-NOK                     VALUE '01' THRU '09'
+                                               '11' THRU '99'.
+       01  FS-LIS             PIC X(02).
+           88 FS-LIS-OK                  VALUE '00'.
+
+           COPY CPPERSO.
+
+      * VARIABLES *
+       01  WS-LOC-ANT         PIC X(15).
+       01  WS-SEXO-ANT        PIC X.
+
+      * ACUMULADORES *
+
+      * CONTADORES *
+       01  CN-TOT-GEN         PIC 9(03)   VALUE ZEROS.
+       01  CN-TOT-SEXO        PIC 9(03)   VALUE ZEROS.
+       01  CN-TOT-LOC         PIC 9(03)   VALUE ZEROS.
+       01  CN-TOT-F           PIC 9(03)   VALUE ZEROS.
+       01  CN-TOT-M           PIC 9(03)   VALUE ZEROS.
+       01  CN-TOT-O           PIC 9(03)   VALUE ZEROS.
+
+      * IMPRESION *
+       01  PR-TOTALES         PIC ZZ9.
+
+       01  WS-SEPARADOR       PIC X(50)   VALUE ALL '-'.
+
+       77  WS-CUENTA-LINEA    PIC 9(02)    VALUE ZEROS.
+       77  WS-CUENTA-PAGINA   PIC 9(02)    VALUE 01.
+
+       01  WS-REG-TITULO.
+           03  FILLER         PIC X(45)    VALUE SPACES.
+           03  FILLER         PIC X(35)
+               VALUE 'CORTE DE CONTROL POR LOCALIDAD/SEXO'.
+           03  FILLER         PIC X(33)    VALUE SPACES.
+           03  FILLER         PIC X(08)    VALUE 'PAGINA: '.
+           03  WS-PAGINA      PIC Z9       VALUE ZEROS.
+
+       01  WS-REG-SUBTITULO.
+           03  FILLER         PIC X(15)    VALUE 'LOCALIDAD      '.
+           03  FILLER         PIC X(10)    VALUE 'SEXO      '.
+           03  FILLER         PIC X(20)    VALUE 'TOTAL               '.
+
+       01  WS-REG-DETALLE-SEXO.
+           03  FILLER         PIC X(15)    VALUE SPACES.
+           03  WS-LIS-SEXO    PIC X(13)    VALUE SPACES.
+           03  WS-LIS-TOT-SEXO PIC ZZ9     VALUE ZEROS.
+
+       01  WS-REG-DETALLE-LOC.
+           03  WS-LIS-LOC     PIC X(15)    VALUE SPACES.
+           03  FILLER         PIC X(13)    VALUE 'TOTAL LOC = '.
+           03  WS-LIS-TOT-LOC PIC ZZ9      VALUE ZEROS.
+
+       01  WS-REG-FINAL.
+           03  FILLER         PIC X(28)    VALUE SPACES.
+           03  FILLER         PIC X(22)
+                               VALUE 'TOTAL GENERAL PERSONAS'.
+           03  FILLER         PIC X(03)    VALUE ' = '.
+           03  WS-LIS-TOT-GEN PIC ZZ9      VALUE ZEROS.
+
+       01  WS-SEPARADOR-LIS   PIC X(50)   VALUE ALL '-'.                
                                                                           
        PROCEDURE DIVISION.                                              
       *-------------------*                                             
@@ -77,14 +124,23 @@
       **************************************                            
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       **************************************                            
-       1000-I-INICIO.                                                   
-      *--------------*                                                  
-           OPEN INPUT ENTRADA                                           
-                                                                         
-           IF NOT FS-OK                                                 
-              DISPLAY '* ERROR EN OPEN ENTRADA = ' FS-ENT               
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF                                                       
+       1000-I-INICIO.
+      *--------------*
+           MOVE 62 TO WS-CUENTA-LINEA.
+
+           OPEN INPUT ENTRADA
+
+           IF NOT FS-OK
+              DISPLAY '* ERROR EN OPEN ENTRADA = ' FS-ENT
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           OPEN OUTPUT LISTADO
+
+           IF NOT FS-LIS-OK
+              DISPLAY '* ERROR EN OPEN LISTADO = ' FS-LIS
+              MOVE 9999 TO RETURN-CODE
+           END-IF
            .                                                            
        1000-F-INICIO.                                                   
            EXIT.                                                        
@@ -124,53 +180,140 @@
                                                                           
                    END-PERFORM                                          
                                                                           
-                   ADD  CN-TOT-SEXO TO CN-TOT-LOC                       
-                   MOVE CN-TOT-SEXO TO PR-TOTALES                       
-                   EVALUATE WS-SEXO-ANT                                 
-                      WHEN 'F'                                          
-                         DISPLAY '   FEMENINO  = ' PR-TOTALES           
-                         ADD CN-TOT-SEXO TO CN-TOT-F                    
-                      WHEN 'M'                                          
-                         DISPLAY '   MASCULINO = ' PR-TOTALES           
-                         ADD CN-TOT-SEXO TO CN-TOT-M                    
-                      WHEN 'O'                                          
-                         DISPLAY '   OTROS     = ' PR-TOTALES           
-                         ADD CN-TOT-SEXO TO CN-TOT-O                    
-                      WHEN OTHER                                        
-                         DISPLAY '   ERRONEOS  = ' PR-TOTALES           
-                   END-EVALUATE                                         
-               END-PERFORM                                              
-
-               MOVE CN-TOT-LOC TO PR-TOTALES                            
-               DISPLAY ' '                                              
-               DISPLAY 'TOTAL GENERAL ' WS-LOC-ANT ' = ' PR-TOTALES     
-               DISPLAY WS-SEPARADOR                                     
- 
-           END-PERFORM                                                  
-
-
-           MOVE CN-TOT-GEN TO PR-TOTALES                                
-           DISPLAY 'TOTAL GENERAL DE PERSONAS = ' PR-TOTALES            
-           MOVE CN-TOT-F TO PR-TOTALES                                  
-           DISPLAY '   FEMENINO  = ' PR-TOTALES                         
-           MOVE CN-TOT-M TO PR-TOTALES                                  
-           DISPLAY '   MASCULINO = ' PR-TOTALES                         
-           MOVE CN-TOT-O TO PR-TOTALES                                  
-           DISPLAY '   OTROS     = ' PR-TOTALES                         
-           DISPLAY WS-SEPARADOR                                         
-           .                                                            
-       2000-F-PROCESO.                                                  
-           EXIT.                                                        
- 
+                   ADD  CN-TOT-SEXO TO CN-TOT-LOC
+                   MOVE CN-TOT-SEXO TO PR-TOTALES
+                   EVALUATE WS-SEXO-ANT
+                      WHEN 'F'
+                         DISPLAY '   FEMENINO  = ' PR-TOTALES
+                         ADD CN-TOT-SEXO TO CN-TOT-F
+                         MOVE 'FEMENINO'    TO WS-LIS-SEXO
+                      WHEN 'M'
+                         DISPLAY '   MASCULINO = ' PR-TOTALES
+                         ADD CN-TOT-SEXO TO CN-TOT-M
+                         MOVE 'MASCULINO'   TO WS-LIS-SEXO
+                      WHEN 'O'
+                         DISPLAY '   OTROS     = ' PR-TOTALES
+                         ADD CN-TOT-SEXO TO CN-TOT-O
+                         MOVE 'OTROS'       TO WS-LIS-SEXO
+                      WHEN OTHER
+                         DISPLAY '   ERRONEOS  = ' PR-TOTALES
+                         MOVE 'ERRONEOS'    TO WS-LIS-SEXO
+                   END-EVALUATE
+                   MOVE CN-TOT-SEXO TO WS-LIS-TOT-SEXO
+                   PERFORM 5100-IMPRIMIR-DETALLE-SEXO
+                      THRU 5100-F-IMPRIMIR-DETALLE-SEXO
+               END-PERFORM
 
-       9999-I-FINAL.                                                    
-      *-------------*                                                   
-           CLOSE ENTRADA                                                
-           IF NOT FS-OK                                                 
-              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT              
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF                                                       
+               MOVE CN-TOT-LOC TO PR-TOTALES
+               DISPLAY ' '
+               DISPLAY 'TOTAL GENERAL ' WS-LOC-ANT ' = ' PR-TOTALES
+               DISPLAY WS-SEPARADOR
+
+               MOVE WS-LOC-ANT TO WS-LIS-LOC
+               MOVE CN-TOT-LOC TO WS-LIS-TOT-LOC
+               PERFORM 5200-IMPRIMIR-DETALLE-LOC
+                  THRU 5200-F-IMPRIMIR-DETALLE-LOC
+
+           END-PERFORM
+
+
+           MOVE CN-TOT-GEN TO PR-TOTALES
+           DISPLAY 'TOTAL GENERAL DE PERSONAS = ' PR-TOTALES
+           MOVE CN-TOT-F TO PR-TOTALES
+           DISPLAY '   FEMENINO  = ' PR-TOTALES
+           MOVE CN-TOT-M TO PR-TOTALES
+           DISPLAY '   MASCULINO = ' PR-TOTALES
+           MOVE CN-TOT-O TO PR-TOTALES
+           DISPLAY '   OTROS     = ' PR-TOTALES
+           DISPLAY WS-SEPARADOR
+
+           MOVE CN-TOT-GEN TO WS-LIS-TOT-GEN
+           PERFORM 5300-IMPRIMIR-FINAL THRU 5300-F-IMPRIMIR-FINAL
            .                                                            
-       9999-F-FINAL.                                                    
+       2000-F-PROCESO.
+           EXIT.
+
+      **************************************
+      *  IMPRESION DE TITULOS              *
+      **************************************
+       5000-IMPRIMIR-TITULOS.
+      *---------------------*
+           MOVE WS-CUENTA-PAGINA TO WS-PAGINA
+           MOVE 5 TO WS-CUENTA-LINEA
+           ADD  1 TO WS-CUENTA-PAGINA
+
+           WRITE REG-LISTADO FROM WS-REG-TITULO AFTER PAGE
+           WRITE REG-LISTADO FROM WS-SEPARADOR-LIS AFTER 1
+           WRITE REG-LISTADO FROM WS-REG-SUBTITULO AFTER 1
+           WRITE REG-LISTADO FROM WS-SEPARADOR-LIS AFTER 1
+           .
+       5000-F-IMPRIMIR-TITULOS.
+           EXIT.
+
+      **************************************
+      *  IMPRESION DETALLE POR SEXO        *
+      **************************************
+       5100-IMPRIMIR-DETALLE-SEXO.
+      *---------------------------*
+           IF WS-CUENTA-LINEA GREATER 59
+              PERFORM 5000-IMPRIMIR-TITULOS
+                 THRU 5000-F-IMPRIMIR-TITULOS
+           END-IF
+
+           WRITE REG-LISTADO FROM WS-REG-DETALLE-SEXO AFTER 1
+           ADD 1 TO WS-CUENTA-LINEA
+           .
+       5100-F-IMPRIMIR-DETALLE-SEXO.
+           EXIT.
+
+      **************************************
+      *  IMPRESION DETALLE POR LOCALIDAD    *
+      **************************************
+       5200-IMPRIMIR-DETALLE-LOC.
+      *----------------------------*
+           IF WS-CUENTA-LINEA GREATER 59
+              PERFORM 5000-IMPRIMIR-TITULOS
+                 THRU 5000-F-IMPRIMIR-TITULOS
+           END-IF
+
+           WRITE REG-LISTADO FROM WS-REG-DETALLE-LOC AFTER 1
+           WRITE REG-LISTADO FROM WS-SEPARADOR-LIS AFTER 1
+           ADD 2 TO WS-CUENTA-LINEA
+           .
+       5200-F-IMPRIMIR-DETALLE-LOC.
+           EXIT.
+
+      **************************************
+      *  IMPRESION TOTAL GENERAL FINAL      *
+      **************************************
+       5300-IMPRIMIR-FINAL.
+      *---------------------*
+           IF WS-CUENTA-LINEA GREATER 59
+              PERFORM 5000-IMPRIMIR-TITULOS
+                 THRU 5000-F-IMPRIMIR-TITULOS
+           END-IF
+
+           WRITE REG-LISTADO FROM WS-REG-FINAL AFTER 1
+           ADD 1 TO WS-CUENTA-LINEA
+           .
+       5300-F-IMPRIMIR-FINAL.
+           EXIT.
+
+
+       9999-I-FINAL.
+      *-------------*
+           CLOSE ENTRADA
+           IF NOT FS-OK
+              DISPLAY '* ERROR EN CLOSE ENTRADA = ' FS-ENT
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           CLOSE LISTADO
+           IF NOT FS-LIS-OK
+              DISPLAY '* ERROR EN CLOSE LISTADO = ' FS-LIS
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+           .
+       9999-F-FINAL.
            EXIT.                                                        
 
