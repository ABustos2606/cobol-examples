@@ -13,20 +13,74 @@
        SPECIAL-NAMES.                                                   
            DECIMAL-POINT IS COMMA.                                      
        INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT SALIDA ASSIGN TO DDSALID                              
-           FILE STATUS IS FS-SAL.                                       
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD  SALIDA                                                       
-           BLOCK CONTAINS  0 RECORDS                                    
-           RECORDING MODE IS F.                                         
-                                                                        
-       01  REG-SALIDA         PIC X(132).                               
-                                                                        
-       WORKING-STORAGE SECTION.                                         
+       FILE-CONTROL.
+           SELECT SALIDA ASSIGN TO DDSALID
+           FILE STATUS IS FS-SAL.
+
+           SELECT CHECKPT ASSIGN TO DDCHKPT
+           FILE STATUS IS FS-CHK.
+
+           SELECT GLIF ASSIGN TO DDGLIF
+           FILE STATUS IS FS-GLI.
+
+           SELECT PARAMETROS ASSIGN TO DDPARAM
+           FILE STATUS IS FS-PAR.
+
+           SELECT RESUMEN ASSIGN TO DDRESUME
+           FILE STATUS IS FS-RES.
+
+           SELECT SNAPSHOT ASSIGN TO DDSNAPBA
+           FILE STATUS IS FS-SNP.
+
+           SELECT SNAPANT ASSIGN TO DDSNAPAN
+           FILE STATUS IS FS-SNA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-SALIDA         PIC X(132).
+
+       FD  CHECKPT
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-CHECKPT        PIC 9(06).
+
+       FD  GLIF
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-GLIF           PIC X(50).
+
+       FD  PARAMETROS
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-PARAMETROS     PIC X(20).
+
+       FD  RESUMEN
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-RESUMEN        PIC X(34).
+
+       FD  SNAPSHOT
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-SNAPSHOT       PIC X(45).
+
+       FD  SNAPANT
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-SNAPANT        PIC X(45).
+
+       WORKING-STORAGE SECTION.                                        
       *------------------------*                                        
                                                                         
        01  FS-SAL             PIC X(02).                                
@@ -41,7 +95,40 @@
            88  SQL-NOK                    VALUE '01' THRU '09'          
                                                 '11' THRU '99'.         
                                                                         
-       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY VALUE ZEROS.     
+       01  FS-CHK             PIC X(02).
+           88  FS-CHK-OK                  VALUE '00'.
+
+       01  FS-GLI             PIC X(02).
+           88  FS-GLI-OK                  VALUE '00'.
+
+       01  FS-PAR             PIC X(02).
+           88  FS-PAR-OK                  VALUE '00'.
+
+       01  FS-RES             PIC X(02).
+           88  FS-RES-OK                  VALUE '00'.
+
+       01  FS-SNP             PIC X(02).
+           88  FS-SNP-OK                  VALUE '00'.
+
+       01  FS-SNA             PIC X(02).
+           88  FS-SNA-OK                  VALUE '00'.
+           88  FS-SNA-EOF                 VALUE '10'.
+
+           COPY CPRESUMEN.
+
+      * RANGO DE FECHAS DE SALDO (FECSAL) A EXTRAER - DEFAULT ABARCA *
+      * TODO EL RANGO POSIBLE PARA PRESERVAR EL COMPORTAMIENTO BASE  *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-FEC-DESDE   PIC X(10)   VALUE '0001-01-01'.
+           03  WS-PAR-FEC-HASTA   PIC X(10)   VALUE '9999-12-31'.
+
+       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      * CHECKPOINT / RESTART *******************************
+       77  WS-CK-CONTADOR     PIC 9(05)   VALUE ZEROS.
+       77  WS-CONTADOR-COMMIT PIC 9(05)   VALUE ZEROS.
+       77  WS-CHECKPOINT-INTERV PIC 9(05) VALUE 00050.
+       77  WS-CK-SKIP         PIC 9(05)   VALUE ZEROS.
                                                                         
            EXEC SQL                                                     
              INCLUDE SQLCA                                              
@@ -57,14 +144,16 @@
                                                                         
            EXEC SQL                                                     
              DECLARE CURSOR1 CURSOR FOR                                 
-             SELECT TIPCUEN, NROCUEN, SUCUEN, A.NROCLI, SALDO, FECSAL,  
-                    TIPDOC, NRODOC, B.NROCLI, NOMAPE, FECNAC, SEXO      
-               FROM ITPLZRY.TB99CUEN A                                  
-               INNER JOIN ITPLZRY.TB99CLIE B                            
-               ON A.NROCLI = B.NROCLI                                   
-                  ORDER BY B.NROCLI ASC,                                
-                             SUCUEN ASC,                                
-                             TIPCUEN ASC                                
+             SELECT TIPCUEN, NROCUEN, SUCUEN, A.NROCLI, SALDO, FECSAL,
+                    TIPDOC, NRODOC, B.NROCLI, NOMAPE, FECNAC, SEXO
+               FROM ITPLZRY.TB99CUEN A
+               INNER JOIN ITPLZRY.TB99CLIE B
+               ON A.NROCLI = B.NROCLI
+               WHERE FECSAL BETWEEN :WS-PAR-FEC-DESDE
+                                AND :WS-PAR-FEC-HASTA
+                  ORDER BY B.NROCLI ASC,
+                             SUCUEN ASC,
+                             TIPCUEN ASC
            END-EXEC.                                                    
                                                                         
       * VARIABLES *                                                     
@@ -147,10 +236,87 @@
            03  WS-CLITOTAL   PIC Z9       VALUE SPACES.                 
            03  FILLER        PIC X(9)     VALUE SPACES.                 
            03  FILLER        PIC X(15)    VALUE 'TOTAL SALDOS = '.      
-           03  WS-SUCSALDO3  PIC ZZZ.ZZZ.ZZZ.ZZZ.999,99-.               
-                                                                        
-                                                                        
-       PROCEDURE DIVISION.                                              
+           03  WS-SUCSALDO3  PIC ZZZ.ZZZ.ZZZ.ZZZ.999,99-.
+
+      * EXTRACTO DE INTERFASE A CONTABILIDAD (LIBRO MAYOR) - UN        *
+      * REGISTRO POR CUENTA, GENERADO JUNTO CON SALIDA/CHECKPOINT ******
+       01  WS-REG-GLIF.
+           03  GLI-TIPCUEN    PIC 99          VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  GLI-SUCUEN     PIC 99          VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  GLI-NROCUEN    PIC 9(05)       VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  GLI-NROCLI     PIC 9(03)       VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  GLI-SALDO      PIC S9(9)V99    VALUE ZEROS.
+           03  FILLER         PIC X(01)       VALUE SPACES.
+           03  GLI-FECHA      PIC X(10)       VALUE SPACES.
+           03  FILLER         PIC X(12)       VALUE SPACES.
+
+       01  WS-FECHA.
+           03  WS-FECHA-AA    PIC 99          VALUE ZEROS.
+           03  WS-FECHA-MM    PIC 99          VALUE ZEROS.
+           03  WS-FECHA-DD    PIC 99          VALUE ZEROS.
+
+       01  WS-FECHA-CORRIDA.
+           03  WS-FEC-COR-AA  PIC 9(4)        VALUE ZEROS.
+           03  FILLER         PIC X(1)        VALUE '-'.
+           03  WS-FEC-COR-MM  PIC 99          VALUE ZEROS.
+           03  FILLER         PIC X(1)        VALUE '-'.
+           03  WS-FEC-COR-DD  PIC 99          VALUE ZEROS.
+
+       77  WS-TOT-GLIF        PIC 9(05)       VALUE ZEROS.
+
+      * SNAPSHOT DE TENDENCIA DE SALDOS - UN REGISTRO POR CUENTA CON  *
+      * EL SALDO ACTUAL Y SU COMPARACION CONTRA EL SNAPSHOT DE LA     *
+      * CORRIDA ANTERIOR (MISMO ARCHIVO, RENOMBRADO ENTRE CORRIDAS    *
+      * POR JCL) PARA DETECTAR SI SUBIO, BAJO O SE MANTUVO IGUAL ******
+       01  WS-REG-SNAPSHOT.
+           03  SNP-TIPCUEN     PIC 99          VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNP-SUCUEN      PIC 99          VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNP-NROCUEN     PIC 9(05)       VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNP-NROCLI      PIC 9(03)       VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNP-SALDO       PIC S9(9)V99    VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNP-FECHA       PIC X(10)       VALUE SPACES.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNP-TENDENCIA   PIC X(01)       VALUE SPACES.
+               88  SNP-TEND-SUBIO             VALUE 'S'.
+               88  SNP-TEND-BAJO              VALUE 'B'.
+               88  SNP-TEND-IGUAL             VALUE 'I'.
+               88  SNP-TEND-NUEVO             VALUE 'N'.
+           03  FILLER          PIC X(05)       VALUE SPACES.
+
+      * ULTIMO REGISTRO LEIDO DEL SNAPSHOT DE LA CORRIDA ANTERIOR,   *
+      * PARA EL APAREO SECUENCIAL CONTRA EL CURSOR (MISMO ORDEN) *****
+       01  WS-REG-SNAPANT.
+           03  SNA-TIPCUEN     PIC 99          VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNA-SUCUEN      PIC 99          VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNA-NROCUEN     PIC 9(05)       VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNA-NROCLI      PIC 9(03)       VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNA-SALDO       PIC S9(9)V99    VALUE ZEROS.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNA-FECHA       PIC X(10)       VALUE SPACES.
+           03  FILLER          PIC X(01)       VALUE SPACES.
+           03  SNA-TENDENCIA   PIC X(01)       VALUE SPACES.
+           03  FILLER          PIC X(05)       VALUE SPACES.
+
+       77  WS-TOT-SNAPSHOT    PIC 9(05)       VALUE ZEROS.
+
+       01  WS-SNA-ABIERTO     PIC X           VALUE 'N'.
+           88  WS-SNA-ESTA-ABIERTO            VALUE 'Y'.
+
+
+       PROCEDURE DIVISION.                                             
       *-------------------*                                             
       **************************************                            
       *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
@@ -172,57 +338,151 @@
       **************************************                            
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       **************************************                            
-       1000-I-INICIO.                                                   
-      *--------------*                                                  
-                                                                        
-           OPEN OUTPUT SALIDA                                           
-                                                                        
-           IF FS-SAL IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SAL                
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF.                                                      
-                                                                        
-           EXEC SQL                                                     
-              OPEN CURSOR1                                              
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT EQUAL ZEROS                                   
-              MOVE SQLCODE   TO WS-SQLCODE                              
-              DISPLAY '* ERROR OPEN CURSOR 1    = ' WS-SQLCODE          
-              MOVE '99' TO FS-SQL                                       
-           ELSE                                                         
-                                                                        
-              EXEC SQL                                                  
-                 FETCH CURSOR1                                          
-                     INTO                                               
-                        :DB-CU-TIPCUEN,                                 
-                        :DB-CU-NROCUEN,                                 
-                        :DB-CU-SUCUEN,                                  
-                        :DB-CU-NROCLI,                                  
-                        :DB-CU-SALDO,                                   
-                        :DB-CU-FECSAL,                                  
-                        :DB-CL-TIPDOC,                                  
-                        :DB-CL-NRODOC,                                  
-                        :DB-CL-NROCLI,                                  
-                        :DB-CL-NOMAPE,                                  
-                        :DB-CL-FECNAC,                                  
-                        :DB-CL-SEXO                                     
-              END-EXEC                                                  
-                                                                        
-              EVALUATE TRUE                                             
-                 WHEN SQLCODE EQUAL ZEROS                               
-                    MOVE '00' TO FS-SQL                                 
-                 WHEN SQLCODE EQUAL +100                                
-                    MOVE '10' TO FS-SQL                                 
-                 WHEN OTHER                                             
-                    MOVE SQLCODE TO WS-SQLCODE                          
-                    DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE           
-                    MOVE '99' TO FS-SQL                                 
-              END-EVALUATE                                              
-           END-IF                                                       
-           .                                                            
-       1000-F-INICIO.                                                   
-           EXIT.                                                        
+       1000-I-INICIO.
+      *--------------*
+
+           PERFORM 1100-LEER-CHECKPOINT THRU 1100-F-LEER-CHECKPOINT.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-PAR IS EQUAL '00'
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+              CLOSE PARAMETROS
+           END-IF.
+
+           ACCEPT WS-FECHA FROM DATE.
+           COMPUTE WS-FEC-COR-AA = 2000 + WS-FECHA-AA.
+           MOVE WS-FECHA-MM TO WS-FEC-COR-MM.
+           MOVE WS-FECHA-DD TO WS-FEC-COR-DD.
+
+           IF WS-CK-CONTADOR > ZEROS
+              DISPLAY 'REINICIANDO DESDE CHECKPOINT = ' WS-CK-CONTADOR
+              OPEN EXTEND SALIDA
+              OPEN EXTEND GLIF
+           ELSE
+              OPEN OUTPUT SALIDA
+              OPEN OUTPUT GLIF
+           END-IF
+
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           IF FS-GLI IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN GLIF = ' FS-GLI
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           OPEN OUTPUT SNAPSHOT.
+           IF FS-SNP IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SNAPSHOT = ' FS-SNP
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+      * SNAPANT ES OPCIONAL - SI NO EXISTE (PRIMERA CORRIDA O ARCHIVO  *
+      * NO ASIGNADO POR JCL) SE TRATA TODO COMO SIN DATO ANTERIOR ******
+           OPEN INPUT SNAPANT.
+           IF FS-SNA IS NOT EQUAL '00'
+              MOVE '10' TO FS-SNA
+           ELSE
+              SET WS-SNA-ESTA-ABIERTO TO TRUE
+              PERFORM 3065-APAREAR-SNAPANT THRU 3065-F-APAREAR-SNAPANT
+           END-IF.
+
+           EXEC SQL
+              OPEN CURSOR1
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE   TO WS-SQLCODE
+              DISPLAY '* ERROR OPEN CURSOR 1    = ' WS-SQLCODE
+              MOVE '99' TO FS-SQL
+           ELSE
+
+              EXEC SQL
+                 FETCH CURSOR1
+                     INTO
+                        :DB-CU-TIPCUEN,
+                        :DB-CU-NROCUEN,
+                        :DB-CU-SUCUEN,
+                        :DB-CU-NROCLI,
+                        :DB-CU-SALDO,
+                        :DB-CU-FECSAL,
+                        :DB-CL-TIPDOC,
+                        :DB-CL-NRODOC,
+                        :DB-CL-NROCLI,
+                        :DB-CL-NOMAPE,
+                        :DB-CL-FECNAC,
+                        :DB-CL-SEXO
+              END-EXEC
+
+              EVALUATE TRUE
+                 WHEN SQLCODE EQUAL ZEROS
+                    MOVE '00' TO FS-SQL
+                 WHEN SQLCODE EQUAL +100
+                    MOVE '10' TO FS-SQL
+                 WHEN OTHER
+                    MOVE SQLCODE TO WS-SQLCODE
+                    DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE
+                    MOVE '99' TO FS-SQL
+              END-EVALUATE
+
+              IF SQL-OK AND WS-CK-CONTADOR > ZEROS
+                 MOVE WS-CK-CONTADOR TO WS-CK-SKIP
+                 PERFORM WS-CK-SKIP TIMES
+                    EXEC SQL
+                       FETCH CURSOR1
+                           INTO
+                              :DB-CU-TIPCUEN,
+                              :DB-CU-NROCUEN,
+                              :DB-CU-SUCUEN,
+                              :DB-CU-NROCLI,
+                              :DB-CU-SALDO,
+                              :DB-CU-FECSAL,
+                              :DB-CL-TIPDOC,
+                              :DB-CL-NRODOC,
+                              :DB-CL-NROCLI,
+                              :DB-CL-NOMAPE,
+                              :DB-CL-FECNAC,
+                              :DB-CL-SEXO
+                    END-EXEC
+
+                    EVALUATE TRUE
+                       WHEN SQLCODE EQUAL ZEROS
+                          CONTINUE
+                       WHEN SQLCODE EQUAL +100
+                          MOVE '10' TO FS-SQL
+                       WHEN OTHER
+                          MOVE SQLCODE TO WS-SQLCODE
+                          DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE
+                          MOVE '99' TO FS-SQL
+                    END-EVALUATE
+                 END-PERFORM
+              END-IF
+           END-IF
+           .
+       1000-F-INICIO.
+           EXIT.
+
+      **************************************
+      *  LECTURA DE CHECKPOINT DE REINICIO *
+      **************************************
+       1100-LEER-CHECKPOINT.
+      *-----------------------*
+
+           MOVE ZEROS TO WS-CK-CONTADOR.
+
+           OPEN INPUT CHECKPT.
+           IF FS-CHK IS EQUAL '00'
+              READ CHECKPT INTO REG-CHECKPT
+              IF FS-CHK IS EQUAL '00' AND REG-CHECKPT IS NUMERIC
+                 MOVE REG-CHECKPT TO WS-CK-CONTADOR
+              END-IF
+              CLOSE CHECKPT
+           END-IF.
+
+       1100-F-LEER-CHECKPOINT.
+           EXIT.
                                                                         
       **************************************                            
       *  CUERPO PRINCIPAL DE PROCESOS      *                            
@@ -343,13 +603,136 @@
                 MOVE 9999 TO RETURN-CODE                                
               END-IF.                                                   
                                                                         
-           ADD 1 TO CN-LINEA.                                           
-                                                                        
-       3000-F-IMPRIMIR-CUENTA.                                          
-           EXIT.                                                        
-                                                                        
-                                                                        
-       3100-IMPRIMIR-CORTE-TIPO.                                        
+           ADD 1 TO CN-LINEA.
+
+           PERFORM 3050-GRABAR-GLIF THRU 3050-F-GRABAR-GLIF.
+
+           PERFORM 3060-GRABAR-SNAPSHOT THRU 3060-F-GRABAR-SNAPSHOT.
+
+           ADD 1 TO WS-CK-CONTADOR.
+           PERFORM 7000-CHECKPOINT THRU 7000-F-CHECKPOINT.
+
+       3000-F-IMPRIMIR-CUENTA.
+           EXIT.
+
+
+      **************************************
+      *  GRABACION EXTRACTO CONTABLE (GLIF)*
+      **************************************
+       3050-GRABAR-GLIF.
+      *-----------------*
+
+           MOVE SPACES         TO WS-REG-GLIF.
+           MOVE DB-CU-TIPCUEN  TO GLI-TIPCUEN.
+           MOVE DB-CU-SUCUEN   TO GLI-SUCUEN.
+           MOVE DB-CU-NROCUEN  TO GLI-NROCUEN.
+           MOVE DB-CU-NROCLI   TO GLI-NROCLI.
+           MOVE DB-CU-SALDO    TO GLI-SALDO.
+           MOVE WS-FECHA-CORRIDA TO GLI-FECHA.
+
+           WRITE REG-GLIF FROM WS-REG-GLIF.
+
+           IF FS-GLI IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE GLIF = ' FS-GLI
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              ADD 1 TO WS-TOT-GLIF
+           END-IF.
+
+       3050-F-GRABAR-GLIF.
+           EXIT.
+
+
+      **************************************
+      *  GRABACION SNAPSHOT DE TENDENCIA   *
+      **************************************
+       3060-GRABAR-SNAPSHOT.
+      *---------------------*
+
+           PERFORM 3065-APAREAR-SNAPANT THRU 3065-F-APAREAR-SNAPANT
+              UNTIL FS-SNA-EOF
+                 OR SNA-NROCLI > DB-CU-NROCLI
+                 OR (SNA-NROCLI = DB-CU-NROCLI
+                     AND SNA-SUCUEN > DB-CU-SUCUEN)
+                 OR (SNA-NROCLI = DB-CU-NROCLI
+                     AND SNA-SUCUEN = DB-CU-SUCUEN
+                     AND SNA-TIPCUEN >= DB-CU-TIPCUEN).
+
+           MOVE SPACES           TO WS-REG-SNAPSHOT.
+           MOVE DB-CU-TIPCUEN    TO SNP-TIPCUEN.
+           MOVE DB-CU-SUCUEN     TO SNP-SUCUEN.
+           MOVE DB-CU-NROCUEN    TO SNP-NROCUEN.
+           MOVE DB-CU-NROCLI     TO SNP-NROCLI.
+           MOVE DB-CU-SALDO      TO SNP-SALDO.
+           MOVE WS-FECHA-CORRIDA TO SNP-FECHA.
+
+           IF FS-SNA-EOF
+              OR SNA-NROCLI  NOT EQUAL DB-CU-NROCLI
+              OR SNA-SUCUEN  NOT EQUAL DB-CU-SUCUEN
+              OR SNA-TIPCUEN NOT EQUAL DB-CU-TIPCUEN
+              SET SNP-TEND-NUEVO TO TRUE
+           ELSE
+              IF DB-CU-SALDO GREATER SNA-SALDO
+                 SET SNP-TEND-SUBIO TO TRUE
+              ELSE
+                 IF DB-CU-SALDO LESS SNA-SALDO
+                    SET SNP-TEND-BAJO TO TRUE
+                 ELSE
+                    SET SNP-TEND-IGUAL TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+           WRITE REG-SNAPSHOT FROM WS-REG-SNAPSHOT.
+
+           IF FS-SNP IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SNAPSHOT = ' FS-SNP
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              ADD 1 TO WS-TOT-SNAPSHOT
+           END-IF.
+
+       3060-F-GRABAR-SNAPSHOT.
+           EXIT.
+
+
+      **************************************
+      *  APAREO SECUENCIAL SNAPSHOT ANTERIOR*
+      **************************************
+       3065-APAREAR-SNAPANT.
+      *---------------------*
+
+           READ SNAPANT INTO WS-REG-SNAPANT.
+
+       3065-F-APAREAR-SNAPANT.
+           EXIT.
+
+
+      **************************************
+      *  CHECKPOINT PERIODICO              *
+      **************************************
+       7000-CHECKPOINT.
+      *-----------------*
+
+           ADD 1 TO WS-CONTADOR-COMMIT.
+
+           IF WS-CONTADOR-COMMIT IS EQUAL TO WS-CHECKPOINT-INTERV
+              MOVE WS-CK-CONTADOR TO REG-CHECKPT
+              OPEN OUTPUT CHECKPT
+              IF FS-CHK IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN CHECKPT GRABACION = ' FS-CHK
+              ELSE
+                 WRITE REG-CHECKPT
+                 CLOSE CHECKPT
+              END-IF
+              MOVE ZEROS TO WS-CONTADOR-COMMIT
+           END-IF.
+
+       7000-F-CHECKPOINT.
+           EXIT.
+
+
+       3100-IMPRIMIR-CORTE-TIPO.                                      
       *-------------------------*                                       
                                                                         
            IF CN-LINEA GREATER 59                                       
@@ -498,12 +881,60 @@
               MOVE 9999 TO RETURN-CODE                                  
            END-IF.                                                      
                                                                         
-           CLOSE SALIDA                                                 
-                                                                        
-           IF FS-SAL NOT EQUAL '00'                                     
-              DISPLAY '* ERROR EN CLOSE SALIDA = ' FS-SAL               
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF                                                       
-           .                                                            
-       9999-F-FINAL.                                                    
-           EXIT.                                                        
+           CLOSE SALIDA
+
+           IF FS-SAL NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE GLIF
+
+           IF FS-GLI NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE GLIF = ' FS-GLI
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY 'TOTAL REGISTROS GLIF GRABADOS = ' WS-TOT-GLIF.
+
+           CLOSE SNAPSHOT
+
+           IF FS-SNP NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SNAPSHOT = ' FS-SNP
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           IF WS-SNA-ESTA-ABIERTO
+              CLOSE SNAPANT
+           END-IF.
+
+           DISPLAY 'TOTAL REGISTROS SNAPSHOT GRABADOS = '
+                                                       WS-TOT-SNAPSHOT.
+
+           IF RETURN-CODE IS EQUAL TO ZEROS
+              MOVE ZEROS TO REG-CHECKPT
+              OPEN OUTPUT CHECKPT
+              IF FS-CHK IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN OPEN CHECKPT FINAL = ' FS-CHK
+              ELSE
+                 WRITE REG-CHECKPT
+                 CLOSE CHECKPT
+              END-IF
+           END-IF.
+
+           MOVE SPACES      TO WS-REG-RESUMEN.
+           MOVE 'DB2-TP39'  TO RES-PROGRAMA.
+           MOVE WS-FECHA    TO RES-FECHA.
+           MOVE WS-TOT-GLIF TO RES-CANT-PROCESADOS.
+           MOVE ZEROS       TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN
+           .
+       9999-F-FINAL.
+           EXIT.
