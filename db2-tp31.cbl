@@ -0,0 +1,412 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. PGMDB315.
+      **********************************************************
+      *                                                        *
+      *               TRABAJO PRACTICO 31                      *
+      *     CONSULTA DE CLIENTE (TRANSACCION ONLINE SIMULADA   *
+      *     COMO COLA DE PEDIDOS DE CONSULTA EN BATCH)         *
+      *                    8-8-2026                            *
+      *                                                        *
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT ENTRADA ASSIGN DDENTRA
+                    FILE STATUS IS FS-ENT.
+
+             SELECT SALIDA  ASSIGN DDSALID
+                    FILE STATUS IS FS-SAL.
+
+             SELECT SUSPENSO ASSIGN DDSUSPEN
+                    FILE STATUS IS FS-SUS.
+
+             SELECT RESUMEN ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * COLA DE PEDIDOS DE CONSULTA - UN NROCLI POR REGISTRO, TAL      *
+      * COMO LLEGARIA UNA TRANSACCION ONLINE DE CONSULTA DE CLIENTE   *
+       FD ENTRADA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-ENTRADA       PIC X(03).
+
+       FD SALIDA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SALIDA        PIC X(132).
+
+       FD SUSPENSO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SUSPENSO      PIC X(03).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN       PIC X(34).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FS-ENT           PIC XX    VALUE SPACES.
+       77  FS-SAL           PIC XX    VALUE SPACES.
+       77  FS-SUS           PIC XX    VALUE SPACES.
+       77  FS-RES           PIC XX    VALUE SPACES.
+       77  WS-FECHA-RES     PIC 9(6)  VALUE ZEROS.
+
+           COPY CPRESUMEN.
+
+       01  WS-STATUS-FIN    PIC X.
+           88  WS-FIN-LECTURA         VALUE 'Y'.
+           88  WS-NO-FIN-LECTURA      VALUE 'N'.
+
+       01  WS-REG-ENTRADA.
+           03  WS-ENT-NROCLI    PIC 9(03)   VALUE ZEROS.
+
+       77  WS-TOT-LEIDOS        PIC 999  VALUE ZEROS.
+       77  WS-TOT-ENCONTRADO    PIC 999  VALUE ZEROS.
+       77  WS-TOT-NOENCONTRADO  PIC 999  VALUE ZEROS.
+       77  WS-TOT-CUENTAS       PIC 999  VALUE ZEROS.
+
+       77  WS-SQLCODE       PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      * LINEA DE RESPUESTA DE LA CONSULTA - UNA POR CUENTA DEL         *
+      * CLIENTE, O UNA UNICA LINEA CON EL MENSAJE CORRESPONDIENTE     *
+      * SI EL CLIENTE NO TIENE CUENTAS O NO EXISTE                    *
+       01  WS-REG-SALIDA.
+           03  WS-SAL-NROCLI    PIC ZZ9        VALUE ZEROS.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  WS-SAL-NOMAPE    PIC X(30)      VALUE SPACES.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  WS-SAL-TIPCUEN   PIC 99         VALUE ZEROS.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  WS-SAL-NROCUEN   PIC ZZZZ9      VALUE ZEROS.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  WS-SAL-SUCUEN    PIC ZZ         VALUE ZEROS.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  WS-SAL-SALDO     PIC Z(6)9,99-  VALUE ZEROS.
+           03  FILLER           PIC X(02)      VALUE SPACES.
+           03  WS-SAL-MENSAJE   PIC X(25)      VALUE SPACES.
+           03  FILLER           PIC X(43)      VALUE SPACES.
+
+       77  WS-PRINT         PIC ZZ9   VALUE ZEROS.
+
+      * RUTINA COMPARTIDA DE EXISTENCIA DE CLIENTE (TP 35) ************
+       01  WS-PGMVCL15      PIC X(8)  VALUE 'PGMVCL15'.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TB99CLIE
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TB99CUEN
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE CURSOR1 CURSOR FOR
+             SELECT TIPCUEN, NROCUEN, SUCUEN, SALDO, FECSAL
+               FROM ITPLZRY.TB99CUEN
+               WHERE NROCLI = :DB-CU-NROCLI
+               ORDER BY TIPCUEN ASC
+           END-EXEC.
+
+       01  LK-PARM-CLIENTE.
+           03  LK-MODO-BUSQUEDA     PIC X.
+               88  LK-BUSCAR-POR-NROCLI      VALUE 'N'.
+               88  LK-BUSCAR-POR-DOC         VALUE 'D'.
+           03  LK-NROCLI            PIC 9(03).
+           03  LK-TIPDOC            PIC X(02).
+           03  LK-NRODOC            PIC 9(11).
+           03  LK-STATUS-CLIENTE    PIC X.
+               88  LK-CLIENTE-ENCONTRADO      VALUE 'Y'.
+               88  LK-CLIENTE-NO-ENCONTRADO   VALUE 'N'.
+               88  LK-CLIENTE-ERROR           VALUE 'E'.
+           03  LK-SQLCODE-RESULT    PIC +++999.
+
+      ***************************************************************.
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                   UNTIL WS-FIN-LECTURA.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-INICIO.
+
+           ACCEPT WS-FECHA-RES FROM DATE.
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           OPEN INPUT ENTRADA.
+           IF FS-ENT IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ENTRADA = ' FS-ENT
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 3000-LEER-ENTRADA THRU 3000-F-LEER-ENTRADA.
+
+       F-1000-INICIO.   EXIT.
+
+      **************************************
+       2000-PROCESO.
+
+           MOVE WS-ENT-NROCLI TO DB-CU-NROCLI
+           MOVE WS-ENT-NROCLI TO DB-CL-NROCLI
+
+           MOVE 'N' TO LK-MODO-BUSQUEDA.
+           MOVE WS-ENT-NROCLI TO LK-NROCLI.
+
+           CALL WS-PGMVCL15 USING LK-PARM-CLIENTE.
+
+           EVALUATE TRUE
+              WHEN LK-CLIENTE-ENCONTRADO
+                 EXEC SQL
+                    SELECT TIPDOC, NRODOC, NOMAPE, FECNAC, SEXO
+                      INTO :DB-CL-TIPDOC, :DB-CL-NRODOC, :DB-CL-NOMAPE,
+                           :DB-CL-FECNAC, :DB-CL-SEXO
+                      FROM ITPLZRY.TB99CLIE
+                      WHERE NROCLI = :DB-CL-NROCLI
+                 END-EXEC
+                 ADD 1 TO WS-TOT-ENCONTRADO
+                 PERFORM 4000-CONSULTAR-CUENTAS
+                         THRU 4000-F-CONSULTAR-CUENTAS
+              WHEN LK-CLIENTE-NO-ENCONTRADO
+                 ADD 1 TO WS-TOT-NOENCONTRADO
+                 DISPLAY 'CLIENTE NO ENCONTRADO: ' WS-ENT-NROCLI
+                 PERFORM 7000-GRABAR-SUSPENSO
+                         THRU 7000-F-GRABAR-SUSPENSO
+              WHEN OTHER
+                 MOVE LK-SQLCODE-RESULT TO WS-SQLCODE
+                 DISPLAY 'ERROR CONSULTA CLIENTE: ' WS-SQLCODE
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-LECTURA TO TRUE
+           END-EVALUATE.
+
+           IF WS-NO-FIN-LECTURA
+              PERFORM 3000-LEER-ENTRADA THRU 3000-F-LEER-ENTRADA
+           END-IF.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************
+      * LECTURA COLA DE PEDIDOS DE CONSULTA *
+      **************************************
+       3000-LEER-ENTRADA.
+
+           READ ENTRADA INTO WS-REG-ENTRADA.
+
+           EVALUATE FS-ENT
+             WHEN '00'
+                ADD 1 TO WS-TOT-LEIDOS
+             WHEN '10'
+                SET WS-FIN-LECTURA TO TRUE
+             WHEN OTHER
+                DISPLAY '* ERROR EN LECTURA ENTRADA = ' FS-ENT
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+           END-EVALUATE.
+
+       3000-F-LEER-ENTRADA. EXIT.
+
+      **************************************
+      * CONSULTA DE CUENTAS DEL CLIENTE    *
+      **************************************
+       4000-CONSULTAR-CUENTAS.
+
+           MOVE ZEROS TO WS-TOT-CUENTAS.
+
+           EXEC SQL
+              OPEN CURSOR1
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR OPEN CURSOR1 = ' WS-SQLCODE
+           ELSE
+              PERFORM 4100-FETCH-CUENTA THRU 4100-F-FETCH-CUENTA
+
+              PERFORM UNTIL SQLCODE EQUAL +100
+                          OR SQLCODE NOT EQUAL ZEROS
+                 ADD 1 TO WS-TOT-CUENTAS
+                 PERFORM 5000-GRABAR-SALIDA THRU 5000-F-GRABAR-SALIDA
+                 PERFORM 4100-FETCH-CUENTA THRU 4100-F-FETCH-CUENTA
+              END-PERFORM
+
+              IF WS-TOT-CUENTAS EQUAL ZEROS
+                 PERFORM 5100-GRABAR-SIN-CUENTAS
+                         THRU 5100-F-GRABAR-SIN-CUENTAS
+              END-IF
+
+              EXEC SQL
+                 CLOSE CURSOR1
+              END-EXEC
+           END-IF.
+
+       4000-F-CONSULTAR-CUENTAS. EXIT.
+
+       4100-FETCH-CUENTA.
+
+           EXEC SQL
+              FETCH CURSOR1
+                  INTO :DB-CU-TIPCUEN,
+                       :DB-CU-NROCUEN,
+                       :DB-CU-SUCUEN,
+                       :DB-CU-SALDO,
+                       :DB-CU-FECSAL
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS AND SQLCODE NOT EQUAL +100
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR FETCH CURSOR1 = ' WS-SQLCODE
+           END-IF.
+
+       4100-F-FETCH-CUENTA. EXIT.
+
+      **************************************
+      * GRABACION DE LA RESPUESTA           *
+      **************************************
+       5000-GRABAR-SALIDA.
+
+           MOVE SPACES         TO WS-REG-SALIDA
+           MOVE WS-ENT-NROCLI  TO WS-SAL-NROCLI
+           MOVE DB-CL-NOMAPE   TO WS-SAL-NOMAPE
+           MOVE DB-CU-TIPCUEN  TO WS-SAL-TIPCUEN
+           MOVE DB-CU-NROCUEN  TO WS-SAL-NROCUEN
+           MOVE DB-CU-SUCUEN   TO WS-SAL-SUCUEN
+           MOVE DB-CU-SALDO    TO WS-SAL-SALDO
+           MOVE SPACES         TO WS-SAL-MENSAJE
+
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       5000-F-GRABAR-SALIDA. EXIT.
+
+       5100-GRABAR-SIN-CUENTAS.
+
+           MOVE SPACES         TO WS-REG-SALIDA
+           MOVE WS-ENT-NROCLI  TO WS-SAL-NROCLI
+           MOVE DB-CL-NOMAPE   TO WS-SAL-NOMAPE
+           MOVE ZEROS          TO WS-SAL-TIPCUEN
+           MOVE ZEROS          TO WS-SAL-NROCUEN
+           MOVE ZEROS          TO WS-SAL-SUCUEN
+           MOVE ZEROS          TO WS-SAL-SALDO
+           MOVE 'CLIENTE SIN CUENTAS' TO WS-SAL-MENSAJE
+
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       5100-F-GRABAR-SIN-CUENTAS. EXIT.
+
+      **************************************
+      * GRABACION DE PEDIDOS NO ENCONTRADOS *
+      **************************************
+       7000-GRABAR-SUSPENSO.
+
+           WRITE REG-SUSPENSO FROM WS-REG-ENTRADA.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       7000-F-GRABAR-SUSPENSO. EXIT.
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE FILES      *
+      *                                    *
+      **************************************
+       9999-FINAL.
+
+           MOVE WS-TOT-LEIDOS TO WS-PRINT
+           DISPLAY 'TOTAL CONSULTAS RECIBIDAS     = ' WS-PRINT
+           MOVE WS-TOT-ENCONTRADO TO WS-PRINT
+           DISPLAY 'TOTAL CLIENTES ENCONTRADOS    = ' WS-PRINT
+           MOVE WS-TOT-NOENCONTRADO TO WS-PRINT
+           DISPLAY 'TOTAL CLIENTES NO ENCONTRADOS = ' WS-PRINT
+
+           CLOSE ENTRADA
+              IF FS-ENT IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE ENTRADA = '
+                                            FS-ENT
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           CLOSE SALIDA
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SALIDA = '
+                                            FS-SAL
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           CLOSE SUSPENSO
+              IF FS-SUS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SUSPENSO = '
+                                            FS-SUS
+                MOVE 9999 TO RETURN-CODE
+             END-IF.
+
+           MOVE SPACES       TO WS-REG-RESUMEN.
+           MOVE 'DB2-TP31'   TO RES-PROGRAMA.
+           MOVE WS-FECHA-RES TO RES-FECHA.
+           MOVE WS-TOT-LEIDOS TO RES-CANT-PROCESADOS.
+           MOVE WS-TOT-NOENCONTRADO TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE  TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+       F-9999-FINAL.
+           EXIT.
