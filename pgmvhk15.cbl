@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. PGMVHK15.
+
+      ***********************************************
+      *                                             *
+      *  RUTINA COMPARTIDA DE HANDSHAKE ENTRE JOBS  *
+      *  DEL BATCH - VERIFICA EN EL RESUMEN COMUN   *
+      *  QUE EL JOB PREDECESOR HAYA TERMINADO CON   *
+      *  RETURN-CODE 0000 ANTES DE INICIAR ESTE JOB *
+      *  LLAMADA DESDE DB2@TP35, DB2@TP40, DB2@TP42 *
+      *  Y DB2-TP43                                 *
+      *                                             *
+      ***********************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESUMEN ASSIGN DDRESUME
+           FILE STATUS IS FS-RES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN       PIC X(34).
+
+       WORKING-STORAGE SECTION.
+       77  FS-RES           PIC XX    VALUE SPACES.
+       01  WS-FLAG-FIN      PIC X.
+           88  WS-SI-LECTURA      VALUE ' '.
+           88  WS-FIN-LECTURA     VALUE 'F'.
+
+       COPY CPRESUMEN.
+
+       LINKAGE SECTION.
+       01  LK-PARM-HANDSHAKE.
+           03  LK-HK-PROGRAMA-PRED  PIC X(08).
+           03  LK-HK-STATUS         PIC X.
+               88  LK-HK-OK               VALUE 'Y'.
+               88  LK-HK-NO-OK            VALUE 'N'.
+               88  LK-HK-NO-ENCONTRADO    VALUE 'X'.
+
+      ***************************************************************.
+       PROCEDURE DIVISION USING LK-PARM-HANDSHAKE.
+      ***** VERIFICACION DE HANDSHAKE ENTRE JOBS DEL BATCH ******
+       3000-VERIFICAR-HANDSHAKE.
+      **************************************
+
+           SET WS-SI-LECTURA TO TRUE.
+           SET LK-HK-NO-ENCONTRADO TO TRUE.
+
+           OPEN INPUT RESUMEN.
+
+           IF FS-RES IS EQUAL '00'
+              PERFORM UNTIL WS-FIN-LECTURA
+                 READ RESUMEN INTO WS-REG-RESUMEN
+                 EVALUATE FS-RES
+                    WHEN '00'
+                       IF RES-PROGRAMA IS EQUAL TO LK-HK-PROGRAMA-PRED
+                          IF RES-RETURN-CODE IS EQUAL TO ZEROS
+                             SET LK-HK-OK TO TRUE
+                          ELSE
+                             SET LK-HK-NO-OK TO TRUE
+                          END-IF
+                       END-IF
+                    WHEN OTHER
+                       SET WS-FIN-LECTURA TO TRUE
+                 END-EVALUATE
+              END-PERFORM
+              CLOSE RESUMEN
+           END-IF.
+
+       3000-F-VERIFICAR-HANDSHAKE.
+           GOBACK.
