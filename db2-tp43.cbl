@@ -22,8 +22,20 @@
                   ACCESS MODE IS SEQUENTIAL                             
                   RECORD KEY IS KEY-VSAM                                
                   FILE STATUS IS FS-VSAM.                               
-                                                                        
-       DATA DIVISION.                                                   
+
+           SELECT SALIDACSV ASSIGN DDSALCSV
+                  FILE STATUS IS FS-CSV.
+
+           SELECT PARAMETROS ASSIGN DDPARAM
+                  FILE STATUS IS FS-PAR.
+
+           SELECT SUSPENSO ASSIGN DDSUSPEN
+                  FILE STATUS IS FS-SUS.
+
+           SELECT RESUMEN ASSIGN DDRESUME
+                  FILE STATUS IS FS-RES.
+
+       DATA DIVISION.                                                 
        FILE SECTION.                                                    
                                                                         
        FD  SALIDA                                                       
@@ -41,7 +53,40 @@
               05 KEY-TIPCUEN     PIC X(02).                             
            03 FILLER             PIC X(83).                             
                                                                         
-       WORKING-STORAGE SECTION.                                         
+       FD SALIDACSV
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-SALIDACSV      PIC X(150).
+
+       FD PARAMETROS
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01 REG-PARAMETROS      PIC X(04).
+
+      * CUENTAS DEL CORTE A (SALDO <= 0) CUYO CLIENTE NO SE ENCUENTRA *
+      * EN ITPARUT.TBCURCLI - QUEDAN EN SUSPENSO PARA REINTENTO       *
+       FD SUSPENSO
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01 REG-SUSPENSO.
+           03  SUS-TIPCUEN     PIC 99.
+           03  SUS-NROCUEN     PIC 9(5).
+           03  SUS-SUCUEN      PIC 99.
+           03  SUS-NROCLI      PIC 9(3).
+           03  SUS-SALDO       PIC S9(5)V9(2).
+           03  SUS-MONEDA      PIC 99.
+           03  SUS-FECSAL      PIC X(10).
+
+       FD RESUMEN
+           BLOCK CONTAINS  0 RECORDS
+           RECORDING MODE IS F.
+
+       01 REG-RESUMEN         PIC X(34).
+
+       WORKING-STORAGE SECTION.                                       
       *------------------------*                                        
                                                                         
        01  FS-SAL             PIC X(02).                                
@@ -56,21 +101,50 @@
            88  FS-NOK2                    VALUE '01' THRU '09'          
                                                 '11' THRU '99'.         
                                                                         
-       01  FS-SQL             PIC X(02).                                
+       01  FS-CSV             PIC X(02).
+           88  FS-OK3                     VALUE '00'.
+
+       01  FS-PAR             PIC X(02)   VALUE SPACES.
+           88  FS-OK-PAR                  VALUE '00'.
+
+       01  FS-SUS             PIC X(02).
+           88  FS-OK-SUS                  VALUE '00'.
+
+       01  FS-RES             PIC X(02).
+           88  FS-OK-RES                  VALUE '00'.
+
+           COPY CPRESUMEN.
+
+      * MONEDAS HABILITADAS PARA LA EVALUACION DE SALDOS - DEFAULT    *
+      * 02/80 (PESOS/DOLARES) SI NO HAY PARAMETROS                    *
+       01  WS-REG-PARAMETROS.
+           03  WS-PAR-MONEDA1      PIC 99      VALUE 02.
+           03  WS-PAR-MONEDA2      PIC 99      VALUE 80.
+
+       01  FS-SQL             PIC X(02).
            88  SQL-OK                     VALUE '00'.                   
            88  SQL-EOF                    VALUE '10'.                   
            88  SQL-NOK                    VALUE '01' THRU '09'          
                                                 '11' THRU '99'.         
                                                                         
-       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY VALUE ZEROS.     
-                                                                        
-           EXEC SQL                                                     
-             INCLUDE SQLCA                                              
-           END-EXEC.                                                    
-                                                                        
-           EXEC SQL                                                     
-             INCLUDE TBCURCTA                                           
-           END-EXEC.                                                    
+       77  WS-SQLCODE         PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+      * HANDSHAKE CON EL JOB PREDECESOR DE LA CADENA DE BATCH *********
+       77  WS-PGMVHK15        PIC X(8)   VALUE 'PGMVHK15'.
+       01  WS-PARM-HANDSHAKE.
+           03  WS-HK-PROGRAMA-PRED  PIC X(08)  VALUE 'DB2@TP42'.
+           03  WS-HK-STATUS         PIC X.
+               88  WS-HK-OK               VALUE 'Y'.
+               88  WS-HK-NO-OK            VALUE 'N'.
+               88  WS-HK-NO-ENCONTRADO    VALUE 'X'.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TBCURCTA
+           END-EXEC.
                                                                         
            EXEC SQL                                                     
              INCLUDE TBCURCLI                                           
@@ -78,13 +152,14 @@
                                                                         
            EXEC SQL                                                     
              DECLARE CURSOR1 CURSOR FOR                                 
-             SELECT TIPCUEN,                                            
-                    NROCUEN,                                            
-                    SUCUEN,                                             
-                    NROCLI,                                             
-                    SALDO,                                              
-                    FECSAL                                              
-             FROM ITPARUT.TBCURCTA                                      
+             SELECT TIPCUEN,
+                    NROCUEN,
+                    SUCUEN,
+                    NROCLI,
+                    SALDO,
+                    MONEDA,
+                    FECSAL
+             FROM ITPARUT.TBCURCTA
                ORDER BY SUCUEN ASC,                                     
                         NROCLI ASC,                                     
                        TIPCUEN ASC                                      
@@ -94,31 +169,65 @@
        01  WS-SUCUEN-ANT      PIC 99.                                   
        01  WS-TIPCUEN-ANT     PIC 99.                                   
                                                                         
-      * ACUMULADORES *                                                  
-       01  AC-SALCUEN         PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS. 
-       01  AC-SALSUC          PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS. 
-       01  AC-SALCLI          PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS. 
-                                                                        
-      * CONTADORES *                                                    
-       01  CN-TOT-CLI         PIC 9(03)   VALUE ZEROS.                  
-       01  CN-TOT-SUC         PIC 9(03)   VALUE ZEROS.                  
-       01  CN-TOT-TIPO        PIC 9(03)   VALUE ZEROS.                  
-       77  CN-LINEA           PIC 9(02)   VALUE 63.                     
-       77  CN-PAGINA          PIC 9(02)   VALUE ZEROS.                  
-                                                                        
-       01  VS-GRABACION.                                                
-           03  VS-KEY.                                                  
-               05  VS-SUCUEN     PIC 99           VALUE ZEROS.          
-               05  VS-NROCLI     PIC 9(3)         VALUE ZEROS.          
-               05  VS-TIPCUEN    PIC 99           VALUE ZEROS.          
-           03  VS-NROCUEN        PIC 9(5)         VALUE ZEROS.          
-           03  VS-SALDO          PIC S9(5)V9(2)   VALUE ZEROS.          
-           03  VS-FECSAL         PIC X(10)        VALUE ZEROS.          
-                                                                        
-       01  WS-FECHA.                                                    
-           03  WS-FECHA-AA    PIC 99       VALUE ZEROS.                 
-           03  WS-FECHA-MM    PIC 99       VALUE ZEROS.                 
-           03  WS-FECHA-DD    PIC 99       VALUE ZEROS.                 
+      * ACUMULADORES *
+       01  AC-SALCUEN         PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS.
+       01  AC-SALSUC          PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS.
+       01  AC-SALCLI          PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS.
+
+      * ACUMULADORES DE ANTIGUEDAD - CUENTAS GRABADAS EN VSAM *
+       01  AC-ANT-VIGENTE     PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS.
+       01  AC-ANT-A1          PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS.
+       01  AC-ANT-A2          PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS.
+       01  AC-ANT-A3          PIC S9(7)V9(2) USAGE COMP-3  VALUE ZEROS.
+
+      * CONTADORES *
+       01  CN-TOT-CLI         PIC 9(03)   VALUE ZEROS.
+       01  CN-TOT-SUC         PIC 9(03)   VALUE ZEROS.
+       01  CN-TOT-TIPO        PIC 9(03)   VALUE ZEROS.
+       77  CN-LINEA           PIC 9(02)   VALUE 63.
+       77  CN-PAGINA          PIC 9(02)   VALUE ZEROS.
+
+      * CONTADORES DE ANTIGUEDAD - CUENTAS GRABADAS EN VSAM *
+       01  CN-ANT-VIGENTE     PIC 9(03)   VALUE ZEROS.
+       01  CN-ANT-A1          PIC 9(03)   VALUE ZEROS.
+       01  CN-ANT-A2          PIC 9(03)   VALUE ZEROS.
+       01  CN-ANT-A3          PIC 9(03)   VALUE ZEROS.
+
+       01  CN-TOT-SUSPENSO    PIC 9(03)   VALUE ZEROS.
+                                                                        
+       01  VS-GRABACION.
+           03  VS-KEY.
+               05  VS-SUCUEN     PIC 99           VALUE ZEROS.
+               05  VS-NROCLI     PIC 9(3)         VALUE ZEROS.
+               05  VS-TIPCUEN    PIC 99           VALUE ZEROS.
+           03  VS-NROCUEN        PIC 9(5)         VALUE ZEROS.
+           03  VS-SALDO          PIC S9(5)V9(2)   VALUE ZEROS.
+           03  VS-MONEDA         PIC 99           VALUE ZEROS.
+           03  VS-FECSAL         PIC X(10)        VALUE ZEROS.
+      *    CLASIFICACION DE ANTIGUEDAD DEL SALDO SEGUN FECSAL, EN      *
+      *    DIAS CONTRA LA FECHA DEL PROCESO (WS-FECHA-ACTUAL-8)        *
+           03  VS-ANTIGUEDAD     PIC X(02)        VALUE SPACES.
+               88  VS-ANT-VIGENTE                 VALUE 'VI'.
+               88  VS-ANT-30-90                    VALUE 'A1'.
+               88  VS-ANT-90-180                    VALUE 'A2'.
+               88  VS-ANT-MAS-180                    VALUE 'A3'.
+
+       01  WS-FECHA.
+           03  WS-FECHA-AA    PIC 99       VALUE ZEROS.
+           03  WS-FECHA-MM    PIC 99       VALUE ZEROS.
+           03  WS-FECHA-DD    PIC 99       VALUE ZEROS.
+
+       01  WS-FECHA-ACTUAL-8  PIC 9(08)    VALUE ZEROS.
+
+       01  WS-FECSAL-PARTES.
+           03  WS-FECSAL-AAAA PIC 9(4)     VALUE ZEROS.
+           03  FILLER         PIC X(1)     VALUE '-'.
+           03  WS-FECSAL-MES  PIC 99       VALUE ZEROS.
+           03  FILLER         PIC X(1)     VALUE '-'.
+           03  WS-FECSAL-DIA  PIC 99       VALUE ZEROS.
+
+       01  WS-FECSAL-8        PIC 9(08)    VALUE ZEROS.
+       01  WS-DIAS-ANTIG      PIC S9(6)    VALUE ZEROS.
                                                                         
       * IMPRESION *                                                     
        01  WS-SEPARADOR       PIC X(132)  VALUE ALL '*'.                
@@ -131,10 +240,12 @@
            03  FILLER        PIC X(2)     VALUE SPACES.                 
            03  FILLER        PIC X(30)    VALUE 'NOMBRE Y APELLIDO'.    
            03  FILLER        PIC X(2)     VALUE SPACES.                 
-           03  FILLER        PIC X(11)    VALUE 'NRO CLIENTE'.          
-           03  FILLER        PIC X(16)    VALUE SPACES.                 
-           03  FILLER        PIC X(5)     VALUE 'SALDO'.                
-           03  FILLER        PIC X(57)    VALUE SPACES.                 
+           03  FILLER        PIC X(11)    VALUE 'NRO CLIENTE'.
+           03  FILLER        PIC X(16)    VALUE SPACES.
+           03  FILLER        PIC X(5)     VALUE 'SALDO'.
+           03  FILLER        PIC X(6)     VALUE SPACES.
+           03  FILLER        PIC X(6)     VALUE 'MONEDA'.
+           03  FILLER        PIC X(45)    VALUE SPACES.
                                                                         
        01  WS-REG-CLIENTE.                                              
            03  FILLER        PIC X(4)     VALUE SPACES.                 
@@ -144,10 +255,14 @@
            03  FILLER        PIC X(4)     VALUE SPACES.                 
            03  WS-NOMYAPEL   PIC X(30)    VALUE SPACES.                 
            03  FILLER        PIC X(6)     VALUE SPACES.                 
-           03  WS-NROCLI     PIC ZZ9      VALUE ZEROS.                  
-           03  FILLER        PIC X(6)     VALUE SPACES.                 
-           03  WS-SALDO      PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99- VALUE ZEROS.   
-                                                                        
+           03  WS-NROCLI     PIC ZZ9      VALUE ZEROS.
+           03  FILLER        PIC X(6)     VALUE SPACES.
+           03  WS-SALDO      PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99- VALUE ZEROS.
+           03  FILLER        PIC X(6)     VALUE SPACES.
+           03  WS-MONEDA     PIC 99       VALUE ZEROS.
+                                                                        
+       01  WS-LINEA-CSV       PIC X(150)   VALUE SPACES.
+
        01  WS-TIT-SUCURSAL.                                             
            03  FILLER        PIC X(27)    VALUE ALL '*'.                
            03  FILLER        PIC X(26)    VALUE                         
@@ -169,12 +284,28 @@
                                     'TOTAL CUENTAS: '.                  
            03  WS-SUCTOTAL   PIC Z9       VALUE SPACES.                 
                                                                         
-       01  WS-TOT-SUCURSAL2.                                            
-           03  FILLER        PIC X(49)    VALUE SPACES.                 
-           03  FILLER        PIC X(21)    VALUE                         
-                                    'SUMATORIA DE SALDOS: '.            
-           03  WS-SUCSALDO2  PIC ZZZ.ZZZ.ZZZ.ZZZ.999,99-.               
-                                                                        
+       01  WS-TOT-SUCURSAL2.
+           03  FILLER        PIC X(49)    VALUE SPACES.
+           03  FILLER        PIC X(21)    VALUE
+                                    'SUMATORIA DE SALDOS: '.
+           03  WS-SUCSALDO2  PIC ZZZ.ZZZ.ZZZ.ZZZ.999,99-.
+
+      * REPORTE DE ANTIGUEDAD DE SALDOS SOBRE LAS CUENTAS GRABADAS *
+      * EN VSAM (SALDO > 0) DE LA SUCURSAL EN CURSO                *
+       01  WS-TIT-ANTIGUEDAD.
+           03  FILLER        PIC X(49)    VALUE SPACES.
+           03  FILLER        PIC X(35)    VALUE
+                        'ANTIGUEDAD DE SALDOS EN VSAM:'.
+
+       01  WS-DET-ANTIGUEDAD.
+           03  FILLER        PIC X(49)    VALUE SPACES.
+           03  WS-ANT-LABEL  PIC X(16)    VALUE SPACES.
+           03  FILLER        PIC X(5)     VALUE 'CANT.'.
+           03  WS-ANT-CANT   PIC ZZ9      VALUE SPACES.
+           03  FILLER        PIC X(9)     VALUE ' SALDOS: '.
+           03  WS-ANT-SALDO  PIC ZZZ.ZZZ.ZZZ.ZZZ.999,99-.
+
+
                                                                         
        PROCEDURE DIVISION.                                              
       *-------------------*                                             
@@ -198,62 +329,108 @@
       **************************************                            
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       **************************************                            
-       1000-I-INICIO.                                                   
-      *--------------*                                                  
-                                                                        
-           ACCEPT WS-FECHA FROM DATE.                                   
-           MOVE WS-FECHA-AA TO WS-AA.                                   
-           MOVE WS-FECHA-MM TO WS-MM.                                   
-           MOVE WS-FECHA-DD TO WS-DD.                                   
-                                                                        
-           OPEN OUTPUT SALIDA                                           
+       1000-I-INICIO.
+      *--------------*
+
+           CALL WS-PGMVHK15 USING WS-PARM-HANDSHAKE.
+
+           IF WS-HK-OK
+              CONTINUE
+           ELSE
+              DISPLAY '* ERROR: JOB PREDECESOR ' WS-HK-PROGRAMA-PRED
+                      ' NO FINALIZO CORRECTAMENTE - HANDSHAKE FALLIDO'
+              MOVE 9999 TO RETURN-CODE
+              MOVE '99' TO FS-SQL
+           END-IF.
+
+           ACCEPT WS-FECHA FROM DATE.
+           MOVE WS-FECHA-AA TO WS-AA.
+           MOVE WS-FECHA-MM TO WS-MM.
+           MOVE WS-FECHA-DD TO WS-DD.
+
+           COMPUTE WS-FECHA-ACTUAL-8 =
+                   20000000 + (WS-FECHA-AA * 10000)
+                            + (WS-FECHA-MM * 100)
+                            +  WS-FECHA-DD.
+
+           OPEN OUTPUT SALIDA                                         
                                                                         
            IF FS-SAL IS NOT EQUAL '00'                                  
               DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SAL                
               MOVE 9999 TO RETURN-CODE                                  
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT VSAM                                             
-                                                                        
-           IF FS-VSAM IS NOT EQUAL '00'                                 
-              DISPLAY '* ERROR EN OPEN VSAM = ' FS-VSAM                 
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF.                                                      
-                                                                        
-           EXEC SQL                                                     
-              OPEN CURSOR1                                              
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT EQUAL ZEROS                                   
-              MOVE SQLCODE   TO WS-SQLCODE                              
-              DISPLAY '* ERROR OPEN CURSOR 1    = ' WS-SQLCODE          
-              MOVE '99' TO FS-SQL                                       
-           ELSE                                                         
-                                                                        
-              EXEC SQL                                                  
-                 FETCH CURSOR1                                          
-                     INTO :DB-CU-TIPCUEN,                               
-                          :DB-CU-NROCUEN,                               
-                          :DB-CU-SUCUEN,                                
-                          :DB-CU-NROCLI,                                
-                          :DB-CU-SALDO,                                 
-                          :DB-CU-FECSAL                                 
-              END-EXEC                                                  
-                                                                        
-              EVALUATE TRUE                                             
-                 WHEN SQLCODE EQUAL ZEROS                               
-                    MOVE '00' TO FS-SQL                                 
-                 WHEN SQLCODE EQUAL +100                                
-                    MOVE '10' TO FS-SQL                                 
-                 WHEN OTHER                                             
-                    MOVE SQLCODE TO WS-SQLCODE                          
-                    DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE           
-                    MOVE '99' TO FS-SQL                                 
-              END-EVALUATE                                              
-           END-IF                                                       
-           .                                                            
-       1000-F-INICIO.                                                   
-           EXIT.                                                        
+           OPEN OUTPUT VSAM
+
+           IF FS-VSAM IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN VSAM = ' FS-VSAM
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           OPEN OUTPUT SALIDACSV
+
+           IF FS-CSV IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDACSV = ' FS-CSV
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO
+
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           OPEN INPUT PARAMETROS.
+           IF FS-OK-PAR
+              READ PARAMETROS INTO WS-REG-PARAMETROS
+           END-IF.
+           CLOSE PARAMETROS.
+
+           IF WS-HK-OK
+              PERFORM 1050-ABRIR-CURSOR THRU 1050-F-ABRIR-CURSOR
+           END-IF
+           .
+       1000-F-INICIO.
+           EXIT.
+
+       1050-ABRIR-CURSOR.
+      *------------------*
+
+           EXEC SQL
+              OPEN CURSOR1
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE   TO WS-SQLCODE
+              DISPLAY '* ERROR OPEN CURSOR 1    = ' WS-SQLCODE
+              MOVE '99' TO FS-SQL
+           ELSE
+
+              EXEC SQL
+                 FETCH CURSOR1
+                     INTO :DB-CU-TIPCUEN,
+                          :DB-CU-NROCUEN,
+                          :DB-CU-SUCUEN,
+                          :DB-CU-NROCLI,
+                          :DB-CU-SALDO,
+                          :DB-CU-MONEDA,
+                          :DB-CU-FECSAL
+              END-EXEC
+
+              EVALUATE TRUE
+                 WHEN SQLCODE EQUAL ZEROS
+                    MOVE '00' TO FS-SQL
+                 WHEN SQLCODE EQUAL +100
+                    MOVE '10' TO FS-SQL
+                 WHEN OTHER
+                    MOVE SQLCODE TO WS-SQLCODE
+                    DISPLAY 'ERROR FETCH CURSOR: ' WS-SQLCODE
+                    MOVE '99' TO FS-SQL
+              END-EVALUATE
+           END-IF.
+
+       1050-F-ABRIR-CURSOR. EXIT.                                                        
                                                                         
       **************************************                            
       *  CUERPO PRINCIPAL DE PROCESOS      *                            
@@ -265,10 +442,12 @@
                       OR FS-EOF OR FS-NOK                               
                       OR FS-EOF2 OR FS-NOK2                             
                                                                         
-              MOVE DB-CU-SUCUEN TO WS-SUCUEN-ANT                        
-              MOVE 0 TO CN-TOT-SUC                                      
-              MOVE 0 TO AC-SALSUC                                       
-              PERFORM 4100-IMPRIMIR-TIT-SUC                             
+              MOVE DB-CU-SUCUEN TO WS-SUCUEN-ANT
+              MOVE 0 TO CN-TOT-SUC
+              MOVE 0 TO AC-SALSUC
+              MOVE 0 TO CN-ANT-VIGENTE CN-ANT-A1 CN-ANT-A2 CN-ANT-A3
+              MOVE 0 TO AC-ANT-VIGENTE AC-ANT-A1 AC-ANT-A2 AC-ANT-A3
+              PERFORM 4100-IMPRIMIR-TIT-SUC
                          THRU 4100-F-IMPRIMIR-TIT-SUC                   
                                                                         
       * CORTE A *                                                       
@@ -276,45 +455,58 @@
                          OR FS-EOF OR FS-NOK                            
                          OR DB-CU-SUCUEN NOT = WS-SUCUEN-ANT            
                                                                         
-                 IF DB-CU-SALDO IS LESS OR EQUAL 0                      
-                                                                        
-                    EXEC SQL                                            
-                       SELECT NOMAPE                                    
-                       INTO :DB-CL-NOMAPE                               
-                       FROM ITPARUT.TBCURCLI                            
-                       WHERE NROCLI = :DB-CU-NROCLI                     
-                    END-EXEC                                            
-                                                                        
-                    EVALUATE TRUE                                       
-                      WHEN SQLCODE EQUAL ZEROS                          
-                         ADD 1 TO CN-TOT-SUC                            
-                         ADD DB-CU-SALDO TO AC-SALSUC                   
-                         PERFORM 3000-IMPRIMIR-CUENTA                   
-                                 THRU 3000-F-IMPRIMIR-CUENTA            
-                      WHEN SQLCODE EQUAL +100                           
-                         DISPLAY                                        
-                          'CLIENTE NO ENCONTRADO EN MAESTRO CLIENTES: ' 
-                                                            WS-NROCLI   
-                      WHEN OTHER                                        
-                         MOVE SQLCODE TO WS-SQLCODE                     
-                         DISPLAY 'ERROR EN CONSULTA SQL: ' WS-SQLCODE   
-                         MOVE '99' TO FS-SQL                            
-                    END-EVALUATE                                        
-                                                                        
-                 ELSE                                                   
-                    PERFORM 5000-GRABAR-VSAM                            
-                            THRU 5000-F-GRABAR-VSAM                     
-                 END-IF                                                 
-                                                                        
-                 EXEC SQL                                               
-                    FETCH CURSOR1                                       
-                        INTO :DB-CU-TIPCUEN,                            
-                             :DB-CU-NROCUEN,                            
-                             :DB-CU-SUCUEN,                             
-                             :DB-CU-NROCLI,                             
-                             :DB-CU-SALDO,                              
-                             :DB-CU-FECSAL                              
-                 END-EXEC                                               
+                 IF DB-CU-MONEDA EQUAL WS-PAR-MONEDA1
+                                    OR WS-PAR-MONEDA2
+
+                    IF DB-CU-SALDO IS LESS OR EQUAL 0
+
+                       EXEC SQL
+                          SELECT NOMAPE
+                          INTO :DB-CL-NOMAPE
+                          FROM ITPARUT.TBCURCLI
+                          WHERE NROCLI = :DB-CU-NROCLI
+                       END-EXEC
+
+                       EVALUATE TRUE
+                         WHEN SQLCODE EQUAL ZEROS
+                            ADD 1 TO CN-TOT-SUC
+                            ADD DB-CU-SALDO TO AC-SALSUC
+                            PERFORM 3000-IMPRIMIR-CUENTA
+                                    THRU 3000-F-IMPRIMIR-CUENTA
+                         WHEN SQLCODE EQUAL +100
+                            DISPLAY
+                          'CLIENTE NO ENCONTRADO EN MAESTRO CLIENTES: '
+                                                       DB-CU-NROCLI
+                            PERFORM 7000-GRABAR-SUSPENSO
+                                    THRU 7000-F-GRABAR-SUSPENSO
+                         WHEN OTHER
+                            MOVE SQLCODE TO WS-SQLCODE
+                            DISPLAY 'ERROR EN CONSULTA SQL: ' WS-SQLCODE
+                            MOVE '99' TO FS-SQL
+                       END-EVALUATE
+
+                    ELSE
+                       PERFORM 5000-GRABAR-VSAM
+                               THRU 5000-F-GRABAR-VSAM
+                    END-IF
+
+                 ELSE
+                    DISPLAY
+                     'MONEDA NO HABILITADA PARA EVALUACION - CUENTA: '
+                                          DB-CU-NROCUEN
+                     ' MONEDA: ' DB-CU-MONEDA
+                 END-IF
+                                                                        
+                 EXEC SQL
+                    FETCH CURSOR1
+                        INTO :DB-CU-TIPCUEN,
+                             :DB-CU-NROCUEN,
+                             :DB-CU-SUCUEN,
+                             :DB-CU-NROCLI,
+                             :DB-CU-SALDO,
+                             :DB-CU-MONEDA,
+                             :DB-CU-FECSAL
+                 END-EXEC
                                                                         
                  EVALUATE TRUE                                          
                     WHEN SQLCODE EQUAL ZEROS                            
@@ -345,19 +537,42 @@
            MOVE DB-CU-TIPCUEN TO WS-TIPCUEN                             
            MOVE DB-CU-NROCUEN TO WS-NROCUEN                             
            MOVE DB-CL-NOMAPE  TO WS-NOMYAPEL                            
-           MOVE DB-CU-NROCLI  TO WS-NROCLI                              
-           MOVE DB-CU-SALDO   TO WS-SALDO                               
-           WRITE REG-SALIDA FROM WS-REG-CLIENTE.                        
-                                                                        
-              IF FS-SAL IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL             
-                MOVE 9999 TO RETURN-CODE                                
-              END-IF.                                                   
-                                                                        
-           ADD 1 TO CN-LINEA.                                           
-                                                                        
-       3000-F-IMPRIMIR-CUENTA.                                          
-           EXIT.                                                        
+           MOVE DB-CU-NROCLI  TO WS-NROCLI
+           MOVE DB-CU-SALDO   TO WS-SALDO
+           MOVE DB-CU-MONEDA  TO WS-MONEDA
+           WRITE REG-SALIDA FROM WS-REG-CLIENTE.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING WS-TIPCUEN    DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  WS-NROCUEN    DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  WS-NOMYAPEL   DELIMITED BY '  '
+                  ','           DELIMITED BY SIZE
+                  WS-NROCLI     DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  WS-SALDO      DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  WS-MONEDA     DELIMITED BY SIZE
+             INTO WS-LINEA-CSV
+           END-STRING.
+
+           WRITE REG-SALIDACSV FROM WS-LINEA-CSV.
+
+              IF FS-CSV IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDACSV = ' FS-CSV
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           ADD 1 TO CN-LINEA.
+
+       3000-F-IMPRIMIR-CUENTA.
+           EXIT.
                                                                         
                                                                         
                                                                         
@@ -381,22 +596,79 @@
                 MOVE 9999 TO RETURN-CODE                                
               END-IF.                                                   
                                                                         
-           WRITE REG-SALIDA FROM WS-TOT-SUCURSAL2.                      
-                                                                        
-              IF FS-SAL IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL             
-                MOVE 9999 TO RETURN-CODE                                
-              END-IF.                                                   
-                                                                        
-           WRITE REG-SALIDA FROM WS-SEPARADOR2.                         
-                                                                        
-              IF FS-SAL IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL             
-                MOVE 9999 TO RETURN-CODE                                
-              END-IF.                                                   
-                                                                        
-       3200-F-IMPRIMIR-CORTE-SUC.                                       
-           EXIT.                                                        
+           WRITE REG-SALIDA FROM WS-TOT-SUCURSAL2.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           PERFORM 3300-IMPRIMIR-ANTIGUEDAD
+                   THRU 3300-F-IMPRIMIR-ANTIGUEDAD
+
+           WRITE REG-SALIDA FROM WS-SEPARADOR2.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+       3200-F-IMPRIMIR-CORTE-SUC.
+           EXIT.
+
+      ***** REPORTE DE ANTIGUEDAD DE SALDOS SOBRE CUENTAS EN VSAM *****
+       3300-IMPRIMIR-ANTIGUEDAD.
+      *----------------------------*
+
+           WRITE REG-SALIDA FROM WS-TIT-ANTIGUEDAD.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           MOVE 'VIGENTE (<=30D)'  TO WS-ANT-LABEL
+           MOVE CN-ANT-VIGENTE     TO WS-ANT-CANT
+           MOVE AC-ANT-VIGENTE     TO WS-ANT-SALDO
+           WRITE REG-SALIDA FROM WS-DET-ANTIGUEDAD.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           MOVE '31 A 90 DIAS'     TO WS-ANT-LABEL
+           MOVE CN-ANT-A1          TO WS-ANT-CANT
+           MOVE AC-ANT-A1          TO WS-ANT-SALDO
+           WRITE REG-SALIDA FROM WS-DET-ANTIGUEDAD.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           MOVE '91 A 180 DIAS'    TO WS-ANT-LABEL
+           MOVE CN-ANT-A2          TO WS-ANT-CANT
+           MOVE AC-ANT-A2          TO WS-ANT-SALDO
+           WRITE REG-SALIDA FROM WS-DET-ANTIGUEDAD.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+           MOVE 'MAS DE 180 DIAS'  TO WS-ANT-LABEL
+           MOVE CN-ANT-A3          TO WS-ANT-CANT
+           MOVE AC-ANT-A3          TO WS-ANT-SALDO
+           WRITE REG-SALIDA FROM WS-DET-ANTIGUEDAD.
+
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SAL
+                MOVE 9999 TO RETURN-CODE
+              END-IF.
+
+       3300-F-IMPRIMIR-ANTIGUEDAD.
+           EXIT.
                                                                         
                                                                         
                                                                         
@@ -453,31 +725,90 @@
             MOVE DB-CU-NROCUEN TO VS-NROCUEN                            
             MOVE DB-CU-SUCUEN  TO VS-SUCUEN                             
             MOVE DB-CU-NROCLI  TO VS-NROCLI                             
-            MOVE DB-CU-SALDO   TO VS-SALDO                              
-            MOVE DB-CU-FECSAL  TO VS-FECSAL                             
-                                                                        
-            WRITE REG-VSAM FROM VS-GRABACION.                           
-                                                                        
-            IF FS-VSAM IS NOT EQUAL '00'                                
-               DISPLAY '* ERROR EN GRABACION VSAM = ' FS-VSAM           
-               MOVE 9999 TO RETURN-CODE                                 
-            END-IF.                                                     
-                                                                        
-       5000-F-GRABAR-VSAM.                                              
-           EXIT.                                                        
-                                                                        
+            MOVE DB-CU-SALDO   TO VS-SALDO
+            MOVE DB-CU-MONEDA  TO VS-MONEDA
+            MOVE DB-CU-FECSAL  TO VS-FECSAL
+
+            PERFORM 5100-CLASIFICAR-ANTIGUEDAD
+                    THRU 5100-F-CLASIFICAR-ANTIGUEDAD
+
+            WRITE REG-VSAM FROM VS-GRABACION.
+
+            IF FS-VSAM IS NOT EQUAL '00'
+               DISPLAY '* ERROR EN GRABACION VSAM = ' FS-VSAM
+               MOVE 9999 TO RETURN-CODE
+            END-IF.
+
+       5000-F-GRABAR-VSAM.
+           EXIT.
+
+      ***** CLASIFICACION DE ANTIGUEDAD DEL SALDO SEGUN FECSAL ********
+       5100-CLASIFICAR-ANTIGUEDAD.
+      *-----------------------------*
+
+           MOVE VS-FECSAL TO WS-FECSAL-PARTES.
+
+           COMPUTE WS-FECSAL-8 =
+                   (WS-FECSAL-AAAA * 10000)
+                 + (WS-FECSAL-MES  * 100)
+                 +  WS-FECSAL-DIA.
+
+           COMPUTE WS-DIAS-ANTIG =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-ACTUAL-8)
+                 - FUNCTION INTEGER-OF-DATE(WS-FECSAL-8).
+
+           EVALUATE TRUE
+              WHEN WS-DIAS-ANTIG <= 30
+                 SET VS-ANT-VIGENTE  TO TRUE
+                 ADD 1              TO CN-ANT-VIGENTE
+                 ADD DB-CU-SALDO    TO AC-ANT-VIGENTE
+              WHEN WS-DIAS-ANTIG <= 90
+                 SET VS-ANT-30-90    TO TRUE
+                 ADD 1              TO CN-ANT-A1
+                 ADD DB-CU-SALDO    TO AC-ANT-A1
+              WHEN WS-DIAS-ANTIG <= 180
+                 SET VS-ANT-90-180   TO TRUE
+                 ADD 1              TO CN-ANT-A2
+                 ADD DB-CU-SALDO    TO AC-ANT-A2
+              WHEN OTHER
+                 SET VS-ANT-MAS-180  TO TRUE
+                 ADD 1              TO CN-ANT-A3
+                 ADD DB-CU-SALDO    TO AC-ANT-A3
+           END-EVALUATE.
+
+       5100-F-CLASIFICAR-ANTIGUEDAD.
+           EXIT.
+
+      ***** CUENTA SIN CLIENTE EN TBCURCLI - QUEDA EN SUSPENSO *********
+       7000-GRABAR-SUSPENSO.
+      *-----------------------*
+
+           MOVE DB-CU-TIPCUEN TO SUS-TIPCUEN
+           MOVE DB-CU-NROCUEN TO SUS-NROCUEN
+           MOVE DB-CU-SUCUEN  TO SUS-SUCUEN
+           MOVE DB-CU-NROCLI  TO SUS-NROCLI
+           MOVE DB-CU-SALDO   TO SUS-SALDO
+           MOVE DB-CU-MONEDA  TO SUS-MONEDA
+           MOVE DB-CU-FECSAL  TO SUS-FECSAL
+
+           WRITE REG-SUSPENSO.
+
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           ADD 1 TO CN-TOT-SUSPENSO.
+
+       7000-F-GRABAR-SUSPENSO.
+           EXIT.
+
        9999-I-FINAL.                                                    
       *-------------*                                                   
                                                                         
-           EXEC SQL                                                     
-              CLOSE CURSOR1                                             
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT EQUAL ZEROS                                   
-              MOVE SQLCODE TO WS-SQLCODE                                
-              DISPLAY '* ERROR CLOSE CURSOR     = ' WS-SQLCODE          
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF.                                                      
+           IF WS-HK-OK
+              PERFORM 9995-CERRAR-CURSOR THRU 9995-F-CERRAR-CURSOR
+           END-IF.
                                                                         
            CLOSE SALIDA                                                 
                                                                         
@@ -486,12 +817,58 @@
               MOVE 9999 TO RETURN-CODE                                  
            END-IF.                                                      
                                                                         
-           CLOSE VSAM                                                   
-                                                                        
-           IF FS-VSAM NOT EQUAL '00'                                    
-              DISPLAY '* ERROR EN CLOSE SALIDA = ' FS-VSAM              
-              MOVE 9999 TO RETURN-CODE                                  
-           END-IF                                                       
-           .                                                            
-       9999-F-FINAL.                                                    
-           EXIT.                                                        
+           CLOSE VSAM
+
+           IF FS-VSAM NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA = ' FS-VSAM
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE SALIDACSV
+
+           IF FS-CSV NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDACSV = ' FS-CSV
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE SUSPENSO
+
+           IF FS-SUS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY 'TOTAL CUENTAS EN SUSPENSO (CLIENTE NO '
+                   'ENCONTRADO) = ' CN-TOT-SUSPENSO.
+
+           MOVE SPACES         TO WS-REG-RESUMEN.
+           MOVE 'DB2-TP43'     TO RES-PROGRAMA.
+           MOVE WS-FECHA-ACTUAL-8 TO RES-FECHA.
+           MOVE CN-TOT-SUC     TO RES-CANT-PROCESADOS.
+           MOVE CN-TOT-SUSPENSO TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE    TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN
+           .
+       9999-F-FINAL.
+           EXIT.
+
+       9995-CERRAR-CURSOR.
+      *---------------------*
+
+           EXEC SQL
+              CLOSE CURSOR1
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR CLOSE CURSOR     = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       9995-F-CERRAR-CURSOR. EXIT.
