@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.                                         
-        PROGRAM-ID PGMAPS15.                                            
+        PROGRAM-ID. PGMAPS15.                                            
       **********************************************************        
       *                                                        *        
       *               TRABAJO PRACTICO 26                      *        
@@ -16,10 +16,22 @@
              SELECT MOVIMI  ASSIGN DDMOVIM                              
                     FILE STATUS IS FS-MOV.                              
                                                                         
-             SELECT SALIDA  ASSIGN DDSAL                                
-                    FILE STATUS IS FS-SAL.                              
-                                                                        
-       DATA DIVISION.                                                   
+             SELECT SALIDA  ASSIGN DDSAL
+                    FILE STATUS IS FS-SAL.
+
+             SELECT SUSPENSO ASSIGN DDSUSPEN
+                    FILE STATUS IS FS-SUS.
+
+             SELECT HISTORIA ASSIGN DDHISTO
+                    FILE STATUS IS FS-HIS.
+
+             SELECT RESUMEN ASSIGN DDRESUME
+                    FILE STATUS IS FS-RES.
+
+             SELECT DORMANCIA ASSIGN DDDORMAN
+                    FILE STATUS IS FS-DOR.
+
+       DATA DIVISION.                                               
        FILE SECTION.                                                    
        FD SUCURSAL                                                      
             BLOCK CONTAINS 0 RECORDS                                    
@@ -37,16 +49,52 @@
             BLOCK CONTAINS 0 RECORDS                                    
             RECORDING MODE IS F.                                        
                                                                         
-       01 REG-SALIDA     PIC X(93).                                     
-                                                                        
-      **************************************                            
-       WORKING-STORAGE SECTION.                                         
-      **************************************                            
-       77  FS-SUC           PIC XX    VALUE SPACES.                     
-       77  FS-MOV           PIC XX    VALUE SPACES.                     
-       77  FS-SAL           PIC XX    VALUE SPACES.                     
-                                                                        
-       01  WS-STATUS-FIN    PIC X.                                      
+       01 REG-SALIDA     PIC X(93).
+
+       FD SUSPENSO
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-SUSPENSO   PIC X(93).
+
+      *    HISTORIAL DE DETALLE DE MOVIMIENTOS APAREADOS - CADA        *
+      *    MOVIMIENTO INDIVIDUAL QUEDA REGISTRADO ANTES DE ACUMULARSE  *
+      *    EN EL SALDO CONSOLIDADO QUE SE GRABA EN SALIDA              *
+       FD HISTORIA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-HISTORIA   PIC X(93).
+
+       FD RESUMEN
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-RESUMEN    PIC X(34).
+
+      *    CUENTAS SIN MOVIMIENTO EN EL PERIODO (SALDO ACUMULADO      *
+      *    IGUAL A CERO) - AUDITORIA DE POSIBLE INACTIVIDAD/DORMANCIA *
+       FD DORMANCIA
+            BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+
+       01 REG-DORMANCIA  PIC X(93).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FS-SUC           PIC XX    VALUE SPACES.
+       77  FS-MOV           PIC XX    VALUE SPACES.
+       77  FS-SAL           PIC XX    VALUE SPACES.
+       77  FS-SUS           PIC XX    VALUE SPACES.
+       77  FS-HIS           PIC XX    VALUE SPACES.
+       77  FS-RES           PIC XX    VALUE SPACES.
+       77  FS-DOR           PIC XX    VALUE SPACES.
+       77  WS-FECHA-RES     PIC 9(6)  VALUE ZEROS.
+
+           COPY CPRESUMEN.
+
+       01  WS-STATUS-FIN    PIC X.                                    
            88  WS-FIN-LECTURA         VALUE 'Y'.                        
            88  WS-NO-FIN-LECTURA      VALUE 'N'.                        
                                                                         
@@ -93,8 +141,11 @@
        77  WS-MOV-TOT-LEIDOS    PIC 99    VALUE ZEROS.                  
        77  WS-SAL-TOT-GRAB      PIC 99    VALUE ZEROS.                  
        77  WS-TOT-ENCONTRADO    PIC 99    VALUE ZEROS.                  
-       77  WS-TOT-NOENCONTRADO  PIC 99    VALUE ZEROS.                  
-                                                                        
+       77  WS-TOT-NOENCONTRADO  PIC 99    VALUE ZEROS.
+       77  WS-TOT-SUSPENSO      PIC 99    VALUE ZEROS.
+       77  WS-TOT-HISTORIA      PIC 99    VALUE ZEROS.
+       77  WS-TOT-DORMANTE      PIC 99    VALUE ZEROS.
+
        01  K-SUC-CLAVE.                                                 
            03  K-SUC-NRO        PIC 9(3)  VALUE ZEROS.                  
            03  K-SUC-CUENTA     PIC 9(5)  VALUE ZEROS.                  
@@ -128,12 +179,13 @@
       *  CUERPO INICIO APERTURA ARCHIVOS   *                            
       *                                    *                            
       **************************************                            
-       1000-INICIO.                                                     
-                                                                        
-                                                                        
-           SET WS-NO-FIN-LECTURA TO TRUE.                               
-                                                                        
-           OPEN INPUT  SUCURSAL.                                        
+       1000-INICIO.
+
+
+           ACCEPT WS-FECHA-RES FROM DATE.
+           SET WS-NO-FIN-LECTURA TO TRUE.
+
+           OPEN INPUT  SUCURSAL.                                       
            IF FS-SUC IS NOT EQUAL '00'                                  
               DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-SUC              
               MOVE 9999 TO RETURN-CODE                                  
@@ -147,14 +199,35 @@
               SET  WS-FIN-LECTURA TO TRUE                               
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT SALIDA.                                          
-           IF FS-SAL IS NOT EQUAL '00'                                  
-              DISPLAY '* ERROR EN OPEN SALIDA  = ' FS-SAL               
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-LECTURA TO TRUE                               
-           END-IF.                                                      
-                                                                        
-            PERFORM 3000-LEER-MOVI  THRU F-3000-LEER-MOVI.              
+           OPEN OUTPUT SALIDA.
+           IF FS-SAL IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA  = ' FS-SAL
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SUSPENSO.
+           IF FS-SUS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUSPENSO = ' FS-SUS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT HISTORIA.
+           IF FS-HIS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN HISTORIA = ' FS-HIS
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+           OPEN OUTPUT DORMANCIA.
+           IF FS-DOR IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN DORMANCIA = ' FS-DOR
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+            PERFORM 3000-LEER-MOVI  THRU F-3000-LEER-MOVI.
             PERFORM 4000-LEER-SUC  THRU F-4000-LEER-SUC.                
                                                                         
                                                                         
@@ -179,10 +252,12 @@
                                                                         
            ELSE                                                         
                                                                         
-             IF K-SUC-CLAVE > K-MOV-CLAVE                               
-                  ADD 1 TO WS-TOT-NOENCONTRADO                          
-                  PERFORM 3000-LEER-MOVI                                
-                            THRU   F-3000-LEER-MOVI                     
+             IF K-SUC-CLAVE > K-MOV-CLAVE
+                  ADD 1 TO WS-TOT-NOENCONTRADO
+                  PERFORM 7000-GRABAR-SUSPENSO
+                            THRU   F-7000-GRABAR-SUSPENSO
+                  PERFORM 3000-LEER-MOVI
+                            THRU   F-3000-LEER-MOVI
              ELSE                                                       
                   PERFORM 6000-GRABAR-SALIDA                            
                             THRU F-6000-GRABAR-SALIDA                   
@@ -254,11 +329,13 @@
                                                                         
        F-4000-LEER-SUC. EXIT.                                           
                                                                         
-       5000-PROCESAR-SUCURSAL.                                          
-                                                                        
-           ADD WS-MOV-SALDO TO WS-SAL-SALDO.                            
-                                                                        
-       F-5000-PROCESAR-SUCURSAL. EXIT.                                  
+       5000-PROCESAR-SUCURSAL.
+
+           ADD WS-MOV-SALDO TO WS-SAL-SALDO.
+
+           PERFORM 8000-GRABAR-HISTORIA THRU F-8000-GRABAR-HISTORIA.
+
+       F-5000-PROCESAR-SUCURSAL. EXIT.
                                                                         
       ***************************************************               
       *PARRAFO PARA GRABAR LA SALIDA ACTUALIZADA                        
@@ -266,28 +343,89 @@
                                                                         
        6000-GRABAR-SALIDA.                                              
                                                                         
-           IF WS-SAL-SALDO NOT EQUAL ZERO                               
-             ADD WS-SAL-SALDO TO WS-SUC-SALDO                           
-             ADD 1 TO WS-SAL-TOT-GRAB                                   
-             WRITE REG-SALIDA   FROM WS-REG-SUCURSAL                    
-                                                                        
-             IF FS-SAL =       ZEROS                                    
-                  CONTINUE                                              
-             ELSE                                                       
-                  DISPLAY '* ERROR EN WRITE SALIDA  = '                 
-                                            FS-SAL                      
-                  MOVE 9999 TO RETURN-CODE                              
-                  SET WS-FIN-LECTURA TO TRUE                            
-             END-IF                                                     
-           END-IF.                                                      
-           MOVE 0 TO WS-SAL-SALDO.                                      
-                                                                        
-       F-6000-GRABAR-SALIDA. EXIT.                                      
-                                                                        
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO FINAL CIERRE DE FILES      *                            
+           IF WS-SAL-SALDO NOT EQUAL ZERO
+             ADD WS-SAL-SALDO TO WS-SUC-SALDO
+             ADD 1 TO WS-SAL-TOT-GRAB
+             WRITE REG-SALIDA   FROM WS-REG-SUCURSAL
+
+             IF FS-SAL =       ZEROS
+                  CONTINUE
+             ELSE
+                  DISPLAY '* ERROR EN WRITE SALIDA  = '
+                                            FS-SAL
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN-LECTURA TO TRUE
+             END-IF
+           ELSE
+             PERFORM 9000-GRABAR-DORMANCIA
+                        THRU F-9000-GRABAR-DORMANCIA
+           END-IF.
+           MOVE 0 TO WS-SAL-SALDO.
+
+       F-6000-GRABAR-SALIDA. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA GRABAR MOVIMIENTOS SIN APAREO (SUSPENSO)
+      ***************************************************
+
+       7000-GRABAR-SUSPENSO.
+
+           WRITE REG-SUSPENSO FROM WS-REG-MOVIM.
+
+           IF FS-SUS =       ZEROS
+                ADD 1 TO WS-TOT-SUSPENSO
+           ELSE
+                DISPLAY '* ERROR EN WRITE SUSPENSO = '
+                                          FS-SUS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-7000-GRABAR-SUSPENSO. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA GRABAR EL DETALLE DE MOVIMIENTOS
+      *APAREADOS EN EL HISTORIAL (PREVIO A LA ACUMULACION)
+      ***************************************************
+
+       8000-GRABAR-HISTORIA.
+
+           WRITE REG-HISTORIA FROM WS-REG-MOVIM.
+
+           IF FS-HIS =       ZEROS
+                ADD 1 TO WS-TOT-HISTORIA
+           ELSE
+                DISPLAY '* ERROR EN WRITE HISTORIA = '
+                                          FS-HIS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-8000-GRABAR-HISTORIA. EXIT.
+
+      ***************************************************
+      *PARRAFO PARA GRABAR CUENTAS SIN MOVIMIENTO (DORMANCIA)
+      ***************************************************
+
+       9000-GRABAR-DORMANCIA.
+
+           WRITE REG-DORMANCIA FROM WS-REG-SUCURSAL.
+
+           IF FS-DOR =       ZEROS
+                ADD 1 TO WS-TOT-DORMANTE
+           ELSE
+                DISPLAY '* ERROR EN WRITE DORMANCIA = '
+                                          FS-DOR
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+           END-IF.
+
+       F-9000-GRABAR-DORMANCIA. EXIT.
+
+
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE FILES      *
       *                                    *                            
       **************************************                            
        9999-FINAL.                                                      
@@ -308,15 +446,39 @@
                 SET WS-FIN-LECTURA TO TRUE                              
            END-IF.                                                      
                                                                         
-           CLOSE SALIDA                                                 
-              IF FS-SAL IS NOT EQUAL '00'                               
-                DISPLAY '* ERROR EN CLOSE SALIDA  = '                   
-                                            FS-SAL                      
-                MOVE 9999 TO RETURN-CODE                                
-                SET WS-FIN-LECTURA TO TRUE                              
-             END-IF.                                                    
-                                                                        
-           MOVE WS-SUC-TOT-LEIDOS TO WS-TOT-PRINT                       
+           CLOSE SALIDA
+              IF FS-SAL IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SALIDA  = '
+                                            FS-SAL
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           CLOSE SUSPENSO
+              IF FS-SUS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SUSPENSO = '
+                                            FS-SUS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           CLOSE HISTORIA
+              IF FS-HIS IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE HISTORIA = '
+                                            FS-HIS
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           CLOSE DORMANCIA
+              IF FS-DOR IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE DORMANCIA = '
+                                            FS-DOR
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN-LECTURA TO TRUE
+             END-IF.
+
+           MOVE WS-SUC-TOT-LEIDOS TO WS-TOT-PRINT
            DISPLAY 'CLIENTES LEIDOS = ' WS-TOT-PRINT                    
            MOVE WS-MOV-TOT-LEIDOS TO WS-TOT-PRINT                       
            DISPLAY 'MOVIMIENTOS LEIDOS = ' WS-TOT-PRINT                 
@@ -324,12 +486,30 @@
            DISPLAY 'CLIENTES CON SALDO ACTUALIZADO = ' WS-TOT-PRINT     
            MOVE WS-TOT-ENCONTRADO TO WS-TOT-PRINT                       
            DISPLAY 'REGISTROS ENCONTRADOS = ' WS-TOT-PRINT              
-           MOVE WS-TOT-NOENCONTRADO TO WS-TOT-PRINT                     
-           DISPLAY 'REGISTROS NO ENCONTRADOS = ' WS-TOT-PRINT.          
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-       F-9999-FINAL.                                                    
+           MOVE WS-TOT-NOENCONTRADO TO WS-TOT-PRINT
+           DISPLAY 'REGISTROS NO ENCONTRADOS = ' WS-TOT-PRINT
+           MOVE WS-TOT-SUSPENSO TO WS-TOT-PRINT
+           DISPLAY 'MOVIMIENTOS EN SUSPENSO = ' WS-TOT-PRINT
+           MOVE WS-TOT-HISTORIA TO WS-TOT-PRINT
+           DISPLAY 'MOVIMIENTOS EN HISTORIAL = ' WS-TOT-PRINT
+           MOVE WS-TOT-DORMANTE TO WS-TOT-PRINT
+           DISPLAY 'CUENTAS SIN MOVIMIENTO (DORMANCIA) = ' WS-TOT-PRINT.
+
+           MOVE SPACES       TO WS-REG-RESUMEN.
+           MOVE 'PGMAPS15'   TO RES-PROGRAMA.
+           MOVE WS-FECHA-RES TO RES-FECHA.
+           MOVE WS-MOV-TOT-LEIDOS TO RES-CANT-PROCESADOS.
+           MOVE WS-TOT-SUSPENSO TO RES-CANT-ERRORES.
+           MOVE RETURN-CODE  TO RES-RETURN-CODE.
+
+           OPEN EXTEND RESUMEN.
+           WRITE REG-RESUMEN FROM WS-REG-RESUMEN.
+           IF FS-RES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RESUMEN = ' FS-RES
+           END-IF.
+           CLOSE RESUMEN.
+
+
+       F-9999-FINAL.                                                  
            EXIT.                                                        
       *                                                                 
\ No newline at end of file
